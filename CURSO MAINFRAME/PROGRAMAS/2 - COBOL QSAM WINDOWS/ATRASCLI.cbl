@@ -0,0 +1,709 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID. ATRASCLI.
+      *=================================================================
+      *== PROGRAMA....: ATRASCLI
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== DATA........: 09/08/2026
+      *== CONSULTORIA:
+      *-----------------------------------------------------------------
+      *== OBJETIVO....: LISTAR OS CLIENTES EM ATRASO (REG-PAGO = "N",
+      *                 BOOK REGCLI, COM REG-DATA-VENCIMENTO JA
+      *                 VENCIDA), SEPARADOS POR FAIXA DE ATRASO (1-30/
+      *                 31-60/61-90/90+ DIAS) E AGRUPADOS POR
+      *                 REG-STREAMING COM SUBTOTAL POR GRUPO, NO MESMO
+      *                 MOLDE DO CONTROL BREAK DO RELATV05 - PARA A
+      *                 AREA DE COBRANCA TRABALHAR EM CIMA DO MESMO
+      *                 CADASTRO EM VEZ DE UMA PLANILHA PARALELA.
+      *-----------------------------------------------------------------
+      *===================ESPECIFICACOES DO PROGRAMA====================
+      *    ARQUIVO                    TIPO               BOOK
+      *    CLIENTES                  INPUT              REGCLI
+      *    ATRASO                    OUTPUT             N/A
+      *    ATRASCLI                  INPUT              BOOKMSG
+      *    ATRASCLI                  INPUT              BOOKASSI
+      *-----------------------------------------------------------------
+      *== MODULOS
+      *
+      *-----------------------------------------------------------------
+      *-------------------ALTERACOESDO PROGRAMA-------------------------
+
+ALT01 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT01 *== OBJETIVO....: INCLUIDA UMA SORT (0105-ORDENAR-CLIENTES) ANTES
+      *                 DO PROCESSAMENTO, ORDENANDO CLIENTES POR
+      *                 REG-STREAMING/REG-CODIGO NO MESMO MOLDE DO
+      *                 RELATV05 - A QUEBRA DE CONTROLE POR
+      *                 REG-STREAMING (WRK-STREAMING-AUX) PRECISA QUE
+      *                 OS REGISTROS CHEGUEM AGRUPADOS POR STREAMING;
+      *                 O MESTRE INDEXADO E LIDO SEQUENCIALMENTE POR
+      *                 REG-CODIGO, ENTAO SEM A SORT O SUBTOTAL POR
+      *                 STREAMING QUEBRAVA A CADA TROCA DE CODIGO EM
+      *                 VEZ DE UMA VEZ POR STREAMING.
+
+ALT02 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT02 *== OBJETIVO....: 0105-ORDENAR-CLIENTES PASSOU A USAR INPUT
+      *                 PROCEDURE (0106-FORNECER-ORDENACAO/0107-LER-E-
+      *                 LIBERAR) PARA SO LIBERAR PARA A SORT OS
+      *                 REGISTROS SRC-TIPO-DETALHE - ANTES A SORT ERA
+      *                 USING CLIENTES DIRETO, SEM FILTRO, E O TRAILER
+      *                 DE CONTROLE (REG-CODIGO=999, ALT22 DO RELATV05)
+      *                 SO FICAVA DE FORA DA LISTA DE ATRASO POR
+      *                 COINCIDENCIA (REG-PAGO NASCE "S" NO TRAILER).
+
+ALT03 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT03 *== OBJETIVO....: O ASSIGN DE CLIENTES E ATRASO PASSOU A ACEITAR
+      *                 SUBSTITUICAO VIA VARIAVEL DE AMBIENTE
+      *                 DD_nnnnnnnn, PARA O JCL (ATRASCLI.JCL) CONSEGUIR
+      *                 DIRECIONAR AS DDS REAIS.
+
+      *=================================================================
+       ENVIRONMENT                      DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                    SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                     SECTION.
+      *-----------------------------------------------------------------
+
+       FILE-CONTROL.
+ALT03      SELECT CLIENTES ASSIGN TO WRK-NOME-CLIENTES
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+ALT01      RECORD KEY IS SRC-CODIGO
+           FILE STATUS IS FS-CLIENTES.
+
+ALT01      SELECT TRABALHO-ORDENACAO ASSIGN TO "SORTWK01".
+
+ALT01      SELECT CLIENTES-ORD ASSIGN TO
+ALT01             "C:\RELATORIO\dados\CLIATRORD.DAT"
+ALT01      ORGANIZATION IS SEQUENTIAL
+ALT01      FILE STATUS IS FS-CLIENTESORD.
+
+ALT03      SELECT ATRASO ASSIGN TO WRK-NOME-ATRASO
+           FILE STATUS IS FS-ATRASO.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       DATA                             DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                             SECTION.
+      *-----------------------------------------------------------------
+      *
+      *            INPUT - MESTRE INDEXADO DE CLIENTES
+      *
+      *-----------------------------------------------------------------
+       FD  CLIENTES.
+ALT01  COPY "REGCLI" REPLACING
+ALT01      REG-CLIENTES             BY SRC-CLIENTES
+ALT01      REG-CODIGO               BY SRC-CODIGO
+ALT01      REG-NOME                 BY SRC-NOME
+ALT01      REG-EMAIL                BY SRC-EMAIL
+ALT01      REG-STREAMING            BY SRC-STREAMING
+ALT01      REG-ASSINATURA           BY SRC-ASSINATURA
+ALT01      REG-PLANO                BY SRC-PLANO
+ALT01      REG-MOEDA                BY SRC-MOEDA
+ALT01      REG-STATUS               BY SRC-STATUS
+ALT01      REG-ATIVO                BY SRC-ATIVO
+ALT01      REG-CANCELADO            BY SRC-CANCELADO
+ALT01      REG-DATA-CANCELAMENTO    BY SRC-DATA-CANCELAMENTO
+ALT01      REG-TIPO-REGISTRO        BY SRC-TIPO-REGISTRO
+ALT01      REG-TIPO-DETALHE         BY SRC-TIPO-DETALHE
+ALT01      REG-TIPO-TRAILER         BY SRC-TIPO-TRAILER
+ALT01      REG-QT-REGISTROS-TRAILER BY SRC-QT-REGISTROS-TRAILER
+ALT01      REG-FATURA-ELETRONICA    BY SRC-FATURA-ELETRONICA
+ALT01      REG-EFATURA-SIM          BY SRC-EFATURA-SIM
+ALT01      REG-EFATURA-NAO          BY SRC-EFATURA-NAO
+ALT01      REG-DATA-VENCIMENTO      BY SRC-DATA-VENCIMENTO
+ALT01      REG-PAGO                 BY SRC-PAGO
+ALT01      REG-PAGO-SIM             BY SRC-PAGO-SIM
+ALT01      REG-PAGO-NAO             BY SRC-PAGO-NAO.
+
+      *-----------------------------------------------------------------
+      *            TRABALHO - ORDENACAO DE CLIENTES POR REG-STREAMING
+      *
+      *-----------------------------------------------------------------
+ALT01  SD  TRABALHO-ORDENACAO.
+ALT01  COPY "REGCLI" REPLACING
+ALT01      REG-CLIENTES             BY ORD-CLIENTES
+ALT01      REG-CODIGO               BY ORD-CODIGO
+ALT01      REG-NOME                 BY ORD-NOME
+ALT01      REG-EMAIL                BY ORD-EMAIL
+ALT01      REG-STREAMING            BY ORD-STREAMING
+ALT01      REG-ASSINATURA           BY ORD-ASSINATURA
+ALT01      REG-PLANO                BY ORD-PLANO
+ALT01      REG-MOEDA                BY ORD-MOEDA
+ALT01      REG-STATUS               BY ORD-STATUS
+ALT01      REG-ATIVO                BY ORD-ATIVO
+ALT01      REG-CANCELADO            BY ORD-CANCELADO
+ALT01      REG-DATA-CANCELAMENTO    BY ORD-DATA-CANCELAMENTO
+ALT01      REG-TIPO-REGISTRO        BY ORD-TIPO-REGISTRO
+ALT01      REG-TIPO-DETALHE         BY ORD-TIPO-DETALHE
+ALT01      REG-TIPO-TRAILER         BY ORD-TIPO-TRAILER
+ALT01      REG-QT-REGISTROS-TRAILER BY ORD-QT-REGISTROS-TRAILER
+ALT01      REG-FATURA-ELETRONICA    BY ORD-FATURA-ELETRONICA
+ALT01      REG-EFATURA-SIM          BY ORD-EFATURA-SIM
+ALT01      REG-EFATURA-NAO          BY ORD-EFATURA-NAO
+ALT01      REG-DATA-VENCIMENTO      BY ORD-DATA-VENCIMENTO
+ALT01      REG-PAGO                 BY ORD-PAGO
+ALT01      REG-PAGO-SIM             BY ORD-PAGO-SIM
+ALT01      REG-PAGO-NAO             BY ORD-PAGO-NAO.
+
+      *-----------------------------------------------------------------
+      *            INPUT - CLIENTES JA ORDENADO POR REG-STREAMING,
+      *            GERADO PELA SORT EM 0105-ORDENAR-CLIENTES; E ESTE
+      *            ARQUIVO (E NAO MAIS O INDEXADO CLIENTES) QUE
+      *            0160-LER-DADOS LE DAQUI EM DIANTE.
+      *-----------------------------------------------------------------
+ALT01  FD  CLIENTES-ORD.
+ALT01  COPY "REGCLI".
+
+      *-----------------------------------------------------------------
+      *
+      *            OUTPUT - LISTAGEM DE CLIENTES EM ATRASO
+      *
+      *-----------------------------------------------------------------
+       FD  ATRASO.
+       01  REG-ATRASO                   PIC X(080).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                  SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "INICIO DA WORKING".
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE STATUS-----".
+      *-----------------------------------------------------------------
+
+       01  FS-CLIENTES                  PIC 9(002)         VALUE ZEROS.
+ALT01  01  FS-CLIENTESORD                PIC 9(002)         VALUE ZEROS.
+       01  FS-ATRASO                    PIC 9(002)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT03  01  FILLER                       PIC X(050)         VALUE
+ALT03         "-----NOMES EXTERNALIZADOS VIA DD-----".
+      *-----------------------------------------------------------------
+
+ALT03  01  WRK-NOME-CLIENTES            PIC X(040)         VALUE
+ALT03         "C:\RELATORIO\dados\CLIENTES.DAT".
+ALT03  01  WRK-NOME-ATRASO              PIC X(040)         VALUE
+ALT03         "C:\RELATORIO\dados\ATRASO.txt".
+ALT03  01  WRK-DD-EXTERNA               PIC X(040)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+ALT02  01  FILLER                       PIC X(050)         VALUE
+ALT02         "-----VARIAVEL DE CONTROLE DA ORDENACAO-----".
+      *-----------------------------------------------------------------
+
+ALT02  01  WRK-SW-FIM-ORDENACAO         PIC X(001)         VALUE "N".
+ALT02      88 WRK-FIM-ORDENACAO                             VALUE "S".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "CABECALHO DE PAGINACAO".
+      *-----------------------------------------------------------------
+
+       01  WRK-CABECALHO1.
+           05 FILLER                    PIC X(015)         VALUE SPACES.
+           05 FILLER                    PIC X(030)         VALUE
+              "LISTA DE CLIENTES EM ATRASO".
+           05 FILLER                    PIC X(010)         VALUE SPACES.
+           05 FILLER                    PIC X(010)         VALUE
+              "PAGINA:".
+           05 ACU-PAG                   PIC 9(003)         VALUE 1.
+           05 FILLER                    PIC X(003)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----CABECALHO DE DESCRICAO-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-CABECALHO2.
+           05 FILLER                    PIC X(004)         VALUE
+              "COD ".
+           05 FILLER                    PIC X(021)         VALUE
+              "NOME ".
+           05 FILLER                    PIC X(011)         VALUE
+              "STREAMING".
+           05 FILLER                    PIC X(011)         VALUE
+              "VALOR".
+           05 FILLER                    PIC X(011)         VALUE
+              "VENCIMENTO".
+           05 FILLER                    PIC X(011)         VALUE
+              "DIAS ATRASO".
+           05 FILLER                    PIC X(011)         VALUE
+              "FAIXA".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----CABECALHO DE LINHA EM BRANCO-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-CABECALHO3.
+           05 FILLER                    PIC X(080)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----CABECALHO DE SUBTOTAL POR STREAMING-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-CABECALHO4.
+           05 FILLER                    PIC X(012)         VALUE
+              "SUBTOTAL ".
+           05 WRK-SUB-STREAMING         PIC X(010)         VALUE SPACES.
+           05 FILLER                    PIC X(013)         VALUE SPACES.
+           05 WRK-SUB-VALOR             PIC ZZ.ZZ9,99       VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+              "-----VARIAVEIS DE DETALHE-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-DETALHE.
+           05 WRK-DET-COD              PIC 9(003)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE SPACES.
+           05 WRK-DET-NOME             PIC X(020)          VALUE SPACES.
+           05 FILLER                   PIC X(001)          VALUE SPACES.
+           05 WRK-DET-STREAMING        PIC X(010)          VALUE SPACES.
+           05 FILLER                   PIC X(001)          VALUE SPACES.
+           05 WRK-DET-ASSINATURA       PIC ZZ.ZZ9,99       VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE SPACES.
+           05 WRK-DET-VENCIMENTO       PIC 9(008)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE SPACES.
+           05 WRK-DET-DIAS-ATRASO      PIC ZZZZ9           VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE SPACES.
+           05 WRK-DET-FAIXA            PIC X(010)          VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+              "-----VARIAVEL DE CONTROLE DE QUEBRA-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-STREAMING-AUX           PIC X(010)          VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+              "-----VARIAVEL DE QUANTIDADE DE LINHAS-----".
+      *-----------------------------------------------------------------
+
+       01  ACU-QTLINHAS                PIC 9(002)  COMP-3  VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+              "-----VARIAVEL DE ACUMULACAO-----".
+      *-----------------------------------------------------------------
+
+       01  ACU-LIDOS                   PIC 9(005)  COMP-3  VALUE ZEROS.
+       01  ACU-EM-ATRASO               PIC 9(005)  COMP-3  VALUE ZEROS.
+       01  ACU-SUBTOTAL                PIC 9(007)V99       VALUE ZEROS.
+       01  ACU-FAIXA-30                PIC 9(005)  COMP-3  VALUE ZEROS.
+       01  ACU-FAIXA-60                PIC 9(005)  COMP-3  VALUE ZEROS.
+       01  ACU-FAIXA-90                PIC 9(005)  COMP-3  VALUE ZEROS.
+       01  ACU-FAIXA-90-MAIS           PIC 9(005)  COMP-3  VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+              "-----VARIAVEIS DE DATA/CALCULO DE ATRASO-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-DATA-ATUAL               PIC 9(008)          VALUE ZEROS.
+       01  WRK-DATA-ATUAL-R REDEFINES WRK-DATA-ATUAL.
+           05 WRK-DATA-ATUAL-AAAA       PIC 9(004).
+           05 WRK-DATA-ATUAL-MM         PIC 9(002).
+           05 WRK-DATA-ATUAL-DD         PIC 9(002).
+
+       01  WRK-VENCIMENTO               PIC 9(008)          VALUE ZEROS.
+       01  WRK-VENCIMENTO-R REDEFINES WRK-VENCIMENTO.
+           05 WRK-VENC-AAAA             PIC 9(004).
+           05 WRK-VENC-MM               PIC 9(002).
+           05 WRK-VENC-DD               PIC 9(002).
+
+       01  WRK-DIAS-ATRASO              PIC 9(005)          VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKASSI".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK MENSAGEM DE STATUS DE ERRO PROGRAMA-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKMSG".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+             "-----FIM DA WORKING-----".
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       PROCEDURE                        DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       0000-PRINCIPAL                   SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0150-VERIFICAR-VAZIO.
+ALT01      PERFORM 0200-PROCESSAR UNTIL FS-CLIENTESORD NOT EQUAL 00.
+           PERFORM 0300-FINALIZAR.
+
+       0000-PRINCIPAL-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                 SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+
+ALT03      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_CLIENTES".
+ALT03      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT03          MOVE WRK-DD-EXTERNA       TO WRK-NOME-CLIENTES
+ALT03          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT03      END-IF.
+
+ALT03      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_ATRASO".
+ALT03      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT03          MOVE WRK-DD-EXTERNA       TO WRK-NOME-ATRASO
+ALT03          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT03      END-IF.
+
+ALT01      PERFORM 0105-ORDENAR-CLIENTES.
+
+           OPEN OUTPUT ATRASO.
+
+           IF FS-ATRASO NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-ATRASO                TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "ATRASCLI"               TO WRK-PROGRAMA-ERRO
+               MOVE "ATRASO"                 TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0100-INICIALIZAR-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+ALT01  0105-ORDENAR-CLIENTES             SECTION.
+      *-----------------------------------------------------------------
+
+ALT02      OPEN INPUT CLIENTES.
+ALT02      IF FS-CLIENTES NOT EQUAL ZEROS
+ALT02          MOVE WRK-ERRO-ABERTURA           TO WRK-DESCRICAO-ERRO
+ALT02          MOVE FS-CLIENTES                 TO WRK-STATUS-ERRO
+ALT02          MOVE "0105-ORDENAR-CLIENTES"     TO WRK-AREA-ERRO
+ALT02          MOVE "ATRASCLI"                  TO WRK-PROGRAMA-ERRO
+ALT02          MOVE "CLIENTES"                  TO WRK-ARQUIVO-ERRO
+ALT02          PERFORM 9999-TRATAR-ERRO
+ALT02      END-IF.
+
+ALT01      SORT TRABALHO-ORDENACAO
+ALT01          ON ASCENDING KEY ORD-STREAMING
+ALT01          ON ASCENDING KEY ORD-CODIGO
+ALT02          INPUT PROCEDURE IS 0106-FORNECER-ORDENACAO
+ALT01          GIVING CLIENTES-ORD.
+
+ALT02      CLOSE CLIENTES.
+
+ALT01      IF SORT-RETURN NOT EQUAL ZEROS
+ALT01          MOVE WRK-ERRO-ABERTURA           TO WRK-DESCRICAO-ERRO
+ALT01          MOVE SORT-RETURN                 TO WRK-STATUS-ERRO
+ALT01          MOVE "0105-ORDENAR-CLIENTES"     TO WRK-AREA-ERRO
+ALT01          MOVE "ATRASCLI"                  TO WRK-PROGRAMA-ERRO
+ALT01          MOVE "CLIENTES"                  TO WRK-ARQUIVO-ERRO
+ALT01          PERFORM 9999-TRATAR-ERRO
+ALT01      END-IF.
+
+ALT01      OPEN INPUT CLIENTES-ORD.
+ALT01      IF FS-CLIENTESORD NOT EQUAL ZEROS
+ALT01          MOVE WRK-ERRO-ABERTURA           TO WRK-DESCRICAO-ERRO
+ALT01          MOVE FS-CLIENTESORD              TO WRK-STATUS-ERRO
+ALT01          MOVE "0105-ORDENAR-CLIENTES"     TO WRK-AREA-ERRO
+ALT01          MOVE "ATRASCLI"                  TO WRK-PROGRAMA-ERRO
+ALT01          MOVE "CLIENTESORD"               TO WRK-ARQUIVO-ERRO
+ALT01          PERFORM 9999-TRATAR-ERRO
+ALT01      END-IF.
+
+ALT01  0105-ORDENAR-CLIENTES-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+ALT02  0106-FORNECER-ORDENACAO           SECTION.
+      *-----------------------------------------------------------------
+      *    PROCEDURE DE ENTRADA DA SORT ACIMA - SO LIBERA REGISTROS
+      *    REG-TIPO-DETALHE PARA A ORDENACAO, PARA O TRAILER DE
+      *    CONTROLE (REG-CODIGO=999, REG-TIPO-TRAILER, ALT22 DO
+      *    RELATV05) NAO ENTRAR NA LISTA DE CLIENTES EM ATRASO.
+      *-----------------------------------------------------------------
+
+ALT02      PERFORM 0107-LER-E-LIBERAR
+ALT02          UNTIL WRK-FIM-ORDENACAO.
+
+ALT02  0106-FORNECER-ORDENACAO-FIM.      EXIT.
+
+      *-----------------------------------------------------------------
+ALT02  0107-LER-E-LIBERAR                SECTION.
+      *-----------------------------------------------------------------
+
+ALT02      READ CLIENTES
+ALT02          AT END
+ALT02              SET WRK-FIM-ORDENACAO TO TRUE
+ALT02      END-READ.
+
+ALT02      IF NOT WRK-FIM-ORDENACAO
+ALT02          IF SRC-TIPO-DETALHE
+ALT02              MOVE SRC-CLIENTES TO ORD-CLIENTES
+ALT02              RELEASE ORD-CLIENTES
+ALT02          END-IF
+ALT02      END-IF.
+
+ALT02  0107-LER-E-LIBERAR-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
+       0150-VERIFICAR-VAZIO             SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0160-LER-DADOS.
+
+ALT01      IF FS-CLIENTESORD EQUAL 00
+               PERFORM 0210-IMPRIMIR-CABECALHO
+               MOVE REG-STREAMING TO WRK-STREAMING-AUX
+           END-IF.
+
+       0150-VERIFICAR-VAZIO-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+       0160-LER-DADOS                   SECTION.
+      *-----------------------------------------------------------------
+
+ALT01      READ CLIENTES-ORD.
+
+       0160-LER-DADOS-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0171-CALCULAR-DIAS-ATRASO        SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE REG-DATA-VENCIMENTO TO WRK-VENCIMENTO.
+
+           COMPUTE WRK-DIAS-ATRASO =
+               (WRK-DATA-ATUAL-AAAA - WRK-VENC-AAAA) * 360
+             + (WRK-DATA-ATUAL-MM   - WRK-VENC-MM)   * 30
+             + (WRK-DATA-ATUAL-DD   - WRK-VENC-DD).
+
+       0171-CALCULAR-DIAS-ATRASO-FIM.   EXIT.
+
+      *-----------------------------------------------------------------
+       0172-CLASSIFICAR-FAIXA           SECTION.
+      *-----------------------------------------------------------------
+
+           EVALUATE TRUE
+               WHEN WRK-DIAS-ATRASO NOT GREATER 30
+                   MOVE "1-30 DIAS"    TO WRK-DET-FAIXA
+                   ADD 1 TO ACU-FAIXA-30
+               WHEN WRK-DIAS-ATRASO NOT GREATER 60
+                   MOVE "31-60 DIAS"   TO WRK-DET-FAIXA
+                   ADD 1 TO ACU-FAIXA-60
+               WHEN WRK-DIAS-ATRASO NOT GREATER 90
+                   MOVE "61-90 DIAS"   TO WRK-DET-FAIXA
+                   ADD 1 TO ACU-FAIXA-90
+               WHEN OTHER
+                   MOVE "90+ DIAS"     TO WRK-DET-FAIXA
+                   ADD 1 TO ACU-FAIXA-90-MAIS
+           END-EVALUATE.
+
+       0172-CLASSIFICAR-FAIXA-FIM.      EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           ADD 1 TO ACU-LIDOS.
+
+           IF REG-ATIVO AND REG-PAGO-NAO
+               AND REG-DATA-VENCIMENTO LESS WRK-DATA-ATUAL
+               AND REG-DATA-VENCIMENTO GREATER ZEROS
+               PERFORM 0171-CALCULAR-DIAS-ATRASO
+               PERFORM 0172-CLASSIFICAR-FAIXA
+
+               IF REG-STREAMING  NOT EQUAL WRK-STREAMING-AUX
+                   PERFORM 0210-IMPRIMIR-CABECALHO
+                   MOVE REG-STREAMING TO WRK-STREAMING-AUX
+               END-IF
+
+               IF ACU-QTLINHAS GREATER 40
+                   PERFORM 0210-IMPRIMIR-CABECALHO
+               END-IF
+
+               PERFORM 0220-IMPRIMIR-DETALHE
+           END-IF.
+
+           PERFORM 0160-LER-DADOS.
+
+       0200-PROCESSAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0205-SUB-TOTAL                   SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE WRK-STREAMING-AUX  TO WRK-SUB-STREAMING.
+           MOVE ACU-SUBTOTAL       TO WRK-SUB-VALOR.
+
+           MOVE WRK-CABECALHO3     TO REG-ATRASO.
+           WRITE REG-ATRASO AFTER 1 LINE.
+
+           MOVE WRK-CABECALHO4     TO REG-ATRASO.
+           WRITE REG-ATRASO AFTER 1 LINE.
+
+           MOVE ZEROS               TO ACU-SUBTOTAL.
+
+       0205-SUB-TOTAL-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0210-IMPRIMIR-CABECALHO          SECTION.
+      *-----------------------------------------------------------------
+
+           IF WRK-STREAMING-AUX NOT EQUAL SPACES
+               PERFORM 0205-SUB-TOTAL
+           END-IF.
+
+           IF ACU-PAG GREATER 1
+               MOVE WRK-CABECALHO3 TO REG-ATRASO
+               WRITE REG-ATRASO AFTER PAGE
+           END-IF.
+           MOVE WRK-CABECALHO3 TO REG-ATRASO.
+           WRITE REG-ATRASO AFTER 1 LINE.
+
+           MOVE WRK-CABECALHO1 TO REG-ATRASO.
+           WRITE REG-ATRASO AFTER 1 LINE.
+
+           MOVE WRK-CABECALHO3 TO REG-ATRASO.
+           WRITE REG-ATRASO AFTER 1 LINE.
+
+           MOVE WRK-CABECALHO2 TO REG-ATRASO.
+           WRITE REG-ATRASO AFTER 1 LINE.
+
+           MOVE WRK-CABECALHO3 TO REG-ATRASO.
+           WRITE REG-ATRASO AFTER 1 LINE.
+
+           ADD 1  TO ACU-PAG.
+           MOVE 4 TO ACU-QTLINHAS.
+
+       0210-IMPRIMIR-CABECALHO-FIM.      EXIT.
+
+      *-----------------------------------------------------------------
+       0220-IMPRIMIR-DETALHE            SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE REG-CODIGO            TO WRK-DET-COD.
+           MOVE REG-NOME              TO WRK-DET-NOME.
+           MOVE REG-STREAMING         TO WRK-DET-STREAMING.
+           MOVE REG-ASSINATURA        TO WRK-DET-ASSINATURA.
+           MOVE REG-DATA-VENCIMENTO   TO WRK-DET-VENCIMENTO.
+           MOVE WRK-DIAS-ATRASO       TO WRK-DET-DIAS-ATRASO.
+
+           MOVE WRK-DETALHE           TO REG-ATRASO.
+           WRITE REG-ATRASO AFTER 1 LINE.
+
+           ADD 1 TO ACU-QTLINHAS.
+           ADD 1 TO ACU-EM-ATRASO.
+           ADD REG-ASSINATURA TO ACU-SUBTOTAL.
+
+       0220-IMPRIMIR-DETALHE-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+       0230-ESTATISTICA                 SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY WRK-TRACO.
+           DISPLAY "TOTAL DE REGISTROS LIDOS......: " ACU-LIDOS.
+           DISPLAY "TOTAL DE CLIENTES EM ATRASO...: " ACU-EM-ATRASO.
+           DISPLAY "  FAIXA 1-30 DIAS............: " ACU-FAIXA-30.
+           DISPLAY "  FAIXA 31-60 DIAS...........: " ACU-FAIXA-60.
+           DISPLAY "  FAIXA 61-90 DIAS...........: " ACU-FAIXA-90.
+           DISPLAY "  FAIXA 90+ DIAS.............: " ACU-FAIXA-90-MAIS.
+           DISPLAY WRK-TRACO.
+           DISPLAY WRK-FIM-PROGRAMA.
+           DISPLAY WRK-TRACO.
+
+       0230-ESTATISTICA-FIM.             EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           IF ACU-LIDOS GREATER ZEROS
+               PERFORM 0230-ESTATISTICA
+               IF WRK-STREAMING-AUX NOT EQUAL SPACES
+                   PERFORM 0205-SUB-TOTAL
+               END-IF
+           END-IF.
+
+ALT01      CLOSE CLIENTES-ORD.
+ALT01      IF FS-CLIENTESORD NOT EQUAL ZEROS
+ALT01          MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+ALT01          MOVE FS-CLIENTESORD         TO WRK-STATUS-ERRO
+ALT01          MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+ALT01          MOVE "ATRASCLI"             TO WRK-PROGRAMA-ERRO
+ALT01          MOVE "CLIENTESORD"          TO WRK-ARQUIVO-ERRO
+ALT01          PERFORM 9999-TRATAR-ERRO
+ALT01      END-IF.
+
+           CLOSE ATRASO.
+           IF FS-ATRASO NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+               MOVE FS-ATRASO              TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+               MOVE "ATRASCLI"             TO WRK-PROGRAMA-ERRO
+               MOVE "ATRASO"               TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           GOBACK.
+
+       0300-FINALIZAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       9999-TRATAR-ERRO                 SECTION.
+      *-----------------------------------------------------------------
+
+           EVALUATE WRK-DESCRICAO-ERRO
+               WHEN WRK-ERRO-ABERTURA
+                   MOVE 12 TO RETURN-CODE
+               WHEN WRK-ERRO-LEIT
+                   MOVE 14 TO RETURN-CODE
+               WHEN WRK-ERRO-GRAVAR
+                   MOVE 16 TO RETURN-CODE
+               WHEN WRK-ERRO-FECHAR
+                   MOVE 18 TO RETURN-CODE
+               WHEN WRK-ARQ-VAZIO
+                   MOVE 04 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 99 TO RETURN-CODE
+           END-EVALUATE.
+
+           DISPLAY WRK-MSG-ERROS.
+           GOBACK.
+
+       9999-TRATAR-ERRO-FIM.            EXIT.
