@@ -0,0 +1,17 @@
+//ATRASCLI JOB (ACCT001),'RAFAEL DE OLIVEIRA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* JOB......: ATRASCLI                                         *
+//* PROGRAMADOR: RAFAEL DE OLIVEIRA      ANALISTA: IVAN SANCHES  *
+//* DATA.....: 09/08/2026                                        *
+//* OBJETIVO.: LISTAR OS CLIENTES EM ATRASO NO MESTRE CLIENTES   *
+//*            (ASSINATURA VENCIDA E NAO PAGA), POR FAIXA DE     *
+//*            ATRASO, PARA A AREA DE COBRANCA.                  *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=ATRASCLI
+//CLIENTES DD DSN=PROD.RELATORIO.CLIENTES,DISP=SHR
+//ATRASO   DD DSN=PROD.RELATORIO.ATRASO,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
