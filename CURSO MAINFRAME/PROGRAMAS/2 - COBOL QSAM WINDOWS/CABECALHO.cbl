@@ -1,49 +1,192 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-              WORKING-STORAGE                  SECTION.
-       01  WRK-CABEC1.
-           05 FILLER         PIC X(020) VALUE SPACES.
-           05 FILLER         PIC X(020) VALUE
-           "LISTA DE CLIENTES".
-           05 FILLER         PIC X(020) VALUE SPACES.
-           05 FILLER         PIC X(005) VALUE "PAG: ".
-           05 WRK-PAG        PIC 9(003) VALUE 1.
-
-       01  WRK-CABEC2.
-           05 FILLER         PIC X(004) VALUE "COD".
-           05 FILLER         PIC X(021) VALUE "NOME".
-           05 FILLER         PIC X(021) VALUE "EMAIL".
-           05 FILLER         PIC X(011) VALUE "STREAMING".
-           05 FILLER         PIC X(005) VALUE "VALOR".
-
-       01  WRK-CABEC3.
-           05 WRK-BRANCO     PIC X(80)  VALUE SPACES.
-
-
-       01  WRK-DETALHE.
-           05 WRK-DET-CODIGO    PIC 9(03) VALUE ZEROS.
-           05 FILLER            PIC X(01) VALUE SPACES.
-           05 WRK-DET-NOME      PIC X(20) VALUE sPACES.
-           05 FILLER            PIC X(01) VALUE SPACES.
-           05 WRK-DET-EMAIL     PIC X(20) VALUE sPACES.
-           05 FILLER            PIC X(01) VALUE SPACES.
-
-
-
-       PROCEDURE                        DIVISION.
+      *-----------------------------------------------------------------
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID. CABECALHO.
       *=================================================================
-       0000-PRINCIPAL                        SECTION.
-             DISPLAY WRK-CABEC1.
-             DISPLAY WRK-CABEC3.
-             DISPLAY WRK-CABEC2.
+      *== PROGRAMA....: CABECALHO
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== DATA........: 09/08/2026
+      *== CONSULTORIA:
+      *-----------------------------------------------------------------
+      *== OBJETIVO....: SUBPROGRAMA CHAMADO POR ASSINACLI, RELATORIO,
+      *                 RELATV02, RELATV04 E RELATV05 PARA MONTAR, EM
+      *                 UM UNICO LUGAR, A LINHA DE TITULO/PAGINACAO, A
+      *                 LINHA DE COLUNAS E AS LINHAS DE SUBTOTAL/TOTAL
+      *                 DO RELATORIO DE CLIENTES - ANTES CADA UM DOS
+      *                 CINCO PROGRAMAS MANTINHA SUA PROPRIA COPIA
+      *                 (WRK-CABECALHO1 A WRK-CABECALHO5) DESSAS MESMAS
+      *                 LINHAS.
+      *-----------------------------------------------------------------
+      *===================ESPECIFICACOES DO PROGRAMA====================
+      *    PARAMETRO                  TIPO               BOOK
+      *    CAB-PARAMETRO             ENTRADA/SAIDA      BOOKCABEC
+      *-----------------------------------------------------------------
+      *-------------------ALTERACOESDO PROGRAMA-------------------------
 
+ALT01 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT01 *== OBJETIVO....: INCLUIDA A FUNCAO "STRM" (CAB-FUNC-STREAM), QUE
+      *                 MONTA A LINHA DO RESUMO GERAL POR STREAMING
+      *                 (NOME DO SERVICO, QUANTIDADE E VALOR TOTAL) NO
+      *                 FINAL DO RELATV05.
+      *-----------------------------------------------------------------
 
-             GOBACK.
+      *=================================================================
+       ENVIRONMENT                      DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                    SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *=================================================================
+       DATA                             DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                  SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----LINHA DE TITULO/PAGINACAO-----".
+      *-----------------------------------------------------------------
+       01  WRK-MONTA-TITULO.
+           05 FILLER                    PIC X(015)         VALUE SPACES.
+           05 FILLER                    PIC X(020)         VALUE
+              "LISTA DE CLIENTES".
+           05 FILLER                    PIC X(020)         VALUE SPACES.
+           05 FILLER                    PIC X(010)         VALUE
+              "PAGINA:".
+           05 WRK-TIT-PAGINA            PIC 9(003)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----LINHA DE COLUNAS-----".
+      *-----------------------------------------------------------------
+       01  WRK-MONTA-COLUNAS.
+           05 FILLER                    PIC X(004)         VALUE
+              "COD ".
+           05 FILLER                    PIC X(021)         VALUE
+              "NOME ".
+           05 FILLER                    PIC X(021)         VALUE
+              "EMAIL".
+           05 FILLER                    PIC X(011)         VALUE
+              "STREAMING".
+           05 FILLER                    PIC X(005)         VALUE
+              "VALOR".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----LINHAS DE SUBTOTAL/TOTAL-----".
+      *-----------------------------------------------------------------
+       01  WRK-MONTA-SUBTOTAL.
+           05 FILLER                    PIC X(025)         VALUE
+              "SUBTOTAL POR PAGINA".
+           05 FILLER                    PIC X(032)         VALUE SPACES.
+           05 WRK-SUB-VALOR             PIC ZZ.ZZ9,99.
+
+       01  WRK-MONTA-TOTAL.
+           05 FILLER                    PIC X(025)         VALUE
+              "VALOR TOTAL GERAL".
+           05 FILLER                    PIC X(032)         VALUE SPACES.
+           05 WRK-TOT-VALOR             PIC ZZ.ZZ9,99.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+ALT01  01  FILLER                       PIC X(050)         VALUE
+ALT01         "-----LINHA DE RESUMO GERAL POR STREAMING-----".
+      *-----------------------------------------------------------------
+ALT01  01  WRK-MONTA-STREAM.
+ALT01      05 FILLER                    PIC X(011)         VALUE
+ALT01         "STREAMING: ".
+ALT01      05 WRK-STRM-NOME             PIC X(010).
+ALT01      05 FILLER                    PIC X(002)         VALUE SPACES.
+ALT01      05 FILLER                    PIC X(004)         VALUE
+ALT01         "QTD:".
+ALT01      05 WRK-STRM-QTD              PIC ZZZZ9.
+ALT01      05 FILLER                    PIC X(002)         VALUE SPACES.
+ALT01      05 FILLER                    PIC X(006)         VALUE
+ALT01         "TOTAL:".
+ALT01      05 WRK-STRM-VALOR            PIC ZZ.ZZ9,99.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       LINKAGE                          SECTION.
+      *-----------------------------------------------------------------
+       COPY "BOOKCABEC".
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       PROCEDURE                        DIVISION USING CAB-PARAMETRO.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       0000-PRINCIPAL                   SECTION.
+      *-----------------------------------------------------------------
+
+           EVALUATE TRUE
+               WHEN CAB-FUNC-CABECALHO
+                   PERFORM 0100-MONTAR-CABECALHO
+               WHEN CAB-FUNC-SUBTOTAL
+                   PERFORM 0200-MONTAR-SUBTOTAL
+               WHEN CAB-FUNC-TOTAL
+                   PERFORM 0300-MONTAR-TOTAL
+ALT01          WHEN CAB-FUNC-STREAM
+ALT01              PERFORM 0400-MONTAR-STREAM
+           END-EVALUATE.
+
+           GOBACK.
+
+       0000-PRINCIPAL-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0100-MONTAR-CABECALHO            SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE CAB-PAGINA              TO WRK-TIT-PAGINA.
+
+           MOVE WRK-MONTA-TITULO        TO CAB-LINHA-TITULO.
+           MOVE SPACES                  TO CAB-LINHA-BRANCO.
+           MOVE WRK-MONTA-COLUNAS       TO CAB-LINHA-COLUNAS.
+
+       0100-MONTAR-CABECALHO-FIM.       EXIT.
+
+      *-----------------------------------------------------------------
+       0200-MONTAR-SUBTOTAL             SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE CAB-VALOR                TO WRK-SUB-VALOR.
+
+           MOVE SPACES                   TO CAB-LINHA-BRANCO.
+           MOVE WRK-MONTA-SUBTOTAL        TO CAB-LINHA-VALOR.
+
+       0200-MONTAR-SUBTOTAL-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+       0300-MONTAR-TOTAL                SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE CAB-VALOR                TO WRK-TOT-VALOR.
+
+           MOVE SPACES                   TO CAB-LINHA-BRANCO.
+           MOVE WRK-MONTA-TOTAL           TO CAB-LINHA-VALOR.
+
+       0300-MONTAR-TOTAL-FIM.           EXIT.
+
+      *-----------------------------------------------------------------
+ALT01  0400-MONTAR-STREAM                SECTION.
+      *-----------------------------------------------------------------
+
+ALT01      MOVE CAB-NOME-STREAMING        TO WRK-STRM-NOME.
+ALT01      MOVE CAB-QTD-STREAMING         TO WRK-STRM-QTD.
+ALT01      MOVE CAB-VALOR                 TO WRK-STRM-VALOR.
+
+ALT01      MOVE SPACES                    TO CAB-LINHA-BRANCO.
+ALT01      MOVE WRK-MONTA-STREAM          TO CAB-LINHA-VALOR.
+
+ALT01  0400-MONTAR-STREAM-FIM.          EXIT.
