@@ -0,0 +1,425 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID. CANCCLI.
+      *=================================================================
+      *== PROGRAMA....: CANCCLI
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== DATA........: 09/08/2026
+      *== CONSULTORIA:
+      *-----------------------------------------------------------------
+      *== OBJETIVO....: LISTAR OS CLIENTES CANCELADOS (REG-STATUS =
+      *                 "C", BOOK REGCLI) SEPARADAMENTE DOS CLIENTES
+      *                 ATIVOS, COM O STREAMING E A DATA EM QUE O
+      *                 CANCELAMENTO FOI FEITO PELO MANTCLI, PARA A
+      *                 AREA FINANCEIRA TER NUMERO DE CHURN.
+      *-----------------------------------------------------------------
+      *===================ESPECIFICACOES DO PROGRAMA====================
+      *    ARQUIVO                    TIPO               BOOK
+      *    CLIENTES                  INPUT              REGCLI
+      *    CANCELAD                  OUTPUT             N/A
+      *    CANCELAD                  INPUT              BOOKMSG
+      *    CANCELAD                  INPUT              BOOKASSI
+      *-----------------------------------------------------------------
+      *== MODULOS
+      *
+      *-----------------------------------------------------------------
+      *-------------------ALTERACOESDO PROGRAMA-------------------------
+
+ALT01 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT01 *== OBJETIVO....: 9999-TRATAR-ERRO PASSOU A SETAR UM RETURN-CODE
+      *                 DISTINTO POR TIPO DE ERRO (ABERTURA/LEITURA/
+      *                 GRAVACAO/FECHAMENTO/ARQUIVO VAZIO), PARA O
+      *                 AGENDADOR DISTINGUIR O MOTIVO DA FALHA SEM LER
+      *                 O SYSOUT.
+
+ALT02 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT02 *== OBJETIVO....: 0200-PROCESSAR PASSOU A IGNORAR O REGISTRO
+      *                 TRAILER DE CONTROLE (REG-TIPO-TRAILER, BOOK
+      *                 REGCLI, REG-CODIGO = 999), GRAVADO AGORA PELO
+      *                 MANTCLI AO FINAL DE CADA RODADA DE MANUTENCAO.
+
+ALT03 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT03 *== OBJETIVO....: O ASSIGN DE CLIENTES E CANCELAD PASSOU A
+      *                 ACEITAR SUBSTITUICAO VIA VARIAVEL DE AMBIENTE
+      *                 DD_nnnnnnnn, PARA O JCL (CANCCLI.JCL) CONSEGUIR
+      *                 DIRECIONAR AS DDS REAIS.
+
+      *=================================================================
+       ENVIRONMENT                      DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                    SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                     SECTION.
+      *-----------------------------------------------------------------
+
+       FILE-CONTROL.
+ALT03      SELECT CLIENTES ASSIGN TO WRK-NOME-CLIENTES
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REG-CODIGO
+           FILE STATUS IS FS-CLIENTES.
+
+ALT03      SELECT CANCELAD ASSIGN TO WRK-NOME-CANCELAD
+           FILE STATUS IS FS-CANCELAD.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       DATA                             DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                             SECTION.
+      *-----------------------------------------------------------------
+      *
+      *            INPUT - MESTRE INDEXADO DE CLIENTES
+      *
+      *-----------------------------------------------------------------
+       FD  CLIENTES.
+       COPY "REGCLI".
+
+      *-----------------------------------------------------------------
+      *
+      *            OUTPUT - LISTAGEM DE CLIENTES CANCELADOS
+      *
+      *-----------------------------------------------------------------
+       FD  CANCELAD.
+       01  REG-CANCELAD                 PIC X(068).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                  SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "INICIO DA WORKING".
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE STATUS-----".
+      *-----------------------------------------------------------------
+
+       01  FS-CLIENTES                  PIC 9(002)         VALUE ZEROS.
+       01  FS-CANCELAD                  PIC 9(002)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT03  01  FILLER                       PIC X(050)         VALUE
+ALT03         "-----NOMES EXTERNALIZADOS VIA DD-----".
+      *-----------------------------------------------------------------
+
+ALT03  01  WRK-NOME-CLIENTES            PIC X(040)         VALUE
+ALT03         "C:\RELATORIO\dados\CLIENTES.DAT".
+ALT03  01  WRK-NOME-CANCELAD            PIC X(040)         VALUE
+ALT03         "C:\RELATORIO\dados\CANCELAD.txt".
+ALT03  01  WRK-DD-EXTERNA               PIC X(040)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "CABECALHO DE PAGINACAO".
+      *-----------------------------------------------------------------
+
+       01  WRK-CABECALHO1.
+           05 FILLER                    PIC X(015)         VALUE SPACES.
+           05 FILLER                    PIC X(030)         VALUE
+              "LISTA DE CLIENTES CANCELADOS".
+           05 FILLER                    PIC X(010)         VALUE SPACES.
+           05 FILLER                    PIC X(010)         VALUE
+              "PAGINA:".
+           05 ACU-PAG                   PIC 9(003)         VALUE 1.
+           05 FILLER                    PIC X(003)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----CABECALHO DE DESCRICAO-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-CABECALHO2.
+           05 WRK-CODIGO                PIC X(004)         VALUE
+              "COD ".
+           05 WRK-NOME                  PIC X(021)         VALUE
+              "NOME ".
+           05 WRK-STREAMING             PIC X(011)         VALUE
+              "STREAMING".
+           05 WRK-ASSINATURA            PIC X(011)         VALUE
+              "VALOR".
+           05 WRK-DATA-CANC             PIC X(021)         VALUE
+              "CANCELADO EM".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----CABECALHO DE LINHA EM BRANCO-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-CABECALHO3.
+           05 WRK-BRANCO                PIC X(080)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)         VALUE
+              "-----VARIAVEIS DE DETALHE-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-DETALHE.
+           05 WRK-DET-COD              PIC 9(003)          VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE SPACES.
+           05 WRK-DET-NOME             PIC X(020)          VALUE SPACES.
+           05 FILLER                   PIC X(001)          VALUE SPACES.
+           05 WRK-DET-STREAMING        PIC X(010)          VALUE SPACES.
+           05 FILLER                   PIC X(001)          VALUE SPACES.
+           05 WRK-DET-ASSINATURA       PIC 9(005)V99       VALUE ZEROS.
+           05 FILLER                   PIC X(001)          VALUE SPACES.
+           05 WRK-DET-DATA-CANC        PIC 9(008)          VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+              "-----VARIAVEL DE QUANTIDADE DE LINHAS-----".
+      *-----------------------------------------------------------------
+
+       01  ACU-QTLINHAS                PIC 9(002)  COMP-3  VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+              "-----VARIAVEL DE ACUMULACAO-----".
+      *-----------------------------------------------------------------
+
+       01  ACU-LIDOS                   PIC 9(005)  COMP-3  VALUE ZEROS.
+       01  ACU-CANCELADOS              PIC 9(005)  COMP-3  VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKASSI".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK MENSAGEM DE STATUS DE ERRO PROGRAMA-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKMSG".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+             "-----FIM DA WORKING-----".
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       PROCEDURE                        DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       0000-PRINCIPAL                   SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0150-VERIFICAR-VAZIO.
+           PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES NOT EQUAL 00.
+           PERFORM 0300-FINALIZAR.
+
+       0000-PRINCIPAL-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                 SECTION.
+      *-----------------------------------------------------------------
+
+ALT03      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_CLIENTES".
+ALT03      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT03          MOVE WRK-DD-EXTERNA       TO WRK-NOME-CLIENTES
+ALT03          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT03      END-IF.
+
+ALT03      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_CANCELAD".
+ALT03      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT03          MOVE WRK-DD-EXTERNA       TO WRK-NOME-CANCELAD
+ALT03          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT03      END-IF.
+
+           OPEN INPUT  CLIENTES
+               OUTPUT CANCELAD.
+
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-CLIENTES              TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "CANCCLI"                TO WRK-PROGRAMA-ERRO
+               MOVE "CLIENTES"               TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           IF FS-CANCELAD NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-CANCELAD              TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "CANCCLI"                TO WRK-PROGRAMA-ERRO
+               MOVE "CANCELAD"               TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0100-INICIALIZAR-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+       0150-VERIFICAR-VAZIO             SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0160-LER-DADOS.
+
+           IF FS-CLIENTES EQUAL 00
+               PERFORM 0210-IMPRIMIR-CABECALHO
+           END-IF.
+
+       0150-VERIFICAR-VAZIO-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+       0160-LER-DADOS                   SECTION.
+      *-----------------------------------------------------------------
+
+           READ CLIENTES.
+
+       0160-LER-DADOS-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           ADD 1 TO ACU-LIDOS.
+
+ALT02      IF REG-TIPO-DETALHE
+               IF REG-CANCELADO
+                   IF ACU-QTLINHAS GREATER 40
+                       PERFORM 0210-IMPRIMIR-CABECALHO
+                   END-IF
+                   PERFORM 0220-IMPRIMIR-DETALHE
+               END-IF
+ALT02      END-IF.
+
+           PERFORM 0160-LER-DADOS.
+
+       0200-PROCESSAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0210-IMPRIMIR-CABECALHO          SECTION.
+      *-----------------------------------------------------------------
+
+           IF ACU-PAG GREATER 1
+               MOVE WRK-CABECALHO3 TO REG-CANCELAD
+               WRITE REG-CANCELAD AFTER PAGE
+           END-IF.
+           MOVE WRK-CABECALHO3 TO REG-CANCELAD.
+           WRITE REG-CANCELAD AFTER 1 LINE.
+
+           MOVE WRK-CABECALHO1 TO REG-CANCELAD.
+           WRITE REG-CANCELAD AFTER 1 LINE.
+
+           MOVE WRK-CABECALHO3 TO REG-CANCELAD.
+           WRITE REG-CANCELAD AFTER 1 LINE.
+
+           MOVE WRK-CABECALHO2 TO REG-CANCELAD.
+           WRITE REG-CANCELAD AFTER 1 LINE.
+
+           MOVE WRK-CABECALHO3 TO REG-CANCELAD.
+           WRITE REG-CANCELAD AFTER 1 LINE.
+
+           ADD 1  TO ACU-PAG.
+           MOVE 4 TO ACU-QTLINHAS.
+
+       0210-IMPRIMIR-CABECALHO-FIM.      EXIT.
+
+      *-----------------------------------------------------------------
+       0220-IMPRIMIR-DETALHE            SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE REG-CODIGO            TO WRK-DET-COD.
+           MOVE REG-NOME              TO WRK-DET-NOME.
+           MOVE REG-STREAMING         TO WRK-DET-STREAMING.
+           MOVE REG-ASSINATURA        TO WRK-DET-ASSINATURA.
+           MOVE REG-DATA-CANCELAMENTO TO WRK-DET-DATA-CANC.
+
+           MOVE WRK-DETALHE           TO REG-CANCELAD.
+           WRITE REG-CANCELAD AFTER 1 LINE.
+
+           ADD 1 TO ACU-QTLINHAS.
+           ADD 1 TO ACU-CANCELADOS.
+
+       0220-IMPRIMIR-DETALHE-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+       0230-ESTATISTICA                 SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY WRK-TRACO.
+           DISPLAY "TOTAL DE REGISTROS LIDOS......: " ACU-LIDOS.
+           DISPLAY "TOTAL DE CLIENTES CANCELADOS..: " ACU-CANCELADOS.
+           DISPLAY WRK-TRACO.
+           DISPLAY WRK-FIM-PROGRAMA.
+           DISPLAY WRK-TRACO.
+
+       0230-ESTATISTICA-FIM.             EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           IF ACU-LIDOS GREATER ZEROS
+               PERFORM 0230-ESTATISTICA
+           END-IF.
+
+           CLOSE CLIENTES.
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+               MOVE FS-CLIENTES            TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+               MOVE "CANCCLI"              TO WRK-PROGRAMA-ERRO
+               MOVE "CLIENTES"             TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           CLOSE CANCELAD.
+           IF FS-CANCELAD NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+               MOVE FS-CANCELAD            TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+               MOVE "CANCCLI"              TO WRK-PROGRAMA-ERRO
+               MOVE "CANCELAD"             TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           GOBACK.
+
+       0300-FINALIZAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       9999-TRATAR-ERRO                 SECTION.
+      *-----------------------------------------------------------------
+
+ALT01      EVALUATE WRK-DESCRICAO-ERRO
+ALT01          WHEN WRK-ERRO-ABERTURA
+ALT01              MOVE 12 TO RETURN-CODE
+ALT01          WHEN WRK-ERRO-LEIT
+ALT01              MOVE 14 TO RETURN-CODE
+ALT01          WHEN WRK-ERRO-GRAVAR
+ALT01              MOVE 16 TO RETURN-CODE
+ALT01          WHEN WRK-ERRO-FECHAR
+ALT01              MOVE 18 TO RETURN-CODE
+ALT01          WHEN WRK-ARQ-VAZIO
+ALT01              MOVE 04 TO RETURN-CODE
+ALT01          WHEN OTHER
+ALT01              MOVE 99 TO RETURN-CODE
+ALT01      END-EVALUATE.
+
+           DISPLAY WRK-MSG-ERROS.
+           GOBACK.
+
+       9999-TRATAR-ERRO-FIM.            EXIT.
