@@ -0,0 +1,16 @@
+//CANCCLI  JOB (ACCT001),'RAFAEL DE OLIVEIRA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* JOB......: CANCCLI                                          *
+//* PROGRAMADOR: RAFAEL DE OLIVEIRA      ANALISTA: IVAN SANCHES  *
+//* DATA.....: 09/08/2026                                        *
+//* OBJETIVO.: LISTAR OS CLIENTES CANCELADOS NO MESTRE CLIENTES  *
+//*            (NUMERO DE CHURN PARA A AREA FINANCEIRA).         *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=CANCCLI
+//CLIENTES DD DSN=PROD.RELATORIO.CLIENTES,DISP=SHR
+//CANCELAD DD DSN=PROD.RELATORIO.CANCELAD,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=68,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
