@@ -0,0 +1,262 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID. CONSULCLI.
+      *=================================================================
+      *== PROGRAMA....: CONSULCLI
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== DATA........: 09/08/2026
+      *== CONSULTORIA:
+      *-----------------------------------------------------------------
+      *== OBJETIVO....: CONSULTA ONLINE AVULSA AO MESTRE INDEXADO
+      *                 CLIENTES - O OPERADOR INFORMA UM REG-CODIGO POR
+      *                 VEZ NO CONSOLE E O PROGRAMA MOSTRA NA HORA O
+      *                 STREAMING E O VALOR DA ASSINATURA DAQUELE
+      *                 CLIENTE, SEM PRECISAR RODAR NENHUM RELATORIO EM
+      *                 LOTE SO PARA TIRAR ESSA DUVIDA.
+      *-----------------------------------------------------------------
+      *===================ESPECIFICACOES DO PROGRAMA====================
+      *    ARQUIVO                    TIPO               BOOK
+      *    CLIENTES                  INPUT              REGCLI
+      *    CONSULCLI                 INPUT              BOOKMSG
+      *    CONSULCLI                 INPUT              BOOKASSI
+      *-----------------------------------------------------------------
+      *== MODULOS
+      *
+      *-----------------------------------------------------------------
+      *-------------------ALTERACOESDO PROGRAMA-------------------------
+
+ALT01 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT01 *== OBJETIVO....: 0200-PROCESSAR PASSOU A TRATAR O REGISTRO
+      *                 TRAILER DE CONTROLE (REG-TIPO-TRAILER, BOOK
+      *                 REGCLI, REG-CODIGO = 999), GRAVADO AGORA PELO
+      *                 MANTCLI AO FINAL DE CADA RODADA DE MANUTENCAO,
+      *                 COMO CODIGO NAO CADASTRADO NA CONSULTA.
+
+      *=================================================================
+       ENVIRONMENT                      DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                    SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                     SECTION.
+      *-----------------------------------------------------------------
+
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "C:\RELATORIO\dados\CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS REG-CODIGO
+           FILE STATUS IS FS-CLIENTES.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       DATA                             DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                             SECTION.
+      *-----------------------------------------------------------------
+      *
+      *            INPUT - MESTRE INDEXADO DE CLIENTES
+      *
+      *-----------------------------------------------------------------
+       FD  CLIENTES.
+       COPY "REGCLI".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                  SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "INICIO DA WORKING".
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE STATUS-----".
+      *-----------------------------------------------------------------
+
+       01  FS-CLIENTES                  PIC 9(002)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE CONSULTA-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-CODIGO-CONSULTA          PIC 9(003)         VALUE ZEROS.
+           88 WRK-FIM-CONSULTA                             VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----LINHA DE RESPOSTA DA CONSULTA-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-DETALHE.
+           05 WRK-DET-COD               PIC 9(003)         VALUE ZEROS.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-DET-NOME              PIC X(020)         VALUE SPACES.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-DET-STREAMING         PIC X(010)         VALUE SPACES.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-DET-ASSINATURA        PIC ZZZZ9,99       VALUE ZEROS.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-DET-PLANO             PIC X(007)         VALUE SPACES.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-DET-SITUACAO          PIC X(009)         VALUE SPACES.
+
+       01  WRK-NAO-CADASTRADO.
+           05 FILLER                    PIC X(028)         VALUE
+                  "CLIENTE NAO CADASTRADO....: ".
+           05 WRK-NC-CODIGO             PIC 9(003)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
+      *-----------------------------------------------------------------
+
+       COPY "BOOKASSI".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK MENSAGEM DE STATUS DE ERRO PROGRAMA-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKMSG".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+             "-----FIM DA WORKING-----".
+      *-----------------------------------------------------------------
+
+
+      *=================================================================
+       PROCEDURE                        DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       0000-PRINCIPAL                   SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0160-LER-CODIGO.
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM-CONSULTA.
+           PERFORM 0300-FINALIZAR.
+
+       0000-PRINCIPAL-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                 SECTION.
+      *-----------------------------------------------------------------
+
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-CLIENTES              TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "CONSULCLI"              TO WRK-PROGRAMA-ERRO
+               MOVE "CLIENTES"               TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0100-INICIALIZAR-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+       0160-LER-CODIGO                  SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY "INFORME O CODIGO DO CLIENTE (000 ENCERRA): ".
+           ACCEPT WRK-CODIGO-CONSULTA FROM CONSOLE.
+
+       0160-LER-CODIGO-FIM.             EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE WRK-CODIGO-CONSULTA TO REG-CODIGO.
+           READ CLIENTES KEY IS REG-CODIGO
+               INVALID KEY
+                   MOVE WRK-CODIGO-CONSULTA TO WRK-NC-CODIGO
+                   DISPLAY WRK-NAO-CADASTRADO
+ALT01              NOT INVALID KEY
+ALT01                  IF REG-TIPO-DETALHE
+                           PERFORM 0220-EXIBIR-DETALHE
+ALT01                  ELSE
+ALT01                      MOVE WRK-CODIGO-CONSULTA TO WRK-NC-CODIGO
+ALT01                      DISPLAY WRK-NAO-CADASTRADO
+ALT01                  END-IF
+           END-READ.
+
+           PERFORM 0160-LER-CODIGO.
+
+       0200-PROCESSAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0220-EXIBIR-DETALHE              SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE REG-CODIGO     TO WRK-DET-COD.
+           MOVE REG-NOME       TO WRK-DET-NOME.
+           MOVE REG-STREAMING  TO WRK-DET-STREAMING.
+           MOVE REG-ASSINATURA TO WRK-DET-ASSINATURA.
+           MOVE REG-PLANO      TO WRK-DET-PLANO.
+           IF REG-CANCELADO
+               MOVE "CANCELADO" TO WRK-DET-SITUACAO
+           ELSE
+               MOVE "ATIVO"     TO WRK-DET-SITUACAO
+           END-IF.
+
+           DISPLAY WRK-DETALHE.
+
+       0220-EXIBIR-DETALHE-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           CLOSE CLIENTES.
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR   TO WRK-DESCRICAO-ERRO
+               MOVE FS-CLIENTES       TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"  TO WRK-AREA-ERRO
+               MOVE "CONSULCLI"       TO WRK-PROGRAMA-ERRO
+               MOVE "CLIENTES"        TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           DISPLAY WRK-FIM-PROGRAMA.
+           GOBACK.
+
+       0300-FINALIZAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       9999-TRATAR-ERRO                 SECTION.
+      *-----------------------------------------------------------------
+
+           EVALUATE WRK-DESCRICAO-ERRO
+               WHEN WRK-ERRO-ABERTURA
+                   MOVE 12 TO RETURN-CODE
+               WHEN WRK-ERRO-LEIT
+                   MOVE 14 TO RETURN-CODE
+               WHEN WRK-ERRO-GRAVAR
+                   MOVE 16 TO RETURN-CODE
+               WHEN WRK-ERRO-FECHAR
+                   MOVE 18 TO RETURN-CODE
+               WHEN WRK-ARQ-VAZIO
+                   MOVE 04 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 99 TO RETURN-CODE
+           END-EVALUATE.
+
+           DISPLAY WRK-MSG-ERROS.
+           GOBACK.
+
+       9999-TRATAR-ERRO-FIM.            EXIT.
