@@ -0,0 +1,235 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID. DRVRELAT.
+      *=================================================================
+      *== PROGRAMA....: DRVRELAT
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== DATA........: 09/08/2026
+      *== CONSULTORIA:
+      *-----------------------------------------------------------------
+      *== OBJETIVO....: LER UM CARTAO DE SELECAO (BOOK REGDRV) COM O
+      *                 PROGRAM-ID DO RELATORIO DE CLIENTES QUE O
+      *                 OPERADOR QUER RODAR E CHAMAR ESSE PROGRAMA
+      *                 DINAMICAMENTE, PARA QUE O JOB NAO PRECISE SABER
+      *                 QUAL DOS CINCO (ASSINACLI/RELATORIO/RELATV02/
+      *                 RELATV04/RELATV05) E O "ATUAL".
+      *-----------------------------------------------------------------
+      *===================ESPECIFICACOES DO PROGRAMA====================
+      *    ARQUIVO                    TIPO               BOOK
+      *    CARTAO                    INPUT              REGDRV
+      *-----------------------------------------------------------------
+      *== MODULOS
+      *    ASSINACLI, RELATORIO, RELATV02, RELATV04 OU RELATV05,
+      *    CHAMADO DINAMICAMENTE CONFORME O CARTAO DE SELECAO.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       ENVIRONMENT                      DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                    SECTION.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+
+           SELECT CARTAO ASSIGN TO "C:\RELATORIO\dados\DRVCARTAO.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-CARTAO.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       DATA                             DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                             SECTION.
+      *-----------------------------------------------------------------
+       FD  CARTAO.
+       COPY "REGDRV".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                  SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----INICIO DA WORKING-----".
+
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE STATUS-----".
+
+      *-----------------------------------------------------------------
+       01  FS-CARTAO                    PIC 9(002)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE SELECAO DO RELATORIO-----".
+
+      *-----------------------------------------------------------------
+       01  WRK-NOME-PROGRAMA            PIC X(010)         VALUE SPACES.
+
+       01  WRK-ERRO-PROGRAMA-INVALIDO   PIC X(030)         VALUE
+              "PROGRAMA DE RELATORIO INVALIDO".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
+
+      *-----------------------------------------------------------------
+
+       COPY "BOOKASSI".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK MENSAGEM DE STATUS DE ERRO PROGRAMA-----".
+
+      *-----------------------------------------------------------------
+       COPY "BOOKMSG".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+             "-----FIM DA WORKING-----".
+      *-----------------------------------------------------------------
+
+
+      *=================================================================
+       PROCEDURE                        DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       0000-PRINCIPAL                   SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0160-LER-DADOS.
+           PERFORM 0165-VALIDAR-DADOS.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+
+       0000-PRINCIPAL-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                 SECTION.
+      *-----------------------------------------------------------------
+
+           OPEN INPUT CARTAO.
+
+           IF FS-CARTAO NOT EQUAL 00
+               MOVE WRK-ERRO-ABERTURA    TO WRK-DESCRICAO-ERRO
+               MOVE FS-CARTAO            TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"   TO WRK-AREA-ERRO
+               MOVE "DRVRELAT"           TO WRK-PROGRAMA-ERRO
+               MOVE "CARTAO"             TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0100-INICIALIZAR-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+       0160-LER-DADOS                   SECTION.
+      *-----------------------------------------------------------------
+
+           READ CARTAO.
+
+           IF FS-CARTAO EQUAL 10
+               MOVE WRK-ARQ-VAZIO        TO WRK-DESCRICAO-ERRO
+               MOVE FS-CARTAO            TO WRK-STATUS-ERRO
+               MOVE "0160-LER-DADOS"     TO WRK-AREA-ERRO
+               MOVE "DRVRELAT"           TO WRK-PROGRAMA-ERRO
+               MOVE "CARTAO"             TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           IF FS-CARTAO NOT EQUAL 00 AND FS-CARTAO NOT EQUAL 10
+               MOVE WRK-ERRO-LEIT        TO WRK-DESCRICAO-ERRO
+               MOVE FS-CARTAO            TO WRK-STATUS-ERRO
+               MOVE "0160-LER-DADOS"     TO WRK-AREA-ERRO
+               MOVE "DRVRELAT"           TO WRK-PROGRAMA-ERRO
+               MOVE "CARTAO"             TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0160-LER-DADOS-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0165-VALIDAR-DADOS                SECTION.
+      *-----------------------------------------------------------------
+
+           EVALUATE PARM-RELATORIO
+               WHEN "ASSINACLI"
+               WHEN "RELATORIO"
+               WHEN "RELATV02"
+               WHEN "RELATV04"
+               WHEN "RELATV05"
+                   MOVE PARM-RELATORIO       TO WRK-NOME-PROGRAMA
+               WHEN OTHER
+                   MOVE WRK-ERRO-PROGRAMA-INVALIDO
+                                             TO WRK-DESCRICAO-ERRO
+                   MOVE ZEROS                TO WRK-STATUS-ERRO
+                   MOVE "0165-VALIDAR-DADOS" TO WRK-AREA-ERRO
+                   MOVE "DRVRELAT"           TO WRK-PROGRAMA-ERRO
+                   MOVE PARM-RELATORIO       TO WRK-ARQUIVO-ERRO
+                   PERFORM 9999-TRATAR-ERRO
+           END-EVALUATE.
+
+       0165-VALIDAR-DADOS-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY WRK-TRACO.
+           DISPLAY "DRVRELAT CHAMANDO: " WRK-NOME-PROGRAMA.
+           DISPLAY WRK-TRACO.
+
+           CALL WRK-NOME-PROGRAMA.
+
+       0200-PROCESSAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           CLOSE CARTAO.
+           IF FS-CARTAO NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR  TO WRK-DESCRICAO-ERRO
+               MOVE FS-CARTAO        TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR" TO WRK-AREA-ERRO
+               MOVE "DRVRELAT"       TO WRK-PROGRAMA-ERRO
+               MOVE "CARTAO"         TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           DISPLAY WRK-FIM-PROGRAMA.
+           GOBACK.
+
+       0300-FINALIZAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       9999-TRATAR-ERRO                 SECTION.
+      *-----------------------------------------------------------------
+
+           EVALUATE WRK-DESCRICAO-ERRO
+               WHEN WRK-ERRO-ABERTURA
+                   MOVE 12 TO RETURN-CODE
+               WHEN WRK-ERRO-LEIT
+                   MOVE 14 TO RETURN-CODE
+               WHEN WRK-ERRO-GRAVAR
+                   MOVE 16 TO RETURN-CODE
+               WHEN WRK-ERRO-FECHAR
+                   MOVE 18 TO RETURN-CODE
+               WHEN WRK-ARQ-VAZIO
+                   MOVE 04 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 99 TO RETURN-CODE
+           END-EVALUATE.
+
+           DISPLAY WRK-MSG-ERROS.
+           GOBACK.
+
+       9999-TRATAR-ERRO-FIM.           EXIT.
