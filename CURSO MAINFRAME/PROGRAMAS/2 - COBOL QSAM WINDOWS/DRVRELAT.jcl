@@ -0,0 +1,15 @@
+//DRVRELAT JOB (ACCT001),'RAFAEL DE OLIVEIRA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* JOB......: DRVRELAT                                         *
+//* PROGRAMADOR: RAFAEL DE OLIVEIRA      ANALISTA: IVAN SANCHES  *
+//* DATA.....: 09/08/2026                                        *
+//* OBJETIVO.: LER O CARTAO DE SELECAO (BOOK REGDRV) E CHAMAR    *
+//*            DINAMICAMENTE O RELATORIO DE CLIENTES ESCOLHIDO   *
+//*            PELO OPERADOR (ASSINACLI/RELATORIO/RELATV02/      *
+//*            RELATV04/RELATV05), SEM QUE O JOB PRECISE SABER   *
+//*            QUAL DELES E O "ATUAL".                           *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=DRVRELAT
+//CARTAO   DD DSN=PROD.RELATORIO.DRVCARTAO,DISP=SHR
+//SYSOUT   DD SYSOUT=*
