@@ -0,0 +1,344 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID. EFATENVI.
+      *=================================================================
+      *== PROGRAMA....: EFATENVI
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== DATA........: 09/08/2026
+      *== CONSULTORIA:
+      *-----------------------------------------------------------------
+      *== OBJETIVO....: LER O EXTRATO EFATURA, GRAVADO PELO RELATV05
+      *                 PARA CADA CLIENTE COM REG-EFATURA = "S" (BOOK
+      *                 REGCLI), E DAR A ELE O PASSO SEGUINTE: CONVERTER
+      *                 A FATURA DO CLIENTE EM PDF E ENVIAR POR EMAIL -
+      *                 VIA SUBPROGRAMA EFATSEND, QUE ENCAPSULA A
+      *                 INTERFACE COM O CONVERSOR DE PDF/GATEWAY DE
+      *                 EMAIL - GRAVANDO O RESULTADO DE CADA ENVIO NO
+      *                 ARQUIVO EFATLOG.
+      *-----------------------------------------------------------------
+      *===================ESPECIFICACOES DO PROGRAMA====================
+      *    ARQUIVO                    TIPO               BOOK
+      *    EFATURA                   INPUT              REGEFAT
+      *    EFATLOG                   OUTPUT             N/A
+      *    EFATLOG                   OUTPUT             BOOKEFAT
+      *    EFATLOG                   OUTPUT             BOOKMSG
+      *    EFATLOG                   OUTPUT             BOOKASSI
+      *-----------------------------------------------------------------
+      *== MODULOS
+      *    EFATSEND
+      *-----------------------------------------------------------------
+      *-------------------ALTERACOESDO PROGRAMA-------------------------
+
+      *=================================================================
+       ENVIRONMENT                      DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                    SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                     SECTION.
+      *-----------------------------------------------------------------
+
+       FILE-CONTROL.
+           SELECT EFATURA ASSIGN TO WRK-NOME-EFATURA
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-EFATURA.
+
+           SELECT EFATLOG ASSIGN TO WRK-NOME-EFATLOG
+           FILE STATUS IS FS-EFATLOG.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       DATA                             DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                             SECTION.
+      *-----------------------------------------------------------------
+      *
+      *            INPUT - EXTRATO DE CLIENTES COM E-FATURA
+      *
+      *-----------------------------------------------------------------
+       FD  EFATURA.
+       COPY "REGEFAT".
+
+      *-----------------------------------------------------------------
+      *
+      *            OUTPUT - LOG DE ENVIO DO PDF POR EMAIL
+      *
+      *-----------------------------------------------------------------
+       FD  EFATLOG.
+       01  REG-EFATLOG                  PIC X(100).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                  SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "INICIO DA WORKING".
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE STATUS-----".
+      *-----------------------------------------------------------------
+
+       01  FS-EFATURA                   PIC 9(002)         VALUE ZEROS.
+       01  FS-EFATLOG                   PIC 9(002)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----NOMES EXTERNALIZADOS VIA DD-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-NOME-EFATURA             PIC X(040)         VALUE
+              "C:\RELATORIO\dados\EFATURA.DAT".
+       01  WRK-NOME-EFATLOG             PIC X(040)         VALUE
+              "C:\RELATORIO\dados\EFATLOG.txt".
+       01  WRK-DD-EXTERNA               PIC X(040)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----LINHA DO LOG DE ENVIO-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-LINHA-LOG.
+           05 WRK-LOG-CODIGO            PIC 9(003)         VALUE ZEROS.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-LOG-NOME              PIC X(020)         VALUE SPACES.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-LOG-EMAIL             PIC X(020)         VALUE SPACES.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-LOG-PDF               PIC X(030)         VALUE SPACES.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-LOG-STATUS            PIC X(001)         VALUE SPACES.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-LOG-MSG               PIC X(018)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE ACUMULACAO-----".
+      *-----------------------------------------------------------------
+
+       01  ACU-LIDOS                    PIC 9(005)  COMP-3 VALUE ZEROS.
+       01  ACU-ENVIADOS                 PIC 9(005)  COMP-3 VALUE ZEROS.
+       01  ACU-FALHAS                   PIC 9(005)  COMP-3 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK DE COMUNICACAO COM O EFATSEND-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKEFAT".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
+      *-----------------------------------------------------------------
+
+       COPY "BOOKASSI".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK MENSAGEM DE STATUS DE ERRO PROGRAMA-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKMSG".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+             "-----FIM DA WORKING-----".
+      *-----------------------------------------------------------------
+
+
+      *=================================================================
+       PROCEDURE                        DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       0000-PRINCIPAL                   SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0160-LER-DADOS.
+           PERFORM 0200-PROCESSAR UNTIL FS-EFATURA EQUAL 10.
+           PERFORM 0300-FINALIZAR.
+
+       0000-PRINCIPAL-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                 SECTION.
+      *-----------------------------------------------------------------
+
+           ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_EFATURA".
+           IF WRK-DD-EXTERNA NOT EQUAL SPACES
+               MOVE WRK-DD-EXTERNA       TO WRK-NOME-EFATURA
+               MOVE SPACES               TO WRK-DD-EXTERNA
+           END-IF.
+
+           ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_EFATLOG".
+           IF WRK-DD-EXTERNA NOT EQUAL SPACES
+               MOVE WRK-DD-EXTERNA       TO WRK-NOME-EFATLOG
+               MOVE SPACES               TO WRK-DD-EXTERNA
+           END-IF.
+
+           OPEN INPUT  EFATURA.
+           IF FS-EFATURA NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-EFATURA               TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "EFATENVI"               TO WRK-PROGRAMA-ERRO
+               MOVE "EFATURA"                TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           OPEN OUTPUT EFATLOG.
+           IF FS-EFATLOG NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-EFATLOG               TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "EFATENVI"               TO WRK-PROGRAMA-ERRO
+               MOVE "EFATLOG"                TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0100-INICIALIZAR-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+       0160-LER-DADOS                   SECTION.
+      *-----------------------------------------------------------------
+
+           READ EFATURA.
+
+           IF FS-EFATURA NOT EQUAL 00 AND NOT EQUAL 10
+               MOVE WRK-ERRO-LEIT    TO WRK-DESCRICAO-ERRO
+               MOVE FS-EFATURA       TO WRK-STATUS-ERRO
+               MOVE "0160-LER-DADOS" TO WRK-AREA-ERRO
+               MOVE "EFATENVI"       TO WRK-PROGRAMA-ERRO
+               MOVE "EFATURA"        TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           IF FS-EFATURA EQUAL 00
+               ADD 1 TO ACU-LIDOS
+           END-IF.
+
+       0160-LER-DADOS-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE EFAT-CODIGO             TO EFAT-COD-ENVIO.
+           MOVE EFAT-NOME               TO EFAT-NOME-ENVIO.
+           MOVE EFAT-EMAIL              TO EFAT-EMAIL-ENVIO.
+           MOVE EFAT-MOEDA               TO EFAT-MOEDA-ENVIO.
+           MOVE EFAT-VALOR-BRL           TO EFAT-VALOR-ENVIO.
+
+           CALL "EFATSEND" USING EFAT-PARAMETRO.
+
+           PERFORM 0220-GRAVAR-LOG.
+           PERFORM 0160-LER-DADOS.
+
+       0200-PROCESSAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0220-GRAVAR-LOG                  SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE EFAT-COD-ENVIO          TO WRK-LOG-CODIGO.
+           MOVE EFAT-NOME-ENVIO         TO WRK-LOG-NOME.
+           MOVE EFAT-EMAIL-ENVIO        TO WRK-LOG-EMAIL.
+           MOVE EFAT-NOME-PDF           TO WRK-LOG-PDF.
+           MOVE EFAT-STATUS-ENVIO       TO WRK-LOG-STATUS.
+           MOVE EFAT-MSG-ENVIO          TO WRK-LOG-MSG.
+
+           MOVE WRK-LINHA-LOG           TO REG-EFATLOG.
+           WRITE REG-EFATLOG.
+           IF FS-EFATLOG NOT EQUAL ZEROS
+               MOVE WRK-ERRO-GRAVAR     TO WRK-DESCRICAO-ERRO
+               MOVE FS-EFATLOG          TO WRK-STATUS-ERRO
+               MOVE "0220-GRAVAR-LOG"   TO WRK-AREA-ERRO
+               MOVE "EFATENVI"          TO WRK-PROGRAMA-ERRO
+               MOVE "EFATLOG"           TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           IF EFAT-STATUS-OK
+               ADD 1 TO ACU-ENVIADOS
+           ELSE
+               ADD 1 TO ACU-FALHAS
+           END-IF.
+
+       0220-GRAVAR-LOG-FIM.             EXIT.
+
+      *-----------------------------------------------------------------
+       0290-ESTATISTICA                 SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY WRK-TRACO.
+           DISPLAY "TOTAL DE EFATURAS LIDAS    : " ACU-LIDOS.
+           DISPLAY "TOTAL ENVIADAS COM SUCESSO : " ACU-ENVIADOS.
+           DISPLAY "TOTAL DE FALHAS NO ENVIO   : " ACU-FALHAS.
+           DISPLAY WRK-TRACO.
+           DISPLAY WRK-FIM-PROGRAMA.
+           DISPLAY WRK-TRACO.
+
+       0290-ESTATISTICA-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0290-ESTATISTICA.
+
+           CLOSE EFATURA.
+           IF FS-EFATURA NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR   TO WRK-DESCRICAO-ERRO
+               MOVE FS-EFATURA        TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"  TO WRK-AREA-ERRO
+               MOVE "EFATENVI"        TO WRK-PROGRAMA-ERRO
+               MOVE "EFATURA"         TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           CLOSE EFATLOG.
+           IF FS-EFATLOG NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR   TO WRK-DESCRICAO-ERRO
+               MOVE FS-EFATLOG        TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"  TO WRK-AREA-ERRO
+               MOVE "EFATENVI"        TO WRK-PROGRAMA-ERRO
+               MOVE "EFATLOG"         TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           GOBACK.
+
+       0300-FINALIZAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       9999-TRATAR-ERRO                 SECTION.
+      *-----------------------------------------------------------------
+
+           EVALUATE WRK-DESCRICAO-ERRO
+               WHEN WRK-ERRO-ABERTURA
+                   MOVE 12 TO RETURN-CODE
+               WHEN WRK-ERRO-LEIT
+                   MOVE 14 TO RETURN-CODE
+               WHEN WRK-ERRO-GRAVAR
+                   MOVE 16 TO RETURN-CODE
+               WHEN WRK-ERRO-FECHAR
+                   MOVE 18 TO RETURN-CODE
+               WHEN WRK-ARQ-VAZIO
+                   MOVE 04 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 99 TO RETURN-CODE
+           END-EVALUATE.
+
+           DISPLAY WRK-MSG-ERROS.
+           GOBACK.
+
+       9999-TRATAR-ERRO-FIM.            EXIT.
