@@ -0,0 +1,20 @@
+//EFATENVI JOB (ACCT001),'RAFAEL DE OLIVEIRA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* JOB......: EFATENVI                                         *
+//* PROGRAMADOR: RAFAEL DE OLIVEIRA      ANALISTA: IVAN SANCHES  *
+//* DATA.....: 09/08/2026                                        *
+//* OBJETIVO.: DAR SEQUENCIA AO EXTRATO EFATURA GRAVADO PELO      *
+//*            RELATV05 (STEP010 DE RELATV05.JCL) - CONVERTER A   *
+//*            FATURA DE CADA CLIENTE COM E-FATURA EM PDF E       *
+//*            ENVIAR POR EMAIL, GRAVANDO O RESULTADO DE CADA     *
+//*            ENVIO EM EFATLOG. RODAR DEPOIS DO STEP010 DE        *
+//*            RELATV05.JCL TER TERMINADO.                        *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=EFATENVI
+//EFATURA  DD DSN=PROD.RELATORIO.EFATURA,DISP=SHR
+//EFATLOG  DD DSN=PROD.RELATORIO.EFATLOG,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
