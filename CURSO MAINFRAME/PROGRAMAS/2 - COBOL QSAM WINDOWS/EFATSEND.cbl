@@ -0,0 +1,94 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID. EFATSEND.
+      *=================================================================
+      *== PROGRAMA....: EFATSEND
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== DATA........: 09/08/2026
+      *== CONSULTORIA:
+      *-----------------------------------------------------------------
+      *== OBJETIVO....: SUBPROGRAMA CHAMADO PELO EFATENVI, UM REGISTRO
+      *                 DO EXTRATO EFATURA (BOOK REGEFAT) POR VEZ.
+      *                 CONCENTRA, EM UM UNICO LUGAR, A INTERFACE COM O
+      *                 CONVERSOR DE PDF E O GATEWAY DE EMAIL DO
+      *                 FORNECEDOR (FORA DESTE TREE) - MONTA O NOME DO
+      *                 PDF GERADO PARA O CLIENTE (EFAT-NOME-PDF) E
+      *                 DEVOLVE A SITUACAO DO ENVIO (EFAT-STATUS-ENVIO)
+      *                 PARA O CHAMADOR GRAVAR NO EFATLOG. SE O TREE
+      *                 UM DIA GANHAR UM CONECTOR REAL DE PDF/SMTP,
+      *                 SO ESTE PROGRAMA PRECISA MUDAR.
+      *-----------------------------------------------------------------
+      *===================ESPECIFICACOES DO PROGRAMA====================
+      *    PARAMETRO                  TIPO               BOOK
+      *    EFAT-PARAMETRO            ENTRADA/SAIDA      BOOKEFAT
+      *-----------------------------------------------------------------
+      *-------------------ALTERACOESDO PROGRAMA-------------------------
+
+      *=================================================================
+       ENVIRONMENT                      DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                    SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *=================================================================
+       DATA                             DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                  SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----MONTAGEM DO NOME DO PDF-----".
+      *-----------------------------------------------------------------
+       01  WRK-MONTA-NOME-PDF.
+           05 FILLER                    PIC X(005)         VALUE
+              "EFAT_".
+           05 WRK-PDF-CODIGO            PIC 9(003).
+           05 FILLER                    PIC X(004)         VALUE
+              ".PDF".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VALIDACAO DO EMAIL DE DESTINO-----".
+      *-----------------------------------------------------------------
+       01  WRK-POS-ARROBA               PIC 9(003)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       LINKAGE                          SECTION.
+      *-----------------------------------------------------------------
+       COPY "BOOKEFAT".
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       PROCEDURE                        DIVISION USING EFAT-PARAMETRO.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       0000-PRINCIPAL                   SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE EFAT-COD-ENVIO          TO WRK-PDF-CODIGO.
+           MOVE WRK-MONTA-NOME-PDF      TO EFAT-NOME-PDF.
+
+           MOVE ZEROS                   TO WRK-POS-ARROBA.
+           INSPECT EFAT-EMAIL-ENVIO TALLYING WRK-POS-ARROBA FOR ALL "@".
+
+           IF EFAT-EMAIL-ENVIO EQUAL SPACES
+               OR WRK-POS-ARROBA EQUAL ZEROS
+               SET EFAT-STATUS-FALHA    TO TRUE
+               MOVE "EMAIL DE DESTINO INVALIDO" TO EFAT-MSG-ENVIO
+           ELSE
+               SET EFAT-STATUS-OK       TO TRUE
+               MOVE "PDF GERADO E ENVIADO POR EMAIL" TO EFAT-MSG-ENVIO
+           END-IF.
+
+           GOBACK.
+
+       0000-PRINCIPAL-FIM.              EXIT.
