@@ -0,0 +1,663 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID. MANTCLI.
+      *=================================================================
+      *== PROGRAMA....: MANTCLI
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== DATA........: 09/08/2026
+      *== CONSULTORIA:
+      *-----------------------------------------------------------------
+      *== OBJETIVO....: APLICAR TRANSACOES DE INCLUSAO, ALTERACAO E
+      *                 EXCLUSAO NO MESTRE INDEXADO CLIENTES (CHAVE
+      *                 REG-CODIGO), SEM PRECISAR RECARREGAR O ARQUIVO
+      *                 INTEIRO PARA CORRIGIR UM UNICO REGISTRO.
+      *-----------------------------------------------------------------
+      *===================ESPECIFICACOES DO PROGRAMA====================
+      *    ARQUIVO                    TIPO               BOOK
+      *    MANUTEN                   INPUT              REGMANT
+      *    CLIENTES                  I-O                REGCLI
+      *    LISTMANT                  OUTPUT             N/A
+      *    MANUTEN                   INPUT              BOOKMSG
+      *    MANUTEN                   INPUT              BOOKASSI
+      *-----------------------------------------------------------------
+      *== MODULOS
+      *
+      *-----------------------------------------------------------------
+      *-------------------ALTERACOESDO PROGRAMA-------------------------
+
+ALT01 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT01 *== OBJETIVO....: INCLUSAO E ALTERACAO PASSARAM A GRAVAR TAMBEM
+      *                 MANT-PLANO EM REG-PLANO (BOOKS REGMANT/REGCLI),
+      *                 USADO PELO RELATV05 PARA DERIVAR O VALOR DA
+      *                 ASSINATURA POR TABELA (BOOK BOOKPLAN).
+
+ALT02 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT02 *== OBJETIVO....: 0230-EXCLUIR DEIXOU DE EXCLUIR FISICAMENTE O
+      *                 REGISTRO DO MESTRE CLIENTES; A TRANSACAO "E"
+      *                 PASSOU A CANCELAR O CLIENTE (REG-STATUS = "C" E
+      *                 REG-DATA-CANCELAMENTO, BOOK REGCLI), PARA O
+      *                 RELATORIO DE CHURN (CANCCLI) TER DE ONDE TIRAR
+      *                 QUEM CANCELOU E QUANDO.
+
+ALT03 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT03 *== OBJETIVO....: 9999-TRATAR-ERRO PASSOU A SETAR UM RETURN-CODE
+      *                 DISTINTO POR TIPO DE ERRO (ABERTURA/LEITURA/
+      *                 GRAVACAO/FECHAMENTO/ARQUIVO VAZIO), PARA O
+      *                 AGENDADOR DISTINGUIR O MOTIVO DA FALHA SEM LER
+      *                 O SYSOUT.
+
+ALT04 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT04 *== OBJETIVO....: INCLUSAO E ALTERACAO PASSARAM A GRAVAR TAMBEM
+      *                 MANT-MOEDA EM REG-MOEDA (BOOKS REGMANT/REGCLI),
+      *                 USADO PELO RELATV05 JUNTO COM O BOOK BOOKFX
+      *                 PARA CALCULAR O EQUIVALENTE EM REAIS DE
+      *                 ASSINATURAS COBRADAS EM MOEDA ESTRANGEIRA.
+
+ALT05 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT05 *== OBJETIVO....: INCLUSAO E ALTERACAO PASSARAM A GRAVAR TAMBEM
+      *                 MANT-FATURA-ELETRONICA EM REG-FATURA-ELETRONICA
+      *                 (BOOKS REGMANT/REGCLI), USADO PELO RELATV05
+      *                 PARA DECIDIR SE O CLIENTE TAMBEM VAI PARA O
+      *                 EXTRATO EFATURA.
+
+ALT06 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT06 *== OBJETIVO....: INCLUSAO E ALTERACAO PASSARAM A GRAVAR TAMBEM
+      *                 MANT-DATA-VENCIMENTO E MANT-PAGO EM
+      *                 REG-DATA-VENCIMENTO E REG-PAGO (BOOKS REGMANT/
+      *                 REGCLI), USADO PELO NOVO RELATORIO DE CLIENTES
+      *                 EM ATRASO (ATRASCLI).
+
+ALT07 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT07 *== OBJETIVO....: 0210-INCLUIR PASSOU A REINICIALIZAR REG-STATUS,
+      *                 REG-TIPO-REGISTRO E REG-DATA-CANCELAMENTO ANTES
+      *                 DE GRAVAR; COMO A AREA DO REGISTRO E REUTILIZADA
+      *                 DENTRO DA MESMA EXECUCAO, UMA EXCLUSAO (CANCELA-
+      *                 MENTO) SEGUIDA DE UMA INCLUSAO DE OUTRO CODIGO
+      *                 ESTAVA GRAVANDO O CLIENTE NOVO COMO SE JA
+      *                 ESTIVESSE CANCELADO. 0300-FINALIZAR PASSOU A
+      *                 GRAVAR O REGISTRO TRAILER DE CONTROLE (REG-CODIGO
+      *                 = 999, REG-TIPO-TRAILER, REG-QT-REGISTROS-
+      *                 TRAILER, BOOK REGCLI) COM O TOTAL DE CLIENTES
+      *                 ATIVOS NO MESTRE APOS AS TRANSACOES DESTA RODADA,
+      *                 PARA O RELATV05 CONFERIR ESSE TOTAL ANTES DE
+      *                 CONFIAR NO RESULTADO DA RODADA.
+
+ALT08 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT08 *== OBJETIVO....: 0210-INCLUIR/0220-ALTERAR PASSARAM A REJEITAR
+      *                 MANT-CODIGO = 999 - ESSE CODIGO E RESERVADO AO
+      *                 REGISTRO TRAILER DE CONTROLE (ALT07) GRAVADO
+      *                 POR 0295-GRAVAR-TRAILER; SEM A REJEICAO, UMA
+      *                 INCLUSAO NORMAL DE CODIGO 999 GRAVAVA UM
+      *                 CLIENTE DE VERDADE NAQUELA CHAVE, QUE
+      *                 0295-GRAVAR-TRAILER REGRAVAVA NA MESMA RODADA
+      *                 COM OS DADOS (EM BRANCO/ZERADOS) DO TRAILER.
+
+      *=================================================================
+       ENVIRONMENT                      DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                    SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                     SECTION.
+      *-----------------------------------------------------------------
+
+       FILE-CONTROL.
+           SELECT MANUTEN  ASSIGN TO "C:\RELATORIO\dados\MANUTEN.txt"
+           FILE STATUS IS FS-MANUTEN.
+
+           SELECT CLIENTES ASSIGN TO "C:\RELATORIO\dados\CLIENTES.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS REG-CODIGO
+           FILE STATUS IS FS-CLIENTES.
+
+           SELECT LISTMANT ASSIGN TO "C:\RELATORIO\dados\LISTMANT.txt"
+           FILE STATUS IS FS-LISTMANT.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       DATA                             DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                             SECTION.
+      *-----------------------------------------------------------------
+      *
+      *            INPUT - TRANSACOES DE MANUTENCAO DO CADASTRO
+      *
+      *-----------------------------------------------------------------
+       FD  MANUTEN.
+       COPY "REGMANT".
+
+      *-----------------------------------------------------------------
+      *
+      *            I-O - MESTRE INDEXADO DE CLIENTES
+      *
+      *-----------------------------------------------------------------
+       FD  CLIENTES.
+       COPY "REGCLI".
+
+      *-----------------------------------------------------------------
+      *
+      *            OUTPUT - LISTAGEM DE CONFERENCIA DA MANUTENCAO
+      *
+      *-----------------------------------------------------------------
+       FD  LISTMANT.
+       01  REG-LISTMANT                 PIC X(080).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                  SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "INICIO DA WORKING".
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE STATUS-----".
+      *-----------------------------------------------------------------
+
+       01  FS-MANUTEN                   PIC 9(002)         VALUE ZEROS.
+       01  FS-CLIENTES                  PIC 9(002)         VALUE ZEROS.
+       01  FS-LISTMANT                  PIC 9(002)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----LINHA DE CONFERENCIA DA MANUTENCAO-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-LINHA-OK.
+           05 WRK-OK-TIPO               PIC X(012)         VALUE SPACES.
+           05 WRK-OK-CODIGO             PIC 9(003)         VALUE ZEROS.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-OK-NOME               PIC X(020)         VALUE SPACES.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-OK-SITUACAO           PIC X(030)         VALUE SPACES.
+
+       01  WRK-LINHA-REJ.
+           05 WRK-REJ-TIPO              PIC X(012)         VALUE SPACES.
+           05 WRK-REJ-CODIGO            PIC 9(003)         VALUE ZEROS.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-REJ-MOTIVO            PIC X(040)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE ACUMULACAO-----".
+      *-----------------------------------------------------------------
+
+       01  ACU-LIDOS                    PIC 9(005)  COMP-3 VALUE ZEROS.
+       01  ACU-INCLUIDOS                PIC 9(005)  COMP-3 VALUE ZEROS.
+       01  ACU-ALTERADOS                PIC 9(005)  COMP-3 VALUE ZEROS.
+       01  ACU-EXCLUIDOS                PIC 9(005)  COMP-3 VALUE ZEROS.
+       01  ACU-REJEITADOS               PIC 9(005)  COMP-3 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT02  01  FILLER                       PIC X(050)         VALUE
+ALT02         "-----VARIAVEL DE DATA DO CANCELAMENTO-----".
+      *-----------------------------------------------------------------
+
+ALT02  01  WRK-DATA-EXECUCAO            PIC 9(008)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT07  01  FILLER                       PIC X(050)         VALUE
+ALT07         "-----VARIAVEL DO TRAILER DE CONTROLE-----".
+      *-----------------------------------------------------------------
+
+ALT07  01  WRK-QT-TRAILER               PIC 9(005)  COMP-3 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
+      *-----------------------------------------------------------------
+
+       COPY "BOOKASSI".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK MENSAGEM DE STATUS DE ERRO PROGRAMA-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKMSG".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+             "-----FIM DA WORKING-----".
+      *-----------------------------------------------------------------
+
+
+      *=================================================================
+       PROCEDURE                        DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       0000-PRINCIPAL                   SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0150-VERIFICAR-VAZIO.
+           PERFORM 0200-PROCESSAR UNTIL FS-MANUTEN EQUAL 10.
+           PERFORM 0300-FINALIZAR.
+
+       0000-PRINCIPAL-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                 SECTION.
+      *-----------------------------------------------------------------
+
+           OPEN INPUT  MANUTEN.
+           IF FS-MANUTEN NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-MANUTEN               TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "MANTCLI"                TO WRK-PROGRAMA-ERRO
+               MOVE "MANUTEN"                TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           OPEN I-O    CLIENTES.
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-CLIENTES              TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "MANTCLI"                TO WRK-PROGRAMA-ERRO
+               MOVE "CLIENTES"               TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           OPEN OUTPUT LISTMANT.
+           IF FS-LISTMANT NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-LISTMANT              TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "MANTCLI"                TO WRK-PROGRAMA-ERRO
+               MOVE "LISTMANT"               TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0100-INICIALIZAR-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+       0150-VERIFICAR-VAZIO             SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0160-LER-DADOS.
+
+           IF FS-MANUTEN EQUAL 10
+               MOVE WRK-ARQ-VAZIO          TO WRK-DESCRICAO-ERRO
+               MOVE FS-MANUTEN             TO WRK-STATUS-ERRO
+               MOVE "0150-VERIFICAR-VAZIO" TO WRK-AREA-ERRO
+               MOVE "MANTCLI"              TO WRK-PROGRAMA-ERRO
+               MOVE "MANUTEN"              TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0150-VERIFICAR-VAZIO-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+       0160-LER-DADOS                   SECTION.
+      *-----------------------------------------------------------------
+
+           READ MANUTEN.
+
+           IF FS-MANUTEN NOT EQUAL 00 AND NOT EQUAL 10
+               MOVE WRK-ERRO-LEIT    TO WRK-DESCRICAO-ERRO
+               MOVE FS-MANUTEN       TO WRK-STATUS-ERRO
+               MOVE "0160-LER-DADOS" TO WRK-AREA-ERRO
+               MOVE "MANTCLI"        TO WRK-PROGRAMA-ERRO
+               MOVE "MANUTEN"        TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0160-LER-DADOS-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           ADD 1 TO ACU-LIDOS.
+
+           EVALUATE TRUE
+               WHEN MANT-INCLUIR
+                   PERFORM 0210-INCLUIR
+               WHEN MANT-ALTERAR
+                   PERFORM 0220-ALTERAR
+               WHEN MANT-EXCLUIR
+                   PERFORM 0230-EXCLUIR
+               WHEN OTHER
+                   MOVE "TIPO DE TRANSACAO INVALIDO" TO WRK-REJ-MOTIVO
+                   MOVE MANT-TIPO                    TO WRK-REJ-TIPO
+                   MOVE MANT-CODIGO                  TO WRK-REJ-CODIGO
+                   PERFORM 0240-GRAVAR-REJEITO
+           END-EVALUATE.
+
+           PERFORM 0160-LER-DADOS.
+
+       0200-PROCESSAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0210-INCLUIR                     SECTION.
+      *-----------------------------------------------------------------
+
+ALT08      IF MANT-CODIGO EQUAL 999
+ALT08          MOVE "INCLUSAO"                      TO WRK-REJ-TIPO
+ALT08          MOVE MANT-CODIGO                     TO WRK-REJ-CODIGO
+ALT08          MOVE "CODIGO RESERVADO P/ TRAILER"   TO WRK-REJ-MOTIVO
+ALT08          PERFORM 0240-GRAVAR-REJEITO
+ALT08      ELSE
+               MOVE MANT-CODIGO     TO REG-CODIGO
+               MOVE MANT-NOME       TO REG-NOME
+               MOVE MANT-EMAIL      TO REG-EMAIL
+               MOVE MANT-STREAMING  TO REG-STREAMING
+               MOVE MANT-ASSINATURA TO REG-ASSINATURA
+ALT01          MOVE MANT-PLANO      TO REG-PLANO
+ALT04          MOVE MANT-MOEDA      TO REG-MOEDA
+ALT05          MOVE MANT-FATURA-ELETRONICA TO REG-FATURA-ELETRONICA
+ALT06          MOVE MANT-DATA-VENCIMENTO   TO REG-DATA-VENCIMENTO
+ALT06          MOVE MANT-PAGO              TO REG-PAGO
+ALT07          SET REG-ATIVO               TO TRUE
+ALT07          SET REG-TIPO-DETALHE        TO TRUE
+ALT07          MOVE ZEROS                  TO REG-DATA-CANCELAMENTO
+
+               WRITE REG-CLIENTES
+
+               IF FS-CLIENTES EQUAL ZEROS
+                   ADD 1                      TO ACU-INCLUIDOS
+                   MOVE "INCLUSAO"            TO WRK-OK-TIPO
+                   MOVE MANT-CODIGO           TO WRK-OK-CODIGO
+                   MOVE MANT-NOME             TO WRK-OK-NOME
+                   MOVE "CLIENTE INCLUIDO"    TO WRK-OK-SITUACAO
+                   PERFORM 0250-GRAVAR-OK
+               ELSE
+                   MOVE "INCLUSAO"                   TO WRK-REJ-TIPO
+                   MOVE MANT-CODIGO                  TO WRK-REJ-CODIGO
+                   MOVE "CODIGO JA CADASTRADO"       TO WRK-REJ-MOTIVO
+                   PERFORM 0240-GRAVAR-REJEITO
+               END-IF
+ALT08      END-IF.
+
+       0210-INCLUIR-FIM.                EXIT.
+
+      *-----------------------------------------------------------------
+       0220-ALTERAR                     SECTION.
+      *-----------------------------------------------------------------
+
+ALT08      IF MANT-CODIGO EQUAL 999
+ALT08          MOVE "ALTERACAO"                     TO WRK-REJ-TIPO
+ALT08          MOVE MANT-CODIGO                     TO WRK-REJ-CODIGO
+ALT08          MOVE "CODIGO RESERVADO P/ TRAILER"   TO WRK-REJ-MOTIVO
+ALT08          PERFORM 0240-GRAVAR-REJEITO
+ALT08      ELSE
+           MOVE MANT-CODIGO TO REG-CODIGO
+           READ CLIENTES KEY IS REG-CODIGO
+               INVALID KEY
+                   MOVE "ALTERACAO"              TO WRK-REJ-TIPO
+                   MOVE MANT-CODIGO              TO WRK-REJ-CODIGO
+                   MOVE "CODIGO NAO CADASTRADO"  TO WRK-REJ-MOTIVO
+                   PERFORM 0240-GRAVAR-REJEITO
+               NOT INVALID KEY
+                   MOVE MANT-NOME       TO REG-NOME
+                   MOVE MANT-EMAIL      TO REG-EMAIL
+                   MOVE MANT-STREAMING  TO REG-STREAMING
+                   MOVE MANT-ASSINATURA TO REG-ASSINATURA
+ALT01              MOVE MANT-PLANO      TO REG-PLANO
+ALT04              MOVE MANT-MOEDA      TO REG-MOEDA
+ALT05              MOVE MANT-FATURA-ELETRONICA TO REG-FATURA-ELETRONICA
+ALT06              MOVE MANT-DATA-VENCIMENTO   TO REG-DATA-VENCIMENTO
+ALT06              MOVE MANT-PAGO              TO REG-PAGO
+                   REWRITE REG-CLIENTES
+                   IF FS-CLIENTES EQUAL ZEROS
+                       ADD 1                   TO ACU-ALTERADOS
+                       MOVE "ALTERACAO"        TO WRK-OK-TIPO
+                       MOVE MANT-CODIGO        TO WRK-OK-CODIGO
+                       MOVE MANT-NOME          TO WRK-OK-NOME
+                       MOVE "CLIENTE ALTERADO" TO WRK-OK-SITUACAO
+                       PERFORM 0250-GRAVAR-OK
+                   ELSE
+                       MOVE "ALTERACAO"             TO WRK-REJ-TIPO
+                       MOVE MANT-CODIGO             TO WRK-REJ-CODIGO
+                       MOVE "ERRO NA REGRAVACAO"    TO WRK-REJ-MOTIVO
+                       PERFORM 0240-GRAVAR-REJEITO
+                   END-IF
+           END-READ
+ALT08      END-IF.
+
+       0220-ALTERAR-FIM.                EXIT.
+
+      *-----------------------------------------------------------------
+       0230-EXCLUIR                     SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE MANT-CODIGO TO REG-CODIGO.
+           READ CLIENTES KEY IS REG-CODIGO
+               INVALID KEY
+                   MOVE "EXCLUSAO"               TO WRK-REJ-TIPO
+                   MOVE MANT-CODIGO              TO WRK-REJ-CODIGO
+                   MOVE "CODIGO NAO CADASTRADO"  TO WRK-REJ-MOTIVO
+                   PERFORM 0240-GRAVAR-REJEITO
+ALT02          NOT INVALID KEY
+ALT02              IF REG-CANCELADO
+ALT02                  MOVE "EXCLUSAO"               TO WRK-REJ-TIPO
+ALT02                  MOVE MANT-CODIGO              TO WRK-REJ-CODIGO
+ALT02                  MOVE "CLIENTE JA CANCELADO"   TO WRK-REJ-MOTIVO
+ALT02                  PERFORM 0240-GRAVAR-REJEITO
+ALT02              ELSE
+ALT02                  ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD
+ALT02                  SET REG-CANCELADO            TO TRUE
+ALT02                  MOVE WRK-DATA-EXECUCAO TO REG-DATA-CANCELAMENTO
+ALT02                  REWRITE REG-CLIENTES
+ALT02                  IF FS-CLIENTES EQUAL ZEROS
+                           ADD 1                    TO ACU-EXCLUIDOS
+                           MOVE "EXCLUSAO"          TO WRK-OK-TIPO
+                           MOVE MANT-CODIGO         TO WRK-OK-CODIGO
+ALT02                      MOVE REG-NOME            TO WRK-OK-NOME
+ALT02                      MOVE "CLIENTE CANCELADO" TO WRK-OK-SITUACAO
+                           PERFORM 0250-GRAVAR-OK
+ALT02                  ELSE
+ALT02                      MOVE "EXCLUSAO"             TO WRK-REJ-TIPO
+ALT02                      MOVE MANT-CODIGO            TO WRK-REJ-CODIGO
+ALT02                      MOVE "ERRO NA REGRAVACAO"   TO WRK-REJ-MOTIVO
+ALT02                      PERFORM 0240-GRAVAR-REJEITO
+ALT02                  END-IF
+ALT02              END-IF
+           END-READ.
+
+       0230-EXCLUIR-FIM.                EXIT.
+
+      *-----------------------------------------------------------------
+       0240-GRAVAR-REJEITO               SECTION.
+      *-----------------------------------------------------------------
+
+           ADD 1 TO ACU-REJEITADOS.
+           MOVE WRK-LINHA-REJ TO REG-LISTMANT.
+           WRITE REG-LISTMANT AFTER 1 LINE.
+
+       0240-GRAVAR-REJEITO-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
+       0250-GRAVAR-OK                   SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE WRK-LINHA-OK TO REG-LISTMANT.
+           WRITE REG-LISTMANT AFTER 1 LINE.
+
+       0250-GRAVAR-OK-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0290-ESTATISTICA                 SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY WRK-TRACO.
+           DISPLAY "TOTAL DE TRANSACOES LIDAS: " ACU-LIDOS.
+           DISPLAY "TOTAL DE INCLUSOES......: " ACU-INCLUIDOS.
+           DISPLAY "TOTAL DE ALTERACOES.....: " ACU-ALTERADOS.
+ALT02      DISPLAY "TOTAL DE CANCELAMENTOS..: " ACU-EXCLUIDOS.
+           DISPLAY "TOTAL DE REJEITADAS.....: " ACU-REJEITADOS.
+           DISPLAY WRK-TRACO.
+           DISPLAY WRK-FIM-PROGRAMA.
+           DISPLAY WRK-TRACO.
+
+       0290-ESTATISTICA-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+ALT07  0295-GRAVAR-TRAILER               SECTION.
+      *-----------------------------------------------------------------
+
+ALT07      MOVE ZEROS TO WRK-QT-TRAILER.
+ALT07      MOVE ZEROS TO REG-CODIGO.
+ALT07      START CLIENTES KEY IS NOT LESS REG-CODIGO
+ALT07          INVALID KEY
+ALT07              CONTINUE
+ALT07      END-START.
+
+ALT07      IF FS-CLIENTES EQUAL ZEROS
+ALT07          PERFORM 0296-CONTAR-TRAILER
+ALT07              UNTIL FS-CLIENTES EQUAL 10
+ALT07      END-IF.
+
+ALT07      MOVE 999              TO REG-CODIGO.
+ALT07      READ CLIENTES KEY IS REG-CODIGO
+ALT07          INVALID KEY
+ALT07              INITIALIZE REG-CLIENTES
+ALT07              MOVE 999                      TO REG-CODIGO
+ALT07              SET REG-ATIVO                 TO TRUE
+ALT07              SET REG-TIPO-TRAILER          TO TRUE
+ALT07              MOVE WRK-QT-TRAILER           TO
+ALT07                                   REG-QT-REGISTROS-TRAILER
+ALT07              WRITE REG-CLIENTES
+ALT07          NOT INVALID KEY
+ALT07              MOVE WRK-QT-TRAILER           TO
+ALT07                                   REG-QT-REGISTROS-TRAILER
+ALT07              REWRITE REG-CLIENTES
+ALT07      END-READ.
+
+ALT07      IF FS-CLIENTES NOT EQUAL ZEROS
+ALT07          MOVE WRK-ERRO-GRAVAR          TO WRK-DESCRICAO-ERRO
+ALT07          MOVE FS-CLIENTES              TO WRK-STATUS-ERRO
+ALT07          MOVE "0295-GRAVAR-TRAILER"    TO WRK-AREA-ERRO
+ALT07          MOVE "MANTCLI"                TO WRK-PROGRAMA-ERRO
+ALT07          MOVE "CLIENTES"               TO WRK-ARQUIVO-ERRO
+ALT07          PERFORM 9999-TRATAR-ERRO
+ALT07      END-IF.
+
+ALT07  0295-GRAVAR-TRAILER-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
+ALT07  0296-CONTAR-TRAILER               SECTION.
+      *-----------------------------------------------------------------
+
+ALT07      READ CLIENTES NEXT RECORD.
+
+ALT07      IF FS-CLIENTES EQUAL ZEROS
+ALT07          IF REG-TIPO-DETALHE
+ALT07              ADD 1 TO WRK-QT-TRAILER
+ALT07          END-IF
+ALT07      ELSE
+ALT07          IF FS-CLIENTES NOT EQUAL 10
+ALT07              MOVE WRK-ERRO-LEIT            TO WRK-DESCRICAO-ERRO
+ALT07              MOVE FS-CLIENTES              TO WRK-STATUS-ERRO
+ALT07              MOVE "0296-CONTAR-TRAILER"    TO WRK-AREA-ERRO
+ALT07              MOVE "MANTCLI"                TO WRK-PROGRAMA-ERRO
+ALT07              MOVE "CLIENTES"               TO WRK-ARQUIVO-ERRO
+ALT07              PERFORM 9999-TRATAR-ERRO
+ALT07          END-IF
+ALT07      END-IF.
+
+ALT07  0296-CONTAR-TRAILER-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           IF ACU-LIDOS GREATER ZEROS
+               PERFORM 0290-ESTATISTICA
+           END-IF.
+
+ALT07      PERFORM 0295-GRAVAR-TRAILER.
+
+           CLOSE MANUTEN.
+           IF FS-MANUTEN NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR   TO WRK-DESCRICAO-ERRO
+               MOVE FS-MANUTEN        TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"  TO WRK-AREA-ERRO
+               MOVE "MANTCLI"         TO WRK-PROGRAMA-ERRO
+               MOVE "MANUTEN"         TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           CLOSE CLIENTES.
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR   TO WRK-DESCRICAO-ERRO
+               MOVE FS-CLIENTES       TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"  TO WRK-AREA-ERRO
+               MOVE "MANTCLI"         TO WRK-PROGRAMA-ERRO
+               MOVE "CLIENTES"        TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           CLOSE LISTMANT.
+           IF FS-LISTMANT NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR   TO WRK-DESCRICAO-ERRO
+               MOVE FS-LISTMANT       TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"  TO WRK-AREA-ERRO
+               MOVE "MANTCLI"         TO WRK-PROGRAMA-ERRO
+               MOVE "LISTMANT"        TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           GOBACK.
+
+       0300-FINALIZAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       9999-TRATAR-ERRO                 SECTION.
+      *-----------------------------------------------------------------
+
+ALT03      EVALUATE WRK-DESCRICAO-ERRO
+ALT03          WHEN WRK-ERRO-ABERTURA
+ALT03              MOVE 12 TO RETURN-CODE
+ALT03          WHEN WRK-ERRO-LEIT
+ALT03              MOVE 14 TO RETURN-CODE
+ALT03          WHEN WRK-ERRO-GRAVAR
+ALT03              MOVE 16 TO RETURN-CODE
+ALT03          WHEN WRK-ERRO-FECHAR
+ALT03              MOVE 18 TO RETURN-CODE
+ALT03          WHEN WRK-ARQ-VAZIO
+ALT03              MOVE 04 TO RETURN-CODE
+ALT03          WHEN OTHER
+ALT03              MOVE 99 TO RETURN-CODE
+ALT03      END-EVALUATE.
+
+           DISPLAY WRK-MSG-ERROS.
+           GOBACK.
+
+       9999-TRATAR-ERRO-FIM.            EXIT.
