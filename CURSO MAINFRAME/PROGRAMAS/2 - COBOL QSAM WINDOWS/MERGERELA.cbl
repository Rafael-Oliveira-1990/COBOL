@@ -0,0 +1,459 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID. MERGERELA.
+      *=================================================================
+      *== PROGRAMA....: MERGERELA
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== DATA........: 09/08/2026
+      *== CONSULTORIA:
+      *-----------------------------------------------------------------
+      *== OBJETIVO....: COMBINAR A SAIDA DE VARIAS INSTANCIAS DO RELATV05
+      *                 RODADAS EM PARALELO, CADA UMA SOBRE UMA FAIXA DE
+      *                 REG-CODIGO (PARM-SHARD-INICIO/FIM, BOOK REGPARM).
+      *                 O RELAT DE CADA SHARD JA VEM CONCATENADO EM UM SO
+      *                 DD (RELATIN) PELO JCL, E E SIMPLESMENTE COPIADO
+      *                 PARA O RELAT FINAL (RELATOUT). O SHARDTOT DE CADA
+      *                 SHARD TAMBEM VEM CONCATENADO EM UM SO DD
+      *                 (SHARDIN), E E SOMADO AQUI PARA PRODUZIR UM UNICO
+      *                 0230-ESTATISTICA NO FORMATO DO RELATV05, COMO SE
+      *                 TODO O MESTRE CLIENTES TIVESSE SIDO PROCESSADO
+      *                 POR UMA SO EXECUCAO.
+      *-----------------------------------------------------------------
+      *===================ESPECIFICACOES DO PROGRAMA====================
+      *    ARQUIVO                    TIPO               BOOK
+      *    RELATIN                   INPUT              N/A
+      *    RELATOUT                  OUTPUT             N/A
+      *    SHARDIN                   INPUT              REGSHARD
+ALT01 *    HISTORICO                 OUTPUT             REGHIST
+      *    MERGERELA                 INPUT              BOOKCAT
+      *    MERGERELA                 INPUT              BOOKMSG
+      *    MERGERELA                 INPUT              BOOKASSI
+      *-----------------------------------------------------------------
+      *== MODULOS
+      *
+      *-----------------------------------------------------------------
+      *-------------------ALTERACOESDO PROGRAMA-------------------------
+ALT01 *== DATA........: 09/08/2026
+ALT01 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+ALT01 *-----------------------------------------------------------------
+ALT01 *== OBJETIVO....: INCLUIDA A GRAVACAO DE UM REG-HISTORICO UNICO
+      *                 (HISTORICO, BOOK REGHIST) COM O TOTAL COMBINADO
+      *                 DAS SHARDS, JA QUE O RELATV05 DEIXA DE GRAVAR O
+      *                 SEU PROPRIO HISTORICO QUANDO RODA EM MODO SHARD
+      *                 (WRK-SHARD-ATIVO). O ASSIGN DE HISTORICO (E DOS
+      *                 DEMAIS ARQUIVOS) PASSOU A ACEITAR SUBSTITUICAO
+      *                 VIA VARIAVEL DE AMBIENTE DD_nnnnnnnn, PARA O
+      *                 JCL CONSEGUIR DIRECIONAR AS DDS REAIS.
+
+      *=================================================================
+       ENVIRONMENT                      DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                    SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                     SECTION.
+      *-----------------------------------------------------------------
+
+       FILE-CONTROL.
+           SELECT RELATIN ASSIGN TO "C:\RELATORIO\dados\RELATIN.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-RELATIN.
+
+           SELECT RELATOUT ASSIGN TO "C:\RELATORIO\dados\RELAT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-RELATOUT.
+
+           SELECT SHARDIN ASSIGN TO "C:\RELATORIO\dados\SHARDIN.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-SHARDIN.
+
+ALT01      SELECT HISTORICO ASSIGN TO WRK-NOME-HISTORIC
+ALT01      ORGANIZATION IS SEQUENTIAL
+ALT01      FILE STATUS IS FS-HISTORICO.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       DATA                             DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                             SECTION.
+      *-----------------------------------------------------------------
+      *
+      *            INPUT - RELAT DE TODAS AS SHARDS, CONCATENADO NO JCL
+      *
+      *-----------------------------------------------------------------
+       FD  RELATIN.
+       01  REG-RELATIN                  PIC X(080).
+
+      *-----------------------------------------------------------------
+      *
+      *            OUTPUT - RELAT UNICO, RESULTADO DA JUNCAO DAS SHARDS
+      *
+      *-----------------------------------------------------------------
+       FD  RELATOUT.
+       01  REG-RELATOUT                 PIC X(080).
+
+      *-----------------------------------------------------------------
+      *
+      *            INPUT - SHARDTOT DE TODAS AS SHARDS, CONCATENADO
+      *                    NO JCL
+      *
+      *-----------------------------------------------------------------
+       FD  SHARDIN.
+       COPY "REGSHARD".
+
+      *-----------------------------------------------------------------
+      *
+      *            OUTPUT - HISTORICO DE EXECUCAO COMBINADO DAS SHARDS
+      *
+      *-----------------------------------------------------------------
+ALT01  FD  HISTORICO.
+ALT01  COPY "REGHIST".
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                  SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "INICIO DA WORKING".
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE STATUS-----".
+      *-----------------------------------------------------------------
+
+       01  FS-RELATIN                   PIC 9(002)         VALUE ZEROS.
+       01  FS-RELATOUT                  PIC 9(002)         VALUE ZEROS.
+       01  FS-SHARDIN                   PIC 9(002)         VALUE ZEROS.
+ALT01  01  FS-HISTORICO                 PIC 9(002)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT01  01  FILLER                       PIC X(050)         VALUE
+ALT01         "-----NOMES EXTERNALIZADOS VIA DD-----".
+      *-----------------------------------------------------------------
+
+ALT01  01  WRK-NOME-HISTORIC            PIC X(040)         VALUE
+ALT01         "C:\RELATORIO\dados\HISTORICO.DAT".
+ALT01  01  WRK-DD-EXTERNA               PIC X(040)         VALUE SPACES.
+ALT01  01  WRK-DATA-EXECUCAO            PIC 9(008)         VALUE ZEROS.
+ALT01  01  WRK-HORA-EXECUCAO            PIC 9(006)         VALUE ZEROS.
+ALT01  01  WRK-TOTAL-FATURADO     PIC 9(007)V99 COMP-3 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                      PIC X(050)          VALUE
+              "-----VARIAVEL DE ACUMULACAO-----".
+      *-----------------------------------------------------------------
+
+       01  ACU-LIDOS                    PIC 9(007)  COMP-3 VALUE ZEROS.
+       01  ACU-REJEITADOS               PIC 9(007)  COMP-3 VALUE ZEROS.
+       01  ACU-SHARDS-LIDAS             PIC 9(005)  COMP-3 VALUE ZEROS.
+
+       01  TAB-ACU-STREAMING.
+           05 ACU-STREAMING             OCCURS 10 TIMES.
+               10 ACU-STREAM-QTD        PIC 9(007)  COMP-3 VALUE ZEROS.
+               10 ACU-STREAM-VALOR      PIC 9(009)V99 COMP-3 VALUE
+                                                                ZEROS.
+
+       01  WRK-STREAM-MEDIA             PIC 9(007)V99      VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----CATALOGO DE STREAMING-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKCAT".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKASSI".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK MENSAGEM DE STATUS DE ERRO PROGRAMA-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKMSG".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+             "-----FIM DA WORKING-----".
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       PROCEDURE                        DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       0000-PRINCIPAL                   SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0150-VERIFICAR-VAZIO-RELAT.
+           PERFORM 0200-PROCESSAR-RELAT UNTIL FS-RELATIN NOT EQUAL 00.
+           PERFORM 0260-LER-SHARD.
+           PERFORM 0270-PROCESSAR-SHARD UNTIL FS-SHARDIN NOT EQUAL 00.
+           PERFORM 0300-FINALIZAR.
+
+       0000-PRINCIPAL-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                 SECTION.
+      *-----------------------------------------------------------------
+
+ALT01      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_HISTORIC".
+ALT01      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT01          MOVE WRK-DD-EXTERNA       TO WRK-NOME-HISTORIC
+ALT01          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT01      END-IF.
+
+           OPEN INPUT  RELATIN
+                       SHARDIN
+               OUTPUT  RELATOUT.
+
+           IF FS-RELATIN NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-RELATIN               TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "MERGERELA"              TO WRK-PROGRAMA-ERRO
+               MOVE "RELATIN"                TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           IF FS-RELATOUT NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-RELATOUT              TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "MERGERELA"              TO WRK-PROGRAMA-ERRO
+               MOVE "RELATOUT"               TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           IF FS-SHARDIN NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-SHARDIN               TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "MERGERELA"              TO WRK-PROGRAMA-ERRO
+               MOVE "SHARDIN"                TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0100-INICIALIZAR-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+       0150-VERIFICAR-VAZIO-RELAT       SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0160-LER-RELAT.
+
+       0150-VERIFICAR-VAZIO-RELAT-FIM.  EXIT.
+
+      *-----------------------------------------------------------------
+       0160-LER-RELAT                   SECTION.
+      *-----------------------------------------------------------------
+
+           READ RELATIN.
+
+       0160-LER-RELAT-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR-RELAT             SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE REG-RELATIN TO REG-RELATOUT.
+           WRITE REG-RELATOUT.
+           IF FS-RELATOUT NOT EQUAL ZEROS
+               MOVE WRK-ERRO-GRAVAR           TO WRK-DESCRICAO-ERRO
+               MOVE FS-RELATOUT               TO WRK-STATUS-ERRO
+               MOVE "0200-PROCESSAR-RELAT"    TO WRK-AREA-ERRO
+               MOVE "MERGERELA"               TO WRK-PROGRAMA-ERRO
+               MOVE "RELATOUT"                TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           PERFORM 0160-LER-RELAT.
+
+       0200-PROCESSAR-RELAT-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+       0260-LER-SHARD                   SECTION.
+      *-----------------------------------------------------------------
+
+           READ SHARDIN.
+
+       0260-LER-SHARD-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0270-PROCESSAR-SHARD             SECTION.
+      *-----------------------------------------------------------------
+
+           ADD 1                 TO ACU-SHARDS-LIDAS.
+           ADD SHARD-LIDOS       TO ACU-LIDOS.
+           ADD SHARD-REJEITADOS  TO ACU-REJEITADOS.
+
+           PERFORM 0271-SOMAR-SHARD-STREAMING
+               VARYING IDX-STREAMING FROM 1 BY 1
+               UNTIL IDX-STREAMING GREATER 10.
+
+           PERFORM 0260-LER-SHARD.
+
+       0270-PROCESSAR-SHARD-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+       0271-SOMAR-SHARD-STREAMING       SECTION.
+      *-----------------------------------------------------------------
+
+           ADD SHARD-STREAM-QTD   (IDX-STREAMING) TO
+                                   ACU-STREAM-QTD   (IDX-STREAMING).
+           ADD SHARD-STREAM-VALOR (IDX-STREAMING) TO
+                                   ACU-STREAM-VALOR (IDX-STREAMING).
+ALT01      ADD SHARD-STREAM-VALOR (IDX-STREAMING) TO WRK-TOTAL-FATURADO.
+
+       0271-SOMAR-SHARD-STREAMING-FIM.  EXIT.
+
+      *-----------------------------------------------------------------
+       0230-ESTATISTICA                 SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY WRK-TRACO.
+           DISPLAY "TOTAL DE SHARDS COMBINADAS....: " ACU-SHARDS-LIDAS.
+           DISPLAY "TOTAL DE REGISTROS LIDOS......: " ACU-LIDOS.
+           DISPLAY "TOTAL DE REGISTROS REJEITADOS.: " ACU-REJEITADOS.
+           DISPLAY WRK-TRACO.
+           PERFORM 0231-ESTATISTICA-STREAMING
+               VARYING IDX-STREAMING FROM 1 BY 1
+               UNTIL IDX-STREAMING GREATER 10.
+           DISPLAY WRK-TRACO.
+           DISPLAY WRK-FIM-PROGRAMA.
+           DISPLAY WRK-TRACO.
+
+       0230-ESTATISTICA-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+       0231-ESTATISTICA-STREAMING       SECTION.
+      *-----------------------------------------------------------------
+
+           IF ACU-STREAM-QTD (IDX-STREAMING) GREATER ZEROS
+               DIVIDE ACU-STREAM-VALOR (IDX-STREAMING)
+                   BY ACU-STREAM-QTD (IDX-STREAMING)
+                   GIVING WRK-STREAM-MEDIA ROUNDED
+               DISPLAY TAB-STREAMING-NOME (IDX-STREAMING)
+                   " QTD: " ACU-STREAM-QTD (IDX-STREAMING)
+                   " MEDIA ASSINATURA: " WRK-STREAM-MEDIA
+           END-IF.
+
+       0231-ESTATISTICA-STREAMING-FIM.  EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0230-ESTATISTICA.
+
+           CLOSE RELATIN.
+           IF FS-RELATIN NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+               MOVE FS-RELATIN             TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+               MOVE "MERGERELA"            TO WRK-PROGRAMA-ERRO
+               MOVE "RELATIN"              TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           CLOSE RELATOUT.
+           IF FS-RELATOUT NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+               MOVE FS-RELATOUT            TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+               MOVE "MERGERELA"            TO WRK-PROGRAMA-ERRO
+               MOVE "RELATOUT"             TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           CLOSE SHARDIN.
+           IF FS-SHARDIN NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+               MOVE FS-SHARDIN             TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+               MOVE "MERGERELA"            TO WRK-PROGRAMA-ERRO
+               MOVE "SHARDIN"              TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+ALT01      PERFORM 0350-GRAVAR-HISTORICO.
+
+           GOBACK.
+
+       0300-FINALIZAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+ALT01  0350-GRAVAR-HISTORICO             SECTION.
+      *-----------------------------------------------------------------
+
+ALT01      OPEN EXTEND HISTORICO.
+ALT01      IF FS-HISTORICO EQUAL 35
+ALT01          OPEN OUTPUT HISTORICO
+ALT01      END-IF.
+
+ALT01      IF FS-HISTORICO NOT EQUAL ZEROS
+ALT01          MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT01          MOVE FS-HISTORICO             TO WRK-STATUS-ERRO
+ALT01          MOVE "0350-GRAVAR-HISTORICO"  TO WRK-AREA-ERRO
+ALT01          MOVE "MERGERELA"              TO WRK-PROGRAMA-ERRO
+ALT01          MOVE "HISTORICO"              TO WRK-ARQUIVO-ERRO
+ALT01          PERFORM 9999-TRATAR-ERRO
+ALT01      END-IF.
+
+ALT01      ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+ALT01      ACCEPT WRK-HORA-EXECUCAO FROM TIME.
+
+ALT01      MOVE WRK-DATA-EXECUCAO       TO HIST-DATA-EXECUCAO.
+ALT01      MOVE WRK-HORA-EXECUCAO       TO HIST-HORA-EXECUCAO.
+ALT01      MOVE ACU-LIDOS               TO HIST-QT-LIDOS.
+ALT01      MOVE ACU-REJEITADOS          TO HIST-QT-REJEITADOS.
+ALT01      MOVE WRK-TOTAL-FATURADO      TO HIST-TOTAL-FATURADO.
+ALT01      WRITE REG-HISTORICO.
+
+ALT01      IF FS-HISTORICO NOT EQUAL ZEROS
+ALT01          MOVE WRK-ERRO-GRAVAR          TO WRK-DESCRICAO-ERRO
+ALT01          MOVE FS-HISTORICO             TO WRK-STATUS-ERRO
+ALT01          MOVE "0350-GRAVAR-HISTORICO"  TO WRK-AREA-ERRO
+ALT01          MOVE "MERGERELA"              TO WRK-PROGRAMA-ERRO
+ALT01          MOVE "HISTORICO"              TO WRK-ARQUIVO-ERRO
+ALT01          PERFORM 9999-TRATAR-ERRO
+ALT01      END-IF.
+
+ALT01      CLOSE HISTORICO.
+
+ALT01  0350-GRAVAR-HISTORICO-FIM.       EXIT.
+
+      *-----------------------------------------------------------------
+       9999-TRATAR-ERRO                 SECTION.
+      *-----------------------------------------------------------------
+
+           EVALUATE WRK-DESCRICAO-ERRO
+               WHEN WRK-ERRO-ABERTURA
+                   MOVE 12 TO RETURN-CODE
+               WHEN WRK-ERRO-LEIT
+                   MOVE 14 TO RETURN-CODE
+               WHEN WRK-ERRO-GRAVAR
+                   MOVE 16 TO RETURN-CODE
+               WHEN WRK-ERRO-FECHAR
+                   MOVE 18 TO RETURN-CODE
+               WHEN WRK-ARQ-VAZIO
+                   MOVE 04 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 99 TO RETURN-CODE
+           END-EVALUATE.
+
+           DISPLAY WRK-MSG-ERROS.
+           GOBACK.
+
+       9999-TRATAR-ERRO-FIM.            EXIT.
