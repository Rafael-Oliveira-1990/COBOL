@@ -0,0 +1,601 @@
+      *-----------------------------------------------------------------
+       IDENTIFICATION                   DIVISION.
+       PROGRAM-ID. RECONCIL.
+      *=================================================================
+      *== PROGRAMA....: RECONCIL
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== DATA........: 09/08/2026
+      *== CONSULTORIA:
+      *-----------------------------------------------------------------
+      *== OBJETIVO....: CONCILIAR O VALOR FATURADO EM CLIENTES CONTRA O
+      *                 EXTRATO DE DEPOSITO BANCARIO (ARQUIVO DEPOSITO),
+      *                 LISTANDO TODA DIVERGENCIA POR CLIENTE/VALOR E
+      *                 CONFERINDO O TOTAL DEPOSITADO CONTRA O TOTAL
+      *                 FATURADO DA ULTIMA RODADA DO RELATV05 (ARQUIVO
+      *                 HISTORICO, BOOK REGHIST).
+      *-----------------------------------------------------------------
+      *===================ESPECIFICACOES DO PROGRAMA====================
+      *    ARQUIVO                    TIPO               BOOK
+      *    CLIENTES                  INPUT              REGCLI
+      *    DEPOSITO                  INPUT              REGDEP
+      *    HISTORICO                 INPUT              REGHIST
+      *    RECONC                    OUTPUT             N/A
+      *    RECONC                    OUTPUT             BOOKMSG
+      *    RECONC                    OUTPUT             BOOKASSI
+      *-----------------------------------------------------------------
+      *== MODULOS
+      *
+      *-----------------------------------------------------------------
+      *-------------------ALTERACOESDO PROGRAMA-------------------------
+
+ALT01 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT01 *== OBJETIVO....: 9999-TRATAR-ERRO PASSOU A SETAR UM RETURN-CODE
+      *                 DISTINTO POR TIPO DE ERRO (ABERTURA/LEITURA/
+      *                 GRAVACAO/FECHAMENTO/ARQUIVO VAZIO), PARA O
+      *                 AGENDADOR DISTINGUIR O MOTIVO DA FALHA SEM LER
+      *                 O SYSOUT.
+
+ALT02 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT02 *== OBJETIVO....: 0160-LER-DADOS PASSOU A SER CHAMADA EM LOOP,
+      *                 PULANDO O REGISTRO TRAILER DE CONTROLE
+      *                 (REG-TIPO-TRAILER, BOOK REGCLI, REG-CODIGO =
+      *                 999), GRAVADO AGORA PELO MANTCLI AO FINAL DE
+      *                 CADA RODADA DE MANUTENCAO, PARA NAO ENTRAR NO
+      *                 CASAMENTO CLIENTE X DEPOSITO COMO SE FOSSE UM
+      *                 CLIENTE SEM DEPOSITO.
+
+ALT03 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT03 *== OBJETIVO....: O ASSIGN DE CLIENTES/DEPOSITO/HISTORICO/RECONC
+      *                 PASSOU A ACEITAR SUBSTITUICAO VIA VARIAVEL DE
+      *                 AMBIENTE DD_nnnnnnnn, PARA O JCL (RECONCIL.JCL)
+      *                 CONSEGUIR DIRECIONAR AS DDS REAIS.
+
+      *=================================================================
+       ENVIRONMENT                      DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       CONFIGURATION                    SECTION.
+      *-----------------------------------------------------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                     SECTION.
+      *-----------------------------------------------------------------
+
+       FILE-CONTROL.
+ALT03      SELECT CLIENTES ASSIGN TO WRK-NOME-CLIENTES
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS REG-CODIGO
+           FILE STATUS IS FS-CLIENTES.
+
+ALT03      SELECT DEPOSITO ASSIGN TO WRK-NOME-DEPOSITO
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-DEPOSITO.
+
+ALT03      SELECT HISTORICO ASSIGN TO WRK-NOME-HISTORIC
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FS-HISTORICO.
+
+ALT03      SELECT RECONC   ASSIGN TO WRK-NOME-RECONC
+           FILE STATUS IS FS-RECONC.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       DATA                             DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                             SECTION.
+      *-----------------------------------------------------------------
+      *
+      *            INPUT - MESTRE INDEXADO DE CLIENTES (VALOR FATURADO)
+      *
+      *-----------------------------------------------------------------
+       FD  CLIENTES.
+       COPY "REGCLI".
+
+      *-----------------------------------------------------------------
+      *
+      *            INPUT - EXTRATO DE DEPOSITO BANCARIO
+      *
+      *-----------------------------------------------------------------
+       FD  DEPOSITO.
+       COPY "REGDEP".
+
+      *-----------------------------------------------------------------
+      *
+      *            INPUT - HISTORICO DE EXECUCOES DO RELATV05
+      *
+      *-----------------------------------------------------------------
+       FD  HISTORICO.
+       COPY "REGHIST".
+
+      *-----------------------------------------------------------------
+      *
+      *            OUTPUT - RELATORIO DE QUEBRAS DA CONCILIACAO
+      *
+      *-----------------------------------------------------------------
+       FD  RECONC.
+       01  REG-RECONC                   PIC X(080).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                  SECTION.
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "INICIO DA WORKING".
+      *-----------------------------------------------------------------
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE STATUS-----".
+      *-----------------------------------------------------------------
+
+       01  FS-CLIENTES                  PIC 9(002)         VALUE ZEROS.
+       01  FS-DEPOSITO                  PIC 9(002)         VALUE ZEROS.
+       01  FS-HISTORICO                 PIC 9(002)         VALUE ZEROS.
+       01  FS-RECONC                    PIC 9(002)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT03  01  FILLER                       PIC X(050)         VALUE
+ALT03         "-----NOMES EXTERNALIZADOS VIA DD-----".
+      *-----------------------------------------------------------------
+
+ALT03  01  WRK-NOME-CLIENTES            PIC X(040)         VALUE
+ALT03         "C:\RELATORIO\dados\CLIENTES.DAT".
+ALT03  01  WRK-NOME-DEPOSITO            PIC X(040)         VALUE
+ALT03         "C:\RELATORIO\dados\DEPOSITO.DAT".
+ALT03  01  WRK-NOME-HISTORIC            PIC X(040)         VALUE
+ALT03         "C:\RELATORIO\dados\HISTORICO.DAT".
+ALT03  01  WRK-NOME-RECONC              PIC X(040)         VALUE
+ALT03         "C:\RELATORIO\dados\RECONC.txt".
+ALT03  01  WRK-DD-EXTERNA               PIC X(040)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----CABECALHO DO RELATORIO DE QUEBRAS-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-CABECALHO1.
+           05 FILLER                    PIC X(034)         VALUE
+              "RELATORIO DE CONCILIACAO BANCARIA".
+           05 FILLER                    PIC X(046)         VALUE SPACES.
+
+       01  WRK-CABECALHO2.
+           05 WRK-CAB-CODIGO            PIC X(004)         VALUE
+              "COD ".
+           05 WRK-CAB-FATURADO          PIC X(013)         VALUE
+              "FATURADO".
+           05 WRK-CAB-DEPOSITADO        PIC X(013)         VALUE
+              "DEPOSITADO".
+           05 WRK-CAB-DIVERGENCIA       PIC X(040)         VALUE
+              "DIVERGENCIA".
+
+       01  WRK-CABECALHO3.
+           05 WRK-BRANCO                PIC X(080)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----LINHA DE QUEBRA DA CONCILIACAO-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-QUEBRA.
+           05 WRK-QB-CODIGO             PIC 9(003)         VALUE ZEROS.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-QB-FATURADO           PIC ZZ.ZZ9,99      VALUE ZEROS.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-QB-DEPOSITADO         PIC ZZ.ZZ9,99      VALUE ZEROS.
+           05 FILLER                    PIC X(001)         VALUE SPACES.
+           05 WRK-QB-MOTIVO             PIC X(040)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----LINHA DE TOTAL GERAL DA CONCILIACAO-----".
+      *-----------------------------------------------------------------
+
+       01  WRK-LINHA-TOTAL.
+           05 FILLER                    PIC X(020)         VALUE
+              "TOTAL FATURADO: ".
+           05 WRK-TOT-FATURADO          PIC ZZZ.ZZ9,99     VALUE ZEROS.
+           05 FILLER                    PIC X(005)         VALUE SPACES.
+           05 FILLER                    PIC X(020)         VALUE
+              "TOTAL DEPOSITADO: ".
+           05 WRK-TOT-DEPOSITADO        PIC ZZZ.ZZ9,99     VALUE ZEROS.
+           05 FILLER                    PIC X(010)         VALUE SPACES.
+           05 WRK-TOT-SITUACAO          PIC X(010)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----VARIAVEL DE ACUMULACAO-----".
+      *-----------------------------------------------------------------
+
+       01  ACU-QUEBRAS                  PIC 9(005)  COMP-3 VALUE ZEROS.
+       01  WRK-TOTAL-DEPOSITADO         PIC 9(007)V99
+                                                     COMP-3 VALUE ZEROS.
+       01  WRK-TOTAL-FATURADO-HIST      PIC 9(007)V99
+                                                     COMP-3 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
+      *-----------------------------------------------------------------
+
+       COPY "BOOKASSI".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+              "-----BOOK MENSAGEM DE STATUS DE ERRO PROGRAMA-----".
+      *-----------------------------------------------------------------
+       COPY "BOOKMSG".
+
+      *-----------------------------------------------------------------
+       01  FILLER                       PIC X(050)         VALUE
+             "-----FIM DA WORKING-----".
+      *-----------------------------------------------------------------
+
+
+      *=================================================================
+       PROCEDURE                        DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       0000-PRINCIPAL                   SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0100-INICIALIZAR.
+ALT02      PERFORM 0160-LER-DADOS
+ALT02          UNTIL FS-CLIENTES EQUAL 10 OR REG-TIPO-DETALHE.
+           PERFORM 0170-LER-DEPOSITO.
+           PERFORM 0200-PROCESSAR
+               UNTIL FS-CLIENTES EQUAL 10 AND FS-DEPOSITO EQUAL 10.
+           PERFORM 0400-CONFERIR-TOTAL.
+           PERFORM 0300-FINALIZAR.
+
+       0000-PRINCIPAL-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0100-INICIALIZAR                 SECTION.
+      *-----------------------------------------------------------------
+
+ALT03      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_CLIENTES".
+ALT03      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT03          MOVE WRK-DD-EXTERNA       TO WRK-NOME-CLIENTES
+ALT03          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT03      END-IF.
+
+ALT03      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_DEPOSITO".
+ALT03      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT03          MOVE WRK-DD-EXTERNA       TO WRK-NOME-DEPOSITO
+ALT03          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT03      END-IF.
+
+ALT03      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_HISTORIC".
+ALT03      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT03          MOVE WRK-DD-EXTERNA       TO WRK-NOME-HISTORIC
+ALT03          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT03      END-IF.
+
+ALT03      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_RECONC".
+ALT03      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT03          MOVE WRK-DD-EXTERNA       TO WRK-NOME-RECONC
+ALT03          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT03      END-IF.
+
+           OPEN INPUT  CLIENTES.
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-CLIENTES              TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "RECONCIL"               TO WRK-PROGRAMA-ERRO
+               MOVE "CLIENTES"               TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           OPEN INPUT  DEPOSITO.
+           IF FS-DEPOSITO NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-DEPOSITO              TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "RECONCIL"               TO WRK-PROGRAMA-ERRO
+               MOVE "DEPOSITO"               TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           OPEN OUTPUT RECONC.
+           IF FS-RECONC NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+               MOVE FS-RECONC                TO WRK-STATUS-ERRO
+               MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+               MOVE "RECONCIL"               TO WRK-PROGRAMA-ERRO
+               MOVE "RECONC"                 TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           PERFORM 0180-IMPRIMIR-CABECALHO.
+
+       0100-INICIALIZAR-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+       0160-LER-DADOS                   SECTION.
+      *-----------------------------------------------------------------
+
+           READ CLIENTES.
+
+           IF FS-CLIENTES NOT EQUAL 00 AND NOT EQUAL 10
+               MOVE WRK-ERRO-LEIT    TO WRK-DESCRICAO-ERRO
+               MOVE FS-CLIENTES      TO WRK-STATUS-ERRO
+               MOVE "0160-LER-DADOS" TO WRK-AREA-ERRO
+               MOVE "RECONCIL"       TO WRK-PROGRAMA-ERRO
+               MOVE "CLIENTES"       TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0160-LER-DADOS-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0170-LER-DEPOSITO                SECTION.
+      *-----------------------------------------------------------------
+
+           READ DEPOSITO.
+
+           IF FS-DEPOSITO NOT EQUAL 00 AND NOT EQUAL 10
+               MOVE WRK-ERRO-LEIT      TO WRK-DESCRICAO-ERRO
+               MOVE FS-DEPOSITO        TO WRK-STATUS-ERRO
+               MOVE "0170-LER-DEPOSITO" TO WRK-AREA-ERRO
+               MOVE "RECONCIL"         TO WRK-PROGRAMA-ERRO
+               MOVE "DEPOSITO"         TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+       0170-LER-DEPOSITO-FIM.           EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           EVALUATE TRUE
+               WHEN FS-CLIENTES EQUAL 10
+                   PERFORM 0230-DEPOSITO-SEM-CLIENTE
+                   PERFORM 0170-LER-DEPOSITO
+               WHEN FS-DEPOSITO EQUAL 10
+                   PERFORM 0220-CLIENTE-SEM-DEPOSITO
+ALT02              PERFORM 0160-LER-DADOS
+ALT02                  UNTIL FS-CLIENTES EQUAL 10 OR REG-TIPO-DETALHE
+               WHEN REG-CODIGO EQUAL DEP-CODIGO
+                   PERFORM 0210-COMPARAR-VALOR
+ALT02              PERFORM 0160-LER-DADOS
+ALT02                  UNTIL FS-CLIENTES EQUAL 10 OR REG-TIPO-DETALHE
+                   PERFORM 0170-LER-DEPOSITO
+               WHEN REG-CODIGO LESS DEP-CODIGO
+                   PERFORM 0220-CLIENTE-SEM-DEPOSITO
+ALT02              PERFORM 0160-LER-DADOS
+ALT02                  UNTIL FS-CLIENTES EQUAL 10 OR REG-TIPO-DETALHE
+               WHEN OTHER
+                   PERFORM 0230-DEPOSITO-SEM-CLIENTE
+                   PERFORM 0170-LER-DEPOSITO
+           END-EVALUATE.
+
+       0200-PROCESSAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       0210-COMPARAR-VALOR               SECTION.
+      *-----------------------------------------------------------------
+
+           ADD DEP-VALOR TO WRK-TOTAL-DEPOSITADO.
+
+           IF REG-ASSINATURA NOT EQUAL DEP-VALOR
+               MOVE REG-CODIGO               TO WRK-QB-CODIGO
+               MOVE REG-ASSINATURA           TO WRK-QB-FATURADO
+               MOVE DEP-VALOR                TO WRK-QB-DEPOSITADO
+               MOVE "DIVERGENCIA DE VALOR"   TO WRK-QB-MOTIVO
+               PERFORM 0240-GRAVAR-QUEBRA
+           END-IF.
+
+       0210-COMPARAR-VALOR-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
+       0220-CLIENTE-SEM-DEPOSITO         SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE REG-CODIGO                    TO WRK-QB-CODIGO.
+           MOVE REG-ASSINATURA                TO WRK-QB-FATURADO.
+           MOVE ZEROS                         TO WRK-QB-DEPOSITADO.
+           MOVE "CLIENTE SEM DEPOSITO"        TO WRK-QB-MOTIVO.
+           PERFORM 0240-GRAVAR-QUEBRA.
+
+       0220-CLIENTE-SEM-DEPOSITO-FIM.     EXIT.
+
+      *-----------------------------------------------------------------
+       0230-DEPOSITO-SEM-CLIENTE         SECTION.
+      *-----------------------------------------------------------------
+
+           ADD DEP-VALOR TO WRK-TOTAL-DEPOSITADO.
+
+           MOVE DEP-CODIGO                    TO WRK-QB-CODIGO.
+           MOVE ZEROS                         TO WRK-QB-FATURADO.
+           MOVE DEP-VALOR                     TO WRK-QB-DEPOSITADO.
+           MOVE "DEPOSITO SEM CLIENTE"        TO WRK-QB-MOTIVO.
+           PERFORM 0240-GRAVAR-QUEBRA.
+
+       0230-DEPOSITO-SEM-CLIENTE-FIM.     EXIT.
+
+      *-----------------------------------------------------------------
+       0240-GRAVAR-QUEBRA                SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE WRK-QUEBRA TO REG-RECONC.
+           WRITE REG-RECONC AFTER 1 LINE.
+           ADD 1 TO ACU-QUEBRAS.
+
+       0240-GRAVAR-QUEBRA-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+       0180-IMPRIMIR-CABECALHO          SECTION.
+      *-----------------------------------------------------------------
+
+           MOVE WRK-CABECALHO1 TO REG-RECONC.
+           WRITE REG-RECONC AFTER PAGE.
+
+           MOVE WRK-CABECALHO3 TO REG-RECONC.
+           WRITE REG-RECONC AFTER 1 LINE.
+
+           MOVE WRK-CABECALHO2 TO REG-RECONC.
+           WRITE REG-RECONC AFTER 1 LINE.
+
+           MOVE WRK-CABECALHO3 TO REG-RECONC.
+           WRITE REG-RECONC AFTER 1 LINE.
+
+       0180-IMPRIMIR-CABECALHO-FIM.      EXIT.
+
+      *-----------------------------------------------------------------
+       0400-CONFERIR-TOTAL     SECTION.
+      *-----------------------------------------------------------------
+
+           OPEN INPUT HISTORICO.
+           IF FS-HISTORICO NOT EQUAL ZEROS
+               MOVE WRK-ERRO-ABERTURA     TO WRK-DESCRICAO-ERRO
+               MOVE FS-HISTORICO          TO WRK-STATUS-ERRO
+               MOVE "0400-CONFERIR-TOTAL" TO WRK-AREA-ERRO
+               MOVE "RECONCIL"            TO WRK-PROGRAMA-ERRO
+               MOVE "HISTORICO"           TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           PERFORM 0410-LER-HISTORICO.
+           PERFORM 0410-LER-HISTORICO UNTIL FS-HISTORICO EQUAL 10.
+
+           CLOSE HISTORICO.
+           IF FS-HISTORICO NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR       TO WRK-DESCRICAO-ERRO
+               MOVE FS-HISTORICO          TO WRK-STATUS-ERRO
+               MOVE "0400-CONFERIR-TOTAL" TO WRK-AREA-ERRO
+               MOVE "RECONCIL"            TO WRK-PROGRAMA-ERRO
+               MOVE "HISTORICO"           TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           MOVE WRK-TOTAL-FATURADO-HIST  TO WRK-TOT-FATURADO.
+           MOVE WRK-TOTAL-DEPOSITADO     TO WRK-TOT-DEPOSITADO.
+
+           IF WRK-TOTAL-FATURADO-HIST EQUAL WRK-TOTAL-DEPOSITADO
+               MOVE "OK"                 TO WRK-TOT-SITUACAO
+           ELSE
+               MOVE "DIVERGENTE"         TO WRK-TOT-SITUACAO
+           END-IF.
+
+           MOVE WRK-CABECALHO3 TO REG-RECONC.
+           WRITE REG-RECONC AFTER 1 LINE.
+           MOVE WRK-LINHA-TOTAL TO REG-RECONC.
+           WRITE REG-RECONC AFTER 1 LINE.
+
+       0400-CONFERIR-TOTAL-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+       0410-LER-HISTORICO                SECTION.
+      *-----------------------------------------------------------------
+
+           READ HISTORICO.
+
+           IF FS-HISTORICO EQUAL ZEROS
+               MOVE HIST-TOTAL-FATURADO TO WRK-TOTAL-FATURADO-HIST
+           ELSE
+               IF FS-HISTORICO NOT EQUAL 10
+                   MOVE WRK-ERRO-LEIT          TO WRK-DESCRICAO-ERRO
+                   MOVE FS-HISTORICO           TO WRK-STATUS-ERRO
+                   MOVE "0410-LER-HISTORICO"   TO WRK-AREA-ERRO
+                   MOVE "RECONCIL"             TO WRK-PROGRAMA-ERRO
+                   MOVE "HISTORICO"            TO WRK-ARQUIVO-ERRO
+                   PERFORM 9999-TRATAR-ERRO
+               END-IF
+           END-IF.
+
+       0410-LER-HISTORICO-FIM.           EXIT.
+
+      *-----------------------------------------------------------------
+       0290-ESTATISTICA                 SECTION.
+      *-----------------------------------------------------------------
+
+           DISPLAY WRK-TRACO.
+           DISPLAY "TOTAL DE QUEBRAS ENCONTRADAS: " ACU-QUEBRAS.
+           DISPLAY WRK-TRACO.
+           DISPLAY WRK-FIM-PROGRAMA.
+           DISPLAY WRK-TRACO.
+
+       0290-ESTATISTICA-FIM.            EXIT.
+
+      *-----------------------------------------------------------------
+       0300-FINALIZAR                   SECTION.
+      *-----------------------------------------------------------------
+
+           PERFORM 0290-ESTATISTICA.
+
+           CLOSE CLIENTES.
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR   TO WRK-DESCRICAO-ERRO
+               MOVE FS-CLIENTES       TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"  TO WRK-AREA-ERRO
+               MOVE "RECONCIL"        TO WRK-PROGRAMA-ERRO
+               MOVE "CLIENTES"        TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           CLOSE DEPOSITO.
+           IF FS-DEPOSITO NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR   TO WRK-DESCRICAO-ERRO
+               MOVE FS-DEPOSITO       TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"  TO WRK-AREA-ERRO
+               MOVE "RECONCIL"        TO WRK-PROGRAMA-ERRO
+               MOVE "DEPOSITO"        TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           CLOSE RECONC.
+           IF FS-RECONC NOT EQUAL ZEROS
+               MOVE WRK-ERRO-FECHAR   TO WRK-DESCRICAO-ERRO
+               MOVE FS-RECONC         TO WRK-STATUS-ERRO
+               MOVE "0300-FINALIZAR"  TO WRK-AREA-ERRO
+               MOVE "RECONCIL"        TO WRK-PROGRAMA-ERRO
+               MOVE "RECONC"          TO WRK-ARQUIVO-ERRO
+               PERFORM 9999-TRATAR-ERRO
+           END-IF.
+
+           GOBACK.
+
+       0300-FINALIZAR-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+       9999-TRATAR-ERRO                 SECTION.
+      *-----------------------------------------------------------------
+
+ALT01      EVALUATE WRK-DESCRICAO-ERRO
+ALT01          WHEN WRK-ERRO-ABERTURA
+ALT01              MOVE 12 TO RETURN-CODE
+ALT01          WHEN WRK-ERRO-LEIT
+ALT01              MOVE 14 TO RETURN-CODE
+ALT01          WHEN WRK-ERRO-GRAVAR
+ALT01              MOVE 16 TO RETURN-CODE
+ALT01          WHEN WRK-ERRO-FECHAR
+ALT01              MOVE 18 TO RETURN-CODE
+ALT01          WHEN WRK-ARQ-VAZIO
+ALT01              MOVE 04 TO RETURN-CODE
+ALT01          WHEN OTHER
+ALT01              MOVE 99 TO RETURN-CODE
+ALT01      END-EVALUATE.
+
+           DISPLAY WRK-MSG-ERROS.
+           GOBACK.
+
+       9999-TRATAR-ERRO-FIM.            EXIT.
