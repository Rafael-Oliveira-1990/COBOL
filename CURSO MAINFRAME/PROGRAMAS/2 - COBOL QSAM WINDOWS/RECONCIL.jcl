@@ -0,0 +1,20 @@
+//RECONCIL JOB (ACCT001),'RAFAEL DE OLIVEIRA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* JOB......: RECONCIL                                         *
+//* PROGRAMADOR: RAFAEL DE OLIVEIRA      ANALISTA: IVAN SANCHES  *
+//* DATA.....: 09/08/2026                                        *
+//* OBJETIVO.: CONCILIAR O VALOR FATURADO EM CLIENTES CONTRA O    *
+//*            EXTRATO DE DEPOSITO BANCARIO DO DIA E CONTRA O     *
+//*            TOTAL DA ULTIMA RODADA DO RELATV05 (HISTORICO),    *
+//*            APOS O STEP010 DO RELATV05 TER RODADO.             *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=RECONCIL
+//CLIENTES DD DSN=PROD.RELATORIO.CLIENTES,DISP=SHR
+//DEPOSITO DD DSN=PROD.BANCO.DEPOSITO,DISP=SHR
+//HISTORIC DD DSN=PROD.RELATORIO.HIST,DISP=SHR
+//RECONC   DD DSN=PROD.RELATORIO.RECONC,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
