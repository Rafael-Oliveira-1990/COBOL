@@ -21,11 +21,381 @@
       *-----------------------------------------------------------------
       *-------------------ALTERACOESDO PROGRAMA-------------------------
 
-      *== PROGRAMADOR.:
-      *== ANALISTA....:
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
       *== CONSULTORIA.:
-      *== DATA........:
-      *== OBJETIVO....:
+      *== DATA........: 09/08/2026
+      *== OBJETIVO....: CLIENTES PASSOU A SER ARQUIVO INDEXADO (CHAVE
+      *                 REG-CODIGO) MANTIDO PELO MANTCLI; LAYOUT DO
+      *                 REGISTRO PASSOU A VIR DO BOOK REGCLI.
+      *=================================================================
+ALT01 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT01 *== OBJETIVO....: INCLUIDA A CRITICA DE CONSISTENCIA (0165-VALIDAR
+      *                 -DADOS) ANTES DO PROCESSAMENTO DO REGISTRO;
+      *                 REGISTROS COM CODIGO ZERADO, EMAIL SEM ARROBA OU
+      *                 ASSINATURA ZERADA SAO GRAVADOS NO ARQUIVO
+      *                 REJEITOS EM VEZ DE ENTRAREM NO RELATORIO.
+
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== CONSULTORIA.:
+      *== DATA........: 09/08/2026
+ALT02 *== OBJETIVO....: INCLUIDO CHECKPOINT/RESTART. O PROGRAMA GRAVA NO
+      *                 ARQUIVO CHECKPOINT O ULTIMO REG-CODIGO PROCESSADO
+      *                 COM SUCESSO A CADA WRK-INTERVALO-CHECKPOINT
+      *                 REGISTROS; SE EXISTIR UM CHECKPOINT PENDENTE NA
+      *                 PROXIMA EXECUCAO, O ARQUIVO CLIENTES E
+      *                 REPOSICIONADO (START) APOS ESSE CODIGO, EVITANDO
+      *                 REPROCESSAR O QUE JA FOI LISTADO; O CHECKPOINT E
+      *                 LIMPO QUANDO O PROGRAMA TERMINA COM SUCESSO.
+
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== CONSULTORIA.:
+      *== DATA........: 09/08/2026
+ALT03 *== OBJETIVO....: INCLUIDO HISTORICO DE EXECUCOES (ARQUIVO
+      *                 HISTORICO, BOOK REGHIST). A CADA RODADA E
+      *                 GRAVADA POR EXTENSAO UMA LINHA COM DATA, HORA E
+      *                 OS TOTAIS DE LIDOS/REJEITADOS, SEM APAGAR O
+      *                 HISTORICO DAS RODADAS ANTERIORES.
+
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== CONSULTORIA.:
+      *== DATA........: 09/08/2026
+ALT04 *== OBJETIVO....: INCLUIDA SAIDA EM CSV (ARQUIVO RELATCSV), LIDA A
+      *                 PARTIR DO CARTAO DE PARAMETROS (ARQUIVO CARTAO,
+      *                 BOOK REGPARM) EM 0116-LER-PARAMETROS; QUANDO
+      *                 PARM-FORMATO-SAIDA FOR "CSV" OU "AMB", CADA
+      *                 DETALHE GRAVADO EM RELAT TAMBEM E GRAVADO EM
+      *                 RELATCSV NO FORMATO SEPARADO POR VIRGULA. SEM O
+      *                 CARTAO, O PROGRAMA SEGUE GERANDO SO O RELAT
+      *                 TRADICIONAL.
+
+      *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+      *== ANALISTA....: IVAN SANCHES
+      *== CONSULTORIA.:
+      *== DATA........: 09/08/2026
+ALT05 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-STREAMING ESTA NO CATALOGO DE SERVICOS
+      *                 ACEITOS (BOOK BOOKCAT); FORA DO CATALOGO, O
+      *                 REGISTRO E REJEITADO COMO OS DEMAIS.
+      *=================================================================
+ALT06 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT06 *== OBJETIVO....: REG-ASSINATURA (BOOK REGCLI) AMPLIADO PARA
+      *                 9(005)V99; WRK-DET-ASSINATURA, CSV-ASSINATURA E
+      *                 REG-RELATCSV AMPLIADOS NA MESMA PROPORCAO PARA
+      *                 NAO TRUNCAR PLANOS ACIMA DE R$999,99.
+
+ALT07 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT07 *== OBJETIVO....: 0105-ORDENAR-CLIENTES PASSOU A ORDENAR O
+      *                 INDEXADO CLIENTES POR REG-STREAMING/REG-CODIGO
+      *                 (SORT ... USING CLIENTES GIVING CLIENTES-ORD)
+      *                 ANTES DE QUALQUER LEITURA; O CONTROLE DE QUEBRA
+      *                 POR STREAMING EM 0200-PROCESSAR NAO DEPENDIA MAIS
+      *                 DE QUEM GEROU O EXTRATO TER ORDENADO CERTO O
+      *                 ARQUIVO. O RESTART (ALT02) TROCOU O START POR
+      *                 CODIGO POR UM SALTO DE CHK-QT-PROCESSADOS
+      *                 REGISTROS NO ARQUIVO ORDENADO, JA QUE A ORDEM
+      *                 POR CODIGO NAO EXISTE MAIS NESSE ARQUIVO.
+
+ALT08 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT08 *== OBJETIVO....: 0116-LER-PARAMETROS PASSOU A LER TAMBEM
+      *                 PARM-LINHAS-POR-PAGINA (BOOK REGPARM), QUE
+      *                 SUBSTITUI O LITERAL 12 NOS TESTES DE QUEBRA DE
+      *                 PAGINA/SUBTOTAL (WRK-LINHAS-POR-PAGINA). SEM O
+      *                 CARTAO, OU SEM O CAMPO PREENCHIDO, MANTEM O
+      *                 PADRAO ANTIGO DE 12 LINHAS.
+
+ALT09 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT09 *== OBJETIVO....: INCLUIDO REG-PLANO (BOOK REGCLI) E O BOOK
+      *                 BOOKPLAN (TABELA DE PRECOS POR STREAMING/PLANO).
+      *                 NOVA SECAO 0167-DERIVAR-ASSINATURA PESQUISA A
+      *                 TABELA PELO PAR REG-STREAMING/REG-PLANO E
+      *                 SUBSTITUI REG-ASSINATURA PELO VALOR DA TABELA
+      *                 ANTES DA IMPRESSAO DO DETALHE; QUANDO O PAR NAO
+      *                 CONSTA NA TABELA, MANTEM O VALOR DIGITADO NO
+      *                 CADASTRO.
+
+ALT10 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT10 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-CODIGO SE REPETE EM RELACAO AO REGISTRO
+      *                 ANTERIOR (WRK-CODIGO-ANTERIOR), JA QUE CLIENTES
+      *                 E LIDO EM ORDEM DE CODIGO DENTRO DE CADA
+      *                 STREAMING. O SEGUNDO REGISTRO COM O MESMO
+      *                 CODIGO E REJEITADO (WRK-MOT-CODIGO-DUPLICADO,
+      *                 BOOK BOOKEDIT) EM VEZ DE SAIR DUPLICADO NO
+      *                 RELATORIO.
+
+ALT11 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT11 *== OBJETIVO....: 0350-GRAVAR-HISTORICO PASSOU A GRAVAR TAMBEM
+      *                 HIST-TOTAL-FATURADO (BOOK REGHIST), COM O VALOR
+      *                 DE WRK-TOTAL-AUX DA RODADA, PARA O RECONCIL
+      *                 CONFERIR O TOTAL FATURADO CONTRA O EXTRATO DE
+      *                 DEPOSITO BANCARIO.
+
+ALT12 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT12 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-CODIGO (BOOK REGCLI) ESTA CANCELADO; UM
+      *                 CLIENTE CANCELADO SAI DO RELATORIO DE CLIENTES
+      *                 ATIVOS (WRK-MOT-CLIENTE-CANCELADO, BOOK
+      *                 BOOKEDIT). O RELATORIO DE CHURN (CANCCLI) E QUE
+      *                 LISTA ESSES REGISTROS.
+
+ALT13 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT13 *== OBJETIVO....: 0230-ESTATISTICA PASSOU A MOSTRAR, ALEM DO TOTAL
+      *                 GERAL, A QUANTIDADE E A MEDIA DE REG-ASSINATURA
+      *                 POR REG-STREAMING (TAB-ACU-STREAMING), ACUMULADA
+      *                 EM 0220-IMPRIMIR-DETALHE NO MESMO IDX-STREAMING
+      *                 JA POSICIONADO POR 0165-VALIDAR-DADOS. O
+      *                 IDX-PLANO USADO POR 0167-DERIVAR-ASSINATURA NAO
+      *                 INTERFERE NESSE INDICE.
+
+ALT14 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT14 *== OBJETIVO....: RELAT PASSOU A SER GRAVADO COM A DATA DE EXECUCAO
+      *                 NO NOME (WRK-NOME-RELAT, ASSIGN DINAMICO) EM VEZ
+      *                 DE UM NOME FIXO, PARA MANTER O RELATORIO DE CADA
+      *                 DIA EM VEZ DE SOBRESCREVER O DO DIA ANTERIOR.
+
+ALT15 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT15 *== OBJETIVO....: 9999-TRATAR-ERRO PASSOU A SETAR UM RETURN-CODE
+      *                 DISTINTO POR TIPO DE ERRO (ABERTURA/LEITURA/
+      *                 GRAVACAO/FECHAMENTO/ARQUIVO VAZIO), PARA O
+      *                 AGENDADOR DISTINGUIR O MOTIVO DA FALHA SEM LER
+      *                 O SYSOUT.
+
+ALT16 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT16 *== OBJETIVO....: INCLUIDO EXTRATO DE REAJUSTE DE PRECO (ARQUIVO
+      *                 REAJUSTE, BOOK REGREAJ). O VALOR DE REG-
+      *                 ASSINATURA DE CADA CLIENTE E COMPARADO COM O
+      *                 GRAVADO NA RODADA ANTERIOR (ARQUIVO PRECOANT,
+      *                 BOOK REGPRECO) E, SE DIFERENTE, O CLIENTE E
+      *                 GRAVADO NO EXTRATO. AO FINAL, O ARQUIVO
+      *                 PRECOANT E REGRAVADO COM OS VALORES DESTA
+      *                 RODADA PARA SERVIR DE BASE A PROXIMA.
+
+ALT17 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT17 *== OBJETIVO....: 0205-SUB-TOTAL/0206-TOTAL-GERAL/0210-IMPRIMIR-
+      *                 CABECALHO PASSARAM A CHAMAR O SUBPROGRAMA
+      *                 CABECALHO (AREA BOOKCABEC) PARA MONTAR AS
+      *                 LINHAS DE TITULO/PAGINACAO, COLUNAS, SUBTOTAL
+      *                 E TOTAL, EM VEZ DE MANTER AQUI A PROPRIA COPIA
+      *                 (WRK-CABECALHO1 A WRK-CABECALHO5) DESSAS
+      *                 LINHAS.
+
+ALT18 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT18 *== OBJETIVO....: INCLUIDA GERACAO DO EXTRATO DE MALA-DIRETA (AR-
+      *                 QUIVO MALADIR, BOOK REGMALA). PARA CADA CLIENTE
+      *                 CUJO REG-CODIGO CONSTE NO ARQUIVO INDEXADO DE
+      *                 ENDERECOS (ARQUIVO ENDERECOS, BOOK REGEND), E
+      *                 GRAVADO UM REGISTRO COM NOME E ENDERECO PARA
+      *                 IMPRESSAO DA FATURA EM PAPEL.
+
+ALT22 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT22 *== OBJETIVO....: INCLUIDA CONFERENCIA DO REGISTRO TRAILER DE
+      *                 CONTROLE DE CLIENTES (REG-CODIGO = 999, BOOK
+      *                 REGCLI) CONTRA O TOTAL DE REGISTROS DE DETALHE
+      *                 LIDOS (ACU-LIDOS + ACU-REJEITADOS), PARA QUE UM
+      *                 ARQUIVO TRUNCADO SEJA REJEITADO EM 0300-
+      *                 FINALIZAR EM VEZ DE GERAR UM TOTAL PARCIAL SEM
+      *                 AVISO.
+
+ALT23 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT23 *== OBJETIVO....: INCLUIDO, NO FINAL DO RELATORIO, UM RESUMO GERAL
+      *                 POR STREAMING (NOVA SECAO 0207-RESUMO-STREAMING,
+      *                 CHAMADA POR 0300-FINALIZAR) - UMA LINHA POR
+      *                 SERVICO COM A QUANTIDADE E O VALOR TOTAL
+      *                 ACUMULADOS NA RODADA INTEIRA (TAB-ACU-STREAMING,
+      *                 JA MANTIDA DESDE A ESTATISTICA DE CONSOLE),
+      *                 PARA NAO DEPENDER DO SUBTOTAL POR PAGINA
+      *                 (WRK-SUBTOTAL-AUX), QUE SE PERDE ENTRE PAGINAS
+      *                 SE O MESMO SERVICO VOLTAR A APARECER MAIS
+      *                 ADIANTE NO ARQUIVO ORDENADO.
+
+ALT24 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT24 *== OBJETIVO....: SUPORTE A CLIENTES INTERNACIONAIS COBRADOS EM
+      *                 MOEDA ESTRANGEIRA (BOOK REGCLI, CAMPO REG-MOEDA).
+      *                 NOVA SECAO 0171-DERIVAR-VALOR-BRL PESQUISA A
+      *                 COTACAO NO BOOK BOOKFX E CALCULA O EQUIVALENTE
+      *                 EM REAIS DE CADA ASSINATURA (WRK-ASSINATURA-BRL);
+      *                 ESSE VALOR, E NAO MAIS O VALOR NA MOEDA ORIGINAL,
+      *                 E QUE ENTRA NOS ACUMULADORES DE SUBTOTAL, TOTAL
+      *                 GERAL E RESUMO POR STREAMING, PARA QUE TODOS OS
+      *                 TOTAIS DO RELATORIO PERMANECAM NA MESMA MOEDA.
+      *                 O DETALHE CONTINUA MOSTRANDO O VALOR E A MOEDA
+      *                 ORIGINAIS (WRK-DET-MOEDA/WRK-DET-VALOR-BRL), E O
+      *                 CSV GANHOU AS MESMAS DUAS COLUNAS (CSV-MOEDA/
+      *                 CSV-VALOR-BRL). REG-RELAT E REG-RELATCSV FORAM
+      *                 AMPLIADOS (68->80 E 64->76 POSICOES) PARA
+      *                 ACOMODAR OS NOVOS CAMPOS; LRECL DO RELAT NO JCL
+      *                 AJUSTADO NA MESMA PROPORCAO.
+
+ALT26 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT26 *== OBJETIVO....: SUPORTE A NOTA FISCAL ELETRONICA POR EMAIL, NO
+      *                 MESMO MOLDE DA MALADIR (REQUISITO ANTERIOR) MAS
+      *                 NO SENTIDO INVERSO: CLIENTE COM REG-FATURA-
+      *                 ELETRONICA = "S" (BOOK REGCLI - RENOMEADO DE
+      *                 REG-EFATURA PARA NAO COLIDIR COM O GRUPO 01
+      *                 REG-EFATURA DO NOVO BOOK REGEFAT) TEM SEU
+      *                 REGISTRO GRAVADO NO NOVO ARQUIVO EFATURA (SECAO
+      *                 0229-GRAVAR-EFATURA, CHAMADA DE DENTRO DE
+      *                 0220-IMPRIMIR-DETALHE), EM VEZ DE SAIR SOMENTE
+      *                 NO RELAT IMPRESSO. O VALOR GRAVADO E O
+      *                 EQUIVALENTE EM REAIS (WRK-ASSINATURA-BRL), PARA
+      *                 FICAR CONSISTENTE COM OS DEMAIS TOTAIS DO
+      *                 RELATORIO. ARQUIVO EFATURA E O PONTO DE ENTRADA
+      *                 DE UM PROCESSO POSTERIOR, FORA DESTE JOB, QUE
+      *                 GERA O PDF E ENVIA POR EMAIL.
+
+ALT27 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT27 *== OBJETIVO....: PASSOU A SUPORTAR PARTICIONAMENTO DO MESTRE
+      *                 CLIENTES POR FAIXA DE REG-CODIGO, VIA NOVOS
+      *                 CAMPOS PARM-SHARD-INICIO/PARM-SHARD-FIM NO
+      *                 CARTAO DE PARAMETRO (BOOK REGPARM), PARA PERMITIR
+      *                 VARIAS INSTANCIAS DESTE PROGRAMA PROCESSAREM O
+      *                 MESTRE EM PARALELO DENTRO DA MESMA JANELA DE
+      *                 BATCH. CADA INSTANCIA GRAVA OS SEUS TOTAIS
+      *                 (LIDOS/REJEITADOS/ACUMULADO POR STREAMING) NO
+      *                 NOVO ARQUIVO SHARDTOT (BOOK REGSHARD), QUE O
+      *                 NOVO PROGRAMA MERGERELA SOMA NUM SO RESUMO
+      *                 DEPOIS QUE TODAS AS SHARDS TERMINAM. SEM CARTAO
+      *                 DE PARAMETRO, OU COM PARM-SHARD-INICIO/FIM
+      *                 ZERADOS, O COMPORTAMENTO CONTINUA O MESMO DE
+      *                 SEMPRE - TODO O MESTRE E PROCESSADO NUMA SO
+      *                 EXECUCAO.
+
+ALT28 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT28 *== OBJETIVO....: INCLUIDA LEITURA DO NOVO EXTRATO AJUSTE (BOOK
+      *                 REGAJUST), CARREGADO EM MEMORIA JUNTO COM O
+      *                 MESTRE CLIENTES, COM CREDITOS PONTUAIS DE
+      *                 ASSINATURA (POR EXEMPLO, RESSARCIMENTO DE
+      *                 INDISPONIBILIDADE DO SERVICO) POR REG-CODIGO. O
+      *                 VALOR DO CREDITO, QUANDO DENTRO DA VIGENCIA, E
+      *                 ABATIDO NO MOMENTO DE MONTAR O DETALHE DO
+      *                 RELATORIO (WRK-DET-ASSINATURA E CSV-ASSINATURA),
+      *                 SEM ALTERAR REG-ASSINATURA NO MESTRE NEM OS
+      *                 DEMAIS CALCULOS QUE DEPENDEM DO VALOR BASE DA
+      *                 ASSINATURA (CONVERSAO EM REAIS, DETECCAO DE
+      *                 REAJUSTE, SUBTOTAIS E E-FATURA), DE MODO QUE O
+      *                 CREDITO APARECA SO NA LINHA DO CLIENTE SEM
+      *                 MUDAR O VALOR-BASE DA ASSINATURA PARA SEMPRE.
+      *                 SEM O ARQUIVO AJUSTE (OU SEM CREDITO VIGENTE
+      *                 PARA O CLIENTE), O COMPORTAMENTO CONTINUA O
+      *                 MESMO DE SEMPRE.
+
+ALT29 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT29 *== OBJETIVO....: 0105-ORDENAR-CLIENTES PASSOU A POSICIONAR O
+      *                 INDEXADO CLIENTES NO INICIO DA FAIXA DA SHARD
+      *                 (START POR SRC-CODIGO) E A PARAR DE LIBERAR
+      *                 REGISTROS PARA A SORT (NOVA INPUT PROCEDURE
+      *                 0106-FORNECER-ORDENACAO/0107-LER-E-LIBERAR) TAO
+      *                 LOGO O CODIGO PASSE DO FIM DA FAIXA, EM VEZ DE
+      *                 ORDENAR O MESTRE INTEIRO EM TODA SHARD; PARA
+      *                 ISSO, 0116-LER-PARAMETROS (QUE DETECTA A SHARD)
+      *                 PASSOU A SER CHAMADA ANTES DE 0105-ORDENAR-
+      *                 CLIENTES. TAMBEM GATEOU A CONFERENCIA DO
+      *                 TRAILER EM 0300-FINALIZAR POR WRK-SHARD-ATIVO,
+      *                 JA QUE O TOTAL DE UMA SHARD NUNCA BATE COM O
+      *                 TOTAL DO MESTRE INTEIRO GRAVADO NO TRAILER.
+
+ALT30 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT30 *== OBJETIVO....: WRK-SUBTOTAL-AUX, WRK-TOTAL-AUX, WRK-ASSINATURA-
+      *                 AUX E WRK-ASSINATURA-BRL AMPLIADOS DE 9(005)V99
+      *                 PARA 9(007)V99, ACOMPANHANDO O TAMANHO DE
+      *                 CAB-VALOR/HIST-TOTAL-FATURADO QUE OS RECEBEM -
+      *                 OS TRES PRIMEIROS ACUMULAM REG-ASSINATURA DE
+      *                 VARIOS CLIENTES E FICARAM COM A MESMA LARGURA
+      *                 DE UMA UNICA ASSINATURA DESDE A AMPLIACAO DO
+      *                 ALT08. TAMBEM AMPLIADO ACU-LIDOS DE 9(002) PARA
+      *                 9(005) COMP-3, JA QUE REG-CODIGO VAI ATE 998 E
+      *                 ACU-LIDOS E USADO COMO SUBSCRITO DE
+      *                 PRECO-ATU-ENTRADA (OCCURS 999) E COMO ORIGEM DE
+      *                 HIST-QT-LIDOS/SHARD-LIDOS (BOOKS REGHIST/
+      *                 REGSHARD, AMBOS PIC 9(005)).
+
+ALT31 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT31 *== OBJETIVO....: SRC-CLIENTES GANHOU SRC-TIPO-REGISTRO (E OS
+      *                 CONDITION-NAMES SRC-TIPO-DETALHE/SRC-TIPO-
+      *                 TRAILER) E 0107-LER-E-LIBERAR PASSOU A NAO MAIS
+      *                 LIBERAR O REGISTRO TRAILER (REG-CODIGO=999,
+      *                 ALT22) PARA A SORT - ANTES, SRC-CLIENTES SO
+      *                 CARREGAVA 5 CAMPOS E O TRAILER ENTRAVA NA SORT
+      *                 COMO SE FOSSE UM CLIENTE NORMAL, FAZENDO
+      *                 0300-FINALIZAR CONTAR UM REGISTRO A MAIS
+      *                 (ACU-LIDOS + ACU-REJEITADOS) DO QUE O TOTAL
+      *                 SOMENTE-DETALHE GRAVADO NO TRAILER E GRAVADO
+      *                 POR 0121-VALIDAR-TRAILER-CLIENTES, O QUE FAZIA
+      *                 O RELATORIO TERMINAR COM RETURN-CODE 20 EM
+      *                 TODA EXECUCAO NAO-SHARDED.
 
       *=================================================================
        ENVIRONMENT                      DIVISION.
@@ -41,11 +411,81 @@
       *-----------------------------------------------------------------
 
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\RELATORIO\dados\cliente1.txt"
+ALT32      SELECT CLIENTES ASSIGN TO WRK-NOME-CLIENTES
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+ALT07      RECORD KEY IS SRC-CODIGO
            FILE STATUS IS FS-CLIENTES.
 
-ALT03      SELECT RELAT ASSIGN   TO  "C:\RELATORIO\dados\RELAT.txt"
+ALT07      SELECT TRABALHO-ORDENACAO ASSIGN TO "SORTWK01".
+
+ALT32      SELECT CLIENTES-ORD ASSIGN TO WRK-NOME-CLIENORD
+ALT07      ORGANIZATION IS SEQUENTIAL
+ALT07      FILE STATUS IS FS-CLIENTESORD.
+
+ALT14      SELECT RELAT ASSIGN   TO  WRK-NOME-RELAT
 ALT03      FILE STATUS IS FS-RELAT.
+
+ALT32      SELECT REJEITOS ASSIGN TO WRK-NOME-REJEITOS
+ALT01      ORGANIZATION IS SEQUENTIAL
+ALT01      FILE STATUS IS FS-REJEITOS.
+
+ALT32      SELECT CHECKPOINT ASSIGN TO WRK-NOME-CHECKPNT
+ALT02      ORGANIZATION IS SEQUENTIAL
+ALT02      FILE STATUS IS FS-CHECKPOINT.
+
+ALT32      SELECT HISTORICO ASSIGN TO WRK-NOME-HISTORIC
+ALT03      ORGANIZATION IS SEQUENTIAL
+ALT03      FILE STATUS IS FS-HISTORICO.
+
+ALT32      SELECT CARTAO ASSIGN TO WRK-NOME-CARTAO
+ALT04      ORGANIZATION IS SEQUENTIAL
+ALT04      FILE STATUS IS FS-CARTAO.
+
+ALT32      SELECT RELATCSV ASSIGN TO WRK-NOME-RELATCSV
+ALT04      FILE STATUS IS FS-RELATCSV.
+
+ALT16      SELECT PRECOANT ASSIGN TO
+ALT16             "C:\RELATORIO\dados\PRECOANT.DAT"
+ALT16      ORGANIZATION IS SEQUENTIAL
+ALT16      FILE STATUS IS FS-PRECOANT.
+
+ALT16      SELECT REAJUSTE ASSIGN TO
+ALT16             "C:\RELATORIO\dados\REAJUSTE.DAT"
+ALT16      ORGANIZATION IS SEQUENTIAL
+ALT16      FILE STATUS IS FS-REAJUSTE.
+
+ALT18      SELECT ENDERECOS ASSIGN TO
+ALT18             "C:\RELATORIO\dados\ENDERECOS.DAT"
+ALT18      ORGANIZATION IS INDEXED
+ALT18      ACCESS MODE IS RANDOM
+ALT18      RECORD KEY IS END-CODIGO
+ALT18      FILE STATUS IS FS-ENDERECOS.
+
+ALT18      SELECT MALADIR ASSIGN TO
+ALT18             "C:\RELATORIO\dados\MALADIR.DAT"
+ALT18      ORGANIZATION IS SEQUENTIAL
+ALT18      FILE STATUS IS FS-MALADIR.
+
+ALT26      SELECT EFATURA ASSIGN TO
+ALT26             "C:\RELATORIO\dados\EFATURA.DAT"
+ALT26      ORGANIZATION IS SEQUENTIAL
+ALT26      FILE STATUS IS FS-EFATURA.
+
+ALT33      SELECT SHARDTOT ASSIGN TO WRK-NOME-SHARDTOT
+ALT27      ORGANIZATION IS SEQUENTIAL
+ALT27      FILE STATUS IS FS-SHARDTOT.
+
+ALT28      SELECT AJUSTE ASSIGN TO
+ALT28             "C:\RELATORIO\dados\AJUSTE.DAT"
+ALT28      ORGANIZATION IS SEQUENTIAL
+ALT28      FILE STATUS IS FS-AJUSTE.
+
+ALT32      SELECT CLIENTES-TRAILER ASSIGN TO WRK-NOME-CLIETRL
+ALT22      ORGANIZATION IS INDEXED
+ALT22      ACCESS MODE IS RANDOM
+ALT22      RECORD KEY IS TRL-CODIGO
+ALT22      FILE STATUS IS FS-CLIENTES-TRAILER.
       *-----------------------------------------------------------------
 
       *=================================================================
@@ -61,21 +501,112 @@ ALT03      FILE STATUS IS FS-RELAT.
       *
       *-----------------------------------------------------------------
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-CODIGO                PIC 9(003).
-           05 REG-NOME                  PIC X(020).
-           05 REG-EMAIL                 PIC X(20).
-           05 REG-STREAMING             PIC X(010).
-           05 REG-ASSINATURA            PIC 9(003)V99.
+ALT07  01  SRC-CLIENTES.
+ALT07      05 SRC-CODIGO                PIC 9(003).
+ALT07      05 SRC-NOME                  PIC X(020).
+ALT07      05 SRC-EMAIL                 PIC X(020).
+ALT07      05 SRC-STREAMING             PIC X(010).
+ALT07      05 SRC-ASSINATURA            PIC 9(005)V99.
+ALT31      05 FILLER                    PIC X(019).
+ALT31      05 SRC-TIPO-REGISTRO         PIC X(001).
+ALT31          88 SRC-TIPO-DETALHE                         VALUE "D".
+ALT31          88 SRC-TIPO-TRAILER                         VALUE "T".
+
+      *-----------------------------------------------------------------
+      *            TRABALHO - ORDENACAO DE CLIENTES POR REG-STREAMING
+      *
+      *-----------------------------------------------------------------
+ALT07  SD  TRABALHO-ORDENACAO.
+ALT07  01  ORD-REGISTRO.
+ALT07      05 ORD-CODIGO                PIC 9(003).
+ALT07      05 ORD-NOME                  PIC X(020).
+ALT07      05 ORD-EMAIL                 PIC X(020).
+ALT07      05 ORD-STREAMING             PIC X(010).
+ALT07      05 ORD-ASSINATURA            PIC 9(005)V99.
+
+      *-----------------------------------------------------------------
+      *            INPUT - CLIENTES JA ORDENADO POR REG-STREAMING,
+      *            GERADO PELA SORT EM 0105-ORDENAR-CLIENTES; E ESTE
+      *            ARQUIVO (E NAO MAIS O INDEXADO CLIENTES) QUE
+      *            0160-LER-DADOS LE DAQUI EM DIANTE.
+      *
+      *-----------------------------------------------------------------
+ALT07  FD  CLIENTES-ORD.
+ALT07  COPY "REGCLI".
 
       *-----------------------------------------------------------------
       *            OUTPUT - DADOS DO ARQUIVO DE SAIDA(RELAT)
-      *            LRECL  = 68 POSICOES
+      *            LRECL  = 80 POSICOES
       *
       *-----------------------------------------------------------------
 
        FD  RELAT.
-       01  REG-RELAT                    PIC X(068).
+ALT24  01  REG-RELAT                    PIC X(080).
+
+ALT01  FD  REJEITOS.
+ALT01  COPY "REGREJ".
+
+ALT02  FD  CHECKPOINT.
+ALT02  COPY "REGCHK".
+
+ALT03  FD  HISTORICO.
+ALT03  COPY "REGHIST".
+
+ALT04  FD  CARTAO.
+ALT04  COPY "REGPARM".
+
+ALT04  FD  RELATCSV.
+ALT24  01  REG-RELATCSV                 PIC X(076).
+
+ALT16  FD  PRECOANT.
+ALT16  COPY "REGPRECO".
+
+ALT16  FD  REAJUSTE.
+ALT16  COPY "REGREAJ".
+
+ALT18  FD  ENDERECOS.
+ALT18  COPY "REGEND".
+
+ALT18  FD  MALADIR.
+ALT18  COPY "REGMALA".
+
+ALT26  FD  EFATURA.
+ALT26  COPY "REGEFAT".
+
+ALT27  FD  SHARDTOT.
+ALT27  COPY "REGSHARD".
+
+ALT28  FD  AJUSTE.
+ALT28  COPY "REGAJUST".
+
+      *-----------------------------------------------------------------
+      *            SEGUNDO ACESSO (ACCESS RANDOM) AO MESMO ARQUIVO
+      *            FISICO DE CLIENTES, SO PARA LER O REGISTRO TRAILER
+      *            DE CONTROLE (CHAVE RESERVADA TRL-CODIGO = 999) SEM
+      *            INTERFERIR NA LEITURA SEQUENCIAL/SORT FEITA VIA FD
+      *            CLIENTES ACIMA.
+      *-----------------------------------------------------------------
+ALT22  FD  CLIENTES-TRAILER.
+ALT22  COPY "REGCLI" REPLACING
+ALT22      REG-CLIENTES             BY TRL-CLIENTES
+ALT22      REG-CODIGO               BY TRL-CODIGO
+ALT22      REG-NOME                 BY TRL-NOME
+ALT22      REG-EMAIL                BY TRL-EMAIL
+ALT22      REG-STREAMING            BY TRL-STREAMING
+ALT22      REG-ASSINATURA           BY TRL-ASSINATURA
+ALT22      REG-PLANO                BY TRL-PLANO
+ALT22      REG-STATUS               BY TRL-STATUS
+ALT22      REG-ATIVO                BY TRL-ATIVO
+ALT22      REG-CANCELADO            BY TRL-CANCELADO
+ALT22      REG-DATA-CANCELAMENTO    BY TRL-DATA-CANCELAMENTO
+ALT22      REG-TIPO-REGISTRO        BY TRL-TIPO-REGISTRO
+ALT22      REG-TIPO-DETALHE         BY TRL-TIPO-DETALHE
+ALT22      REG-TIPO-TRAILER         BY TRL-TIPO-TRAILER
+ALT22      REG-QT-REGISTROS-TRAILER BY TRL-QT-REGISTROS-TRAILER
+ALT24      REG-MOEDA                BY TRL-MOEDA
+ALT26      REG-FATURA-ELETRONICA    BY TRL-FATURA-ELETRONICA
+ALT26      REG-EFATURA-SIM          BY TRL-EFATURA-SIM
+ALT26      REG-EFATURA-NAO          BY TRL-EFATURA-NAO.
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                  SECTION.
@@ -93,6 +624,7 @@ ALT03      FILE STATUS IS FS-RELAT.
       *-----------------------------------------------------------------
 
        01  FS-CLIENTES                  PIC 9(002)         VALUE ZEROS.
+ALT07  01  FS-CLIENTESORD                PIC 9(002)         VALUE ZEROS.
 
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)         VALUE
@@ -100,6 +632,23 @@ ALT03      FILE STATUS IS FS-RELAT.
       *-----------------------------------------------------------------
 
        01  FS-RELAT                     PIC 9(002)         VALUE ZEROS.
+ALT01  01  FS-REJEITOS                  PIC 9(002)         VALUE ZEROS.
+ALT02  01  FS-CHECKPOINT                PIC 9(002)         VALUE ZEROS.
+ALT03  01  FS-HISTORICO                 PIC 9(002)         VALUE ZEROS.
+ALT04  01  FS-CARTAO                    PIC 9(002)         VALUE ZEROS.
+ALT04  01  FS-RELATCSV                  PIC 9(002)         VALUE ZEROS.
+ALT16  01  FS-PRECOANT                  PIC 9(002)         VALUE ZEROS.
+ALT16  01  FS-REAJUSTE                  PIC 9(002)         VALUE ZEROS.
+ALT18  01  FS-ENDERECOS                 PIC 9(002)         VALUE ZEROS.
+ALT18  01  FS-MALADIR                   PIC 9(002)         VALUE ZEROS.
+ALT26  01  FS-EFATURA                   PIC 9(002)         VALUE ZEROS.
+ALT27  01  FS-SHARDTOT                  PIC 9(002)         VALUE ZEROS.
+ALT28  01  FS-AJUSTE                    PIC 9(002)         VALUE ZEROS.
+
+ALT22  01  FS-CLIENTES-TRAILER          PIC 9(002)         VALUE ZEROS.
+ALT22  01  WRK-CODIGO-TRAILER           PIC 9(003)         VALUE 999.
+ALT22  01  WRK-QT-REGISTROS-ESPERADO    PIC 9(005)         VALUE ZEROS.
+ALT22  01  WRK-QT-REGISTROS-LIDOS   PIC 9(005)         VALUE ZEROS.
 
       *-----------------------------------------------------------------
 
@@ -108,58 +657,16 @@ ALT03      FILE STATUS IS FS-RELAT.
               "CABECALHO DE PAGINACAO".
       *-----------------------------------------------------------------
 
-       01  WRK-CABECALHO1.
-           05 FILLER                    PIC X(015)         VALUE SPACES.
-           05 FILLER                    PIC X(020)         VALUE
-              "LISTA DE CLIENTES".
-           05 FILLER                    PIC X(020)         VALUE SPACES.
-           05 FILLER                    PIC X(010)         VALUE
-              "PAGINA:".
-           05 ACU-PAG                   PIC 9(003)         VALUE 1.
-
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       01  FILLER                       PIC X(050)         VALUE
-              "-----CABECALHO DE DESCRICAO-----".
-      *-----------------------------------------------------------------
+       01  ACU-PAG                      PIC 9(003)         VALUE 1.
 
-       01  WRK-CABECALHO2.
-           05 WRK-CODIGO                PIC X(004)         VALUE
-              "COD ".
-           05 WRK-NOME                  PIC X(021)         VALUE
-              "NOME ".
-           05 WRK-EMAIL                 PIC X(021)         VALUE
-              "EMAIL".
-           05 WRK-STREAMING             PIC X(011)         VALUE
-              "STREAMING".
-           05 WRK-ASSINATURA            PIC ZZ.ZZ9,99         VALUE
-              "VALOR".
       *-----------------------------------------------------------------
 
+ALT17  01  FILLER                       PIC X(050)         VALUE
+ALT17         "-----AREA COMUNICACAO SUBPROGRAMA CABECALHO-----".
       *-----------------------------------------------------------------
-       01  FILLER                       PIC X(050)         VALUE
-              "-----CABECALHO DE LINHA EM BRANCO-----".
+ALT17  COPY "BOOKCABEC".
       *-----------------------------------------------------------------
 
-       01  WRK-CABECALHO3.
-           05 WRK-BRANCO                PIC X(080)         VALUE SPACES.
-      *-----------------------------------------------------------------
-
-       01  WRK-CABECALHO4.
-           05  WRK-DET-SUBTOTAL        PIC X(025)          VALUE
-              "SUBTOTAL POR PAGINA".
-           05 FILLER                   PIC X(032)          VALUE SPACES.
-           05  ACU-SUBTOTAL            PIC ZZ.ZZ9,99       VALUE ZEROS.
-
-       01  WRK-CABECALHO5.
-           05  WRK-DET-TOTAL           PIC X(025)          VALUE
-              "VALOR TOTAL GERAL" .
-           05 FILLER                   PIC X(032)          VALUE SPACES.
-           05 ACU-TOTAL                PIC ZZ.ZZ9,99       VALUE ZEROS.
-
-       01 FILLER                       PIC X(02)           VALUE SPACES.
-
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)         VALUE
               "-----VARIAVEIS DE DETALHE CABECALHO-----".
@@ -174,15 +681,22 @@ ALT03      FILE STATUS IS FS-RELAT.
            05 FILLER                   PIC X(001)          VALUE SPACES.
            05 WRK-DET-STREAMING        PIC X(010)          VALUE SPACES.
            05 FILLER                   PIC X(001)          VALUE SPACES.
-           05 WRK-DET-ASSINATURA       PIC 9(003)V99       VALUE ZEROS.
+           05 WRK-DET-ASSINATURA       PIC 9(005)V99       VALUE ZEROS.
+ALT24      05 FILLER                   PIC X(001)          VALUE SPACES.
+ALT24      05 WRK-DET-MOEDA            PIC X(003)          VALUE SPACES.
+ALT24      05 FILLER                   PIC X(001)          VALUE SPACES.
+ALT24      05 WRK-DET-VALOR-BRL        PIC 9(005)V99       VALUE ZEROS.
 
        01  WRK-STREAMING-AUX           PIC X(010)          VALUE SPACES.
 
+ALT10  01  WRK-CODIGO-ANTERIOR         PIC 9(003)          VALUE ZEROS.
+
       *-----------------------------------------------------------------
 
-       01  WRK-SUBTOTAL-AUX           PIC 9(005)v99 COMP-3 VALUE ZEROS.
-       01  WRK-TOTAL-AUX              PIC 9(005)v99 COMP-3 VALUE ZEROS.
-       01  WRK-ASSINATURA-AUX         PIC 9(005)v99 COMP-3 VALUE ZEROS.
+ALT30  01  WRK-SUBTOTAL-AUX           PIC 9(007)v99 COMP-3 VALUE ZEROS.
+ALT30  01  WRK-TOTAL-AUX              PIC 9(007)v99 COMP-3 VALUE ZEROS.
+ALT30  01  WRK-ASSINATURA-AUX         PIC 9(007)v99 COMP-3 VALUE ZEROS.
+ALT30  01  WRK-ASSINATURA-BRL         PIC 9(007)v99 COMP-3 VALUE ZEROS.
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)          VALUE
               "-----VARIAVEL DE QUANTIDADE DE LINHAS-----".
@@ -196,9 +710,167 @@ ALT03      FILE STATUS IS FS-RELAT.
 
       *-----------------------------------------------------------------
 
-       01  ACU-LIDOS                    PIC 9(002)  COMP-3 VALUE ZEROS.
+ALT30  01  ACU-LIDOS                    PIC 9(005)  COMP-3 VALUE ZEROS.
+      *-----------------------------------------------------------------
+
+ALT01  01  ACU-REJEITADOS               PIC 9(005)  COMP-3 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT02  01  FILLER                       PIC X(050)         VALUE
+ALT02         "-----VARIAVEIS DE CHECKPOINT/RESTART-----".
+
+      *-----------------------------------------------------------------
+ALT02  01  WRK-SW-RESTART               PIC X(001)         VALUE "N".
+ALT02      88 WRK-RESTART-PENDENTE                         VALUE "S".
+ALT02      88 WRK-SEM-RESTART                              VALUE "N".
+
+ALT02  01  WRK-INTERVALO-CHECKPOINT     PIC 9(003)         VALUE 50.
+ALT02  01  ACU-CONTADOR-CHECKPOINT      PIC 9(003)  COMP-3 VALUE ZEROS.
+ALT07  01  WRK-QT-PULAR                 PIC 9(007)  COMP-3 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT03  01  FILLER                       PIC X(050)         VALUE
+ALT03         "-----VARIAVEIS DE HISTORICO DE EXECUCAO-----".
+
+      *-----------------------------------------------------------------
+ALT03  01  WRK-DATA-EXECUCAO            PIC 9(008)         VALUE ZEROS.
+ALT03  01  WRK-HORA-EXECUCAO            PIC 9(006)         VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT14  01  WRK-NOME-RELAT               PIC X(040)         VALUE SPACES.
+
+      *-----------------------------------------------------------------
+ALT32  01  FILLER                       PIC X(050)         VALUE
+ALT32         "-----NOMES EXTERNALIZADOS VIA DD (REQ008/028)-----".
+      *-----------------------------------------------------------------
+
+ALT32  01  WRK-NOME-CLIENTES            PIC X(040)         VALUE
+ALT32         "C:\RELATORIO\dados\CLIENTES.DAT".
+ALT32  01  WRK-NOME-CLIETRL             PIC X(040)         VALUE
+ALT32         "C:\RELATORIO\dados\CLIENTES.DAT".
+ALT32  01  WRK-NOME-CLIENORD            PIC X(040)         VALUE
+ALT32         "C:\RELATORIO\dados\CLIENTEORD.DAT".
+ALT32  01  WRK-NOME-REJEITOS            PIC X(040)         VALUE
+ALT32         "C:\RELATORIO\dados\REJEITOS.DAT".
+ALT32  01  WRK-NOME-CHECKPNT            PIC X(040)         VALUE
+ALT32         "C:\RELATORIO\dados\CHECKPOINT.DAT".
+ALT32  01  WRK-NOME-HISTORIC            PIC X(040)         VALUE
+ALT32         "C:\RELATORIO\dados\HISTORICO.DAT".
+ALT32  01  WRK-NOME-CARTAO              PIC X(040)         VALUE
+ALT32         "C:\RELATORIO\dados\CARTAO.DAT".
+ALT32  01  WRK-NOME-RELATCSV            PIC X(040)         VALUE
+ALT32         "C:\RELATORIO\dados\RELAT.CSV".
+ALT33  01  WRK-NOME-SHARDTOT            PIC X(040)         VALUE
+ALT33         "C:\RELATORIO\dados\SHARDTOT.DAT".
+ALT32  01  WRK-DD-EXTERNA               PIC X(040)         VALUE SPACES.
+
       *-----------------------------------------------------------------
+ALT04  01  FILLER                       PIC X(050)         VALUE
+ALT04         "-----VARIAVEIS DE SAIDA EM CSV-----".
 
+      *-----------------------------------------------------------------
+ALT04  01  WRK-SW-CSV                   PIC X(001)         VALUE "N".
+ALT04      88 WRK-GERAR-CSV                                VALUE "S".
+ALT04      88 WRK-NAO-GERAR-CSV                             VALUE "N".
+
+      *-----------------------------------------------------------------
+ALT08  01  FILLER                       PIC X(050)         VALUE
+ALT08         "-----VARIAVEL DE PARAMETRO DE PAGINACAO-----".
+
+ALT08  01  WRK-LINHAS-POR-PAGINA        PIC 9(003)         VALUE 12.
+
+      *-----------------------------------------------------------------
+ALT27  01  FILLER                       PIC X(050)         VALUE
+ALT27         "-----VARIAVEIS DE PARTICIONAMENTO EM SHARDS-----".
+
+ALT27  01  WRK-SW-SHARD                 PIC X(001)         VALUE "N".
+ALT27      88 WRK-SHARD-ATIVO                               VALUE "S".
+ALT27      88 WRK-SHARD-INATIVO                             VALUE "N".
+
+ALT27  01  WRK-SHARD-INICIO             PIC 9(003)         VALUE 001.
+ALT27  01  WRK-SHARD-FIM                PIC 9(003)         VALUE 999.
+
+ALT29  01  WRK-SW-FIM-ORDENACAO         PIC X(001)         VALUE "N".
+ALT29      88 WRK-FIM-ORDENACAO                             VALUE "S".
+
+ALT04  01  WRK-DETALHE-CSV.
+ALT04      05 CSV-COD                   PIC 9(003).
+ALT04      05 FILLER                    PIC X(001)         VALUE ",".
+ALT04      05 CSV-NOME                  PIC X(020).
+ALT04      05 FILLER                    PIC X(001)         VALUE ",".
+ALT04      05 CSV-EMAIL                 PIC X(020).
+ALT04      05 FILLER                    PIC X(001)         VALUE ",".
+ALT04      05 CSV-STREAMING             PIC X(010).
+ALT04      05 FILLER                    PIC X(001)         VALUE ",".
+ALT04      05 CSV-ASSINATURA            PIC 9(005)V99.
+ALT24      05 FILLER                    PIC X(001)         VALUE ",".
+ALT24      05 CSV-MOEDA                 PIC X(003).
+ALT24      05 FILLER                    PIC X(001)         VALUE ",".
+ALT24      05 CSV-VALOR-BRL             PIC 9(005)V99.
+
+      *-----------------------------------------------------------------
+ALT01  01  FILLER                       PIC X(050)         VALUE
+ALT01         "-----BOOK DE CRITICA DE CONSISTENCIA-----".
+
+      *-----------------------------------------------------------------
+ALT01  COPY "BOOKEDIT".
+ALT05  COPY "BOOKCAT".
+ALT09  COPY "BOOKPLAN".
+ALT24  COPY "BOOKFX".
+
+      *-----------------------------------------------------------------
+ALT13  01  FILLER                       PIC X(050)         VALUE
+ALT13         "-----VARIAVEL DE ESTATISTICA POR STREAMING-----".
+
+      *-----------------------------------------------------------------
+ALT13  01  TAB-ACU-STREAMING.
+ALT13      05 ACU-STREAMING             OCCURS 10 TIMES.
+ALT13          10 ACU-STREAM-QTD        PIC 9(005)  COMP-3 VALUE ZEROS.
+ALT13          10 ACU-STREAM-VALOR      PIC 9(007)V99 COMP-3 VALUE
+ALT13                                                         ZEROS.
+
+ALT13  01  WRK-STREAM-MEDIA             PIC 9(005)V99      VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT16  01  FILLER                       PIC X(050)         VALUE
+ALT16         "-----VARIAVEIS DE REAJUSTE DE PRECO-----".
+
+      *-----------------------------------------------------------------
+ALT16  01  TAB-PRECO-ANTERIOR.
+ALT16      05 PRECO-ANT-ENTRADA         OCCURS 999 TIMES
+ALT16                                   INDEXED BY IDX-PRECO-ANT.
+ALT16          10 PRECO-ANT-CODIGO      PIC 9(003) VALUE ZEROS.
+ALT16          10 PRECO-ANT-VALOR       PIC 9(005)V99 COMP-3
+ALT16                                                   VALUE ZEROS.
+
+ALT16  01  WRK-QT-PRECO-ANTERIOR        PIC 9(003)  COMP-3 VALUE ZEROS.
+
+ALT16  01  TAB-PRECO-ATUAL.
+ALT16      05 PRECO-ATU-ENTRADA         OCCURS 999 TIMES
+ALT16                                   INDEXED BY IDX-PRECO-ATU.
+ALT16          10 PRECO-ATU-CODIGO      PIC 9(003) VALUE ZEROS.
+ALT16          10 PRECO-ATU-VALOR       PIC 9(005)V99 COMP-3
+ALT16                                                   VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT28  01  FILLER                       PIC X(050)         VALUE
+ALT28         "-----VARIAVEIS DE AJUSTE DE ASSINATURA-----".
+
+      *-----------------------------------------------------------------
+ALT28  01  TAB-AJUSTE.
+ALT28      05 AJUSTE-ENTRADA            OCCURS 999 TIMES
+ALT28                                   INDEXED BY IDX-AJUSTE.
+ALT28          10 AJUSTE-TAB-CODIGO     PIC 9(003) VALUE ZEROS.
+ALT28          10 AJUSTE-TAB-VALOR      PIC 9(005)V99 COMP-3
+ALT28                                                   VALUE ZEROS.
+ALT28          10 AJUSTE-TAB-VIGENCIA   PIC 9(008) VALUE ZEROS.
+
+ALT28  01  WRK-QT-AJUSTE                PIC 9(003)  COMP-3 VALUE ZEROS.
+
+ALT28  01  WRK-ASSINATURA-LIQUIDA       PIC 9(005)V99 COMP-3
+ALT28                                                   VALUE ZEROS.
+
+      *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)         VALUE
               "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
 
@@ -229,7 +901,7 @@ ALT03      FILE STATUS IS FS-RELAT.
 
            PERFORM 0100-INICIALIZAR.
            PERFORM 0150-VERIFICAR-VAZIO.
-           PERFORM 0200-PROCESSAR UNTIL FS-CLIENTES NOT EQUAL 00.
+ALT07      PERFORM 0200-PROCESSAR UNTIL FS-CLIENTESORD NOT EQUAL 00.
            PERFORM 0300-FINALIZAR.
 
        0000-PRINCIPAL-FIM.              EXIT.
@@ -238,16 +910,38 @@ ALT03      FILE STATUS IS FS-RELAT.
        0100-INICIALIZAR                 SECTION.
       *-----------------------------------------------------------------
 
-           OPEN INPUT CLIENTES
-
-           IF FS-CLIENTES NOT EQUAL ZEROS
-               MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
-               MOVE FS-CLIENTES              TO WRK-STATUS-ERRO
-               MOVE "0111-ABERTURA-CLIENTES" TO WRK-AREA-ERRO
-               MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
-               MOVE "CLIENTES"               TO WRK-ARQUIVO-ERRO
-               PERFORM 9999-TRATAR-ERRO
-           END-IF.
+ALT32      PERFORM 0124-LER-ASSIGN-EXTERNOS.
+ALT29      PERFORM 0116-LER-PARAMETROS.
+ALT07      PERFORM 0105-ORDENAR-CLIENTES.
+
+ALT14      ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+ALT33      IF WRK-NOME-RELAT EQUAL SPACES
+ALT33      IF WRK-SHARD-ATIVO
+ALT33          STRING "C:\RELATORIO\dados\RELAT_" DELIMITED BY SIZE
+ALT33                 WRK-DATA-EXECUCAO           DELIMITED BY SIZE
+ALT33                 "_"                         DELIMITED BY SIZE
+ALT33                 WRK-SHARD-INICIO            DELIMITED BY SIZE
+ALT33                 "_"                         DELIMITED BY SIZE
+ALT33                 WRK-SHARD-FIM               DELIMITED BY SIZE
+ALT33                 ".txt"                      DELIMITED BY SIZE
+ALT33              INTO WRK-NOME-RELAT
+ALT33      ELSE
+ALT14          STRING "C:\RELATORIO\dados\RELAT_" DELIMITED BY SIZE
+ALT14                 WRK-DATA-EXECUCAO           DELIMITED BY SIZE
+ALT14                 ".txt"                      DELIMITED BY SIZE
+ALT14              INTO WRK-NOME-RELAT
+ALT33      END-IF
+ALT33      END-IF.
+ALT33
+ALT33      IF WRK-SHARD-ATIVO AND WRK-NOME-SHARDTOT EQUAL
+ALT33             "C:\RELATORIO\dados\SHARDTOT.DAT"
+ALT33          STRING "C:\RELATORIO\dados\SHARDTOT_" DELIMITED BY SIZE
+ALT33                 WRK-SHARD-INICIO               DELIMITED BY SIZE
+ALT33                 "_"                             DELIMITED BY SIZE
+ALT33                 WRK-SHARD-FIM                   DELIMITED BY SIZE
+ALT33                 ".DAT"                          DELIMITED BY SIZE
+ALT33              INTO WRK-NOME-SHARDTOT
+ALT33      END-IF.
 
            OPEN OUTPUT RELAT.
            IF FS-CLIENTES NOT EQUAL ZEROS
@@ -258,15 +952,468 @@ ALT03      FILE STATUS IS FS-RELAT.
                MOVE "RELAT"                  TO WRK-ARQUIVO-ERRO
                PERFORM 9999-TRATAR-ERRO
            END-IF.
+
+ALT01      OPEN OUTPUT REJEITOS.
+ALT01      IF FS-REJEITOS NOT EQUAL ZEROS
+ALT01          MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT01          MOVE FS-REJEITOS              TO WRK-STATUS-ERRO
+ALT01          MOVE "0113-ABERTURA-REJEITOS" TO WRK-AREA-ERRO
+ALT01          MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT01          MOVE "REJEITOS"               TO WRK-ARQUIVO-ERRO
+ALT01          PERFORM 9999-TRATAR-ERRO
+ALT01      END-IF.
+
+ALT02      PERFORM 0115-VERIFICAR-RESTART.
+
+ALT16      OPEN OUTPUT REAJUSTE.
+ALT16      IF FS-REAJUSTE NOT EQUAL ZEROS
+ALT16          MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT16          MOVE FS-REAJUSTE              TO WRK-STATUS-ERRO
+ALT16          MOVE "0100-INICIALIZAR"       TO WRK-AREA-ERRO
+ALT16          MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT16          MOVE "REAJUSTE"               TO WRK-ARQUIVO-ERRO
+ALT16          PERFORM 9999-TRATAR-ERRO
+ALT16      END-IF.
+
+ALT16      PERFORM 0117-CARREGAR-PRECOS-ANTERIORES.
+
+ALT18      PERFORM 0119-ABRIR-ENDERECOS.
+
+ALT22      PERFORM 0121-VALIDAR-TRAILER-CLIENTES.
+
+ALT28      PERFORM 0122-CARREGAR-AJUSTES.
+
        0100-INICIALIZAR-FIM.            EXIT.
 
       *-----------------------------------------------------------------
+ALT07  0105-ORDENAR-CLIENTES             SECTION.
+      *-----------------------------------------------------------------
+
+ALT29      MOVE ZEROS TO WRK-SW-FIM-ORDENACAO.
+
+ALT29      OPEN INPUT CLIENTES.
+ALT29      IF FS-CLIENTES NOT EQUAL ZEROS
+ALT29          MOVE WRK-ERRO-ABERTURA           TO WRK-DESCRICAO-ERRO
+ALT29          MOVE FS-CLIENTES                 TO WRK-STATUS-ERRO
+ALT29          MOVE "0105-ORDENAR-CLIENTES"     TO WRK-AREA-ERRO
+ALT29          MOVE "RELATV03"                  TO WRK-PROGRAMA-ERRO
+ALT29          MOVE "CLIENTES"                  TO WRK-ARQUIVO-ERRO
+ALT29          PERFORM 9999-TRATAR-ERRO
+ALT29      END-IF.
+
+ALT29      IF WRK-SHARD-ATIVO
+ALT29          MOVE WRK-SHARD-INICIO TO SRC-CODIGO
+ALT29          START CLIENTES KEY IS NOT LESS SRC-CODIGO
+ALT29              INVALID KEY
+ALT29                  SET WRK-FIM-ORDENACAO TO TRUE
+ALT29          END-START
+ALT29      END-IF.
+
+ALT29      SORT TRABALHO-ORDENACAO
+ALT07          ON ASCENDING KEY ORD-STREAMING
+ALT07          ON ASCENDING KEY ORD-CODIGO
+ALT29          INPUT PROCEDURE IS 0106-FORNECER-ORDENACAO
+ALT07          GIVING CLIENTES-ORD.
+
+ALT29      CLOSE CLIENTES.
+
+ALT07      IF SORT-RETURN NOT EQUAL ZEROS
+ALT07          MOVE WRK-ERRO-ABERTURA           TO WRK-DESCRICAO-ERRO
+ALT07          MOVE SORT-RETURN                 TO WRK-STATUS-ERRO
+ALT07          MOVE "0105-ORDENAR-CLIENTES"     TO WRK-AREA-ERRO
+ALT07          MOVE "RELATV03"                  TO WRK-PROGRAMA-ERRO
+ALT07          MOVE "CLIENTES"                  TO WRK-ARQUIVO-ERRO
+ALT07          PERFORM 9999-TRATAR-ERRO
+ALT07      END-IF.
+
+ALT07      OPEN INPUT CLIENTES-ORD.
+ALT07      IF FS-CLIENTESORD NOT EQUAL ZEROS
+ALT07          MOVE WRK-ERRO-ABERTURA           TO WRK-DESCRICAO-ERRO
+ALT07          MOVE FS-CLIENTESORD              TO WRK-STATUS-ERRO
+ALT07          MOVE "0105-ORDENAR-CLIENTES"     TO WRK-AREA-ERRO
+ALT07          MOVE "RELATV03"                  TO WRK-PROGRAMA-ERRO
+ALT07          MOVE "CLIENTESORD"               TO WRK-ARQUIVO-ERRO
+ALT07          PERFORM 9999-TRATAR-ERRO
+ALT07      END-IF.
+
+ALT07  0105-ORDENAR-CLIENTES-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+ALT29  0106-FORNECER-ORDENACAO           SECTION.
+      *-----------------------------------------------------------------
+      *    PROCEDURE DE ENTRADA DA SORT ACIMA. QUANDO O SHARD ESTA
+      *    ATIVO, O START JA POSICIONOU CLIENTES NO INICIO DA FAIXA;
+      *    AQUI SO FALTA PARAR DE LIBERAR REGISTROS PARA A SORT QUANDO
+      *    O CODIGO PASSAR DO FIM DA FAIXA, EM VEZ DE ORDENAR (E PAGAR
+      *    O CUSTO DE LER/ORDENAR) O MESTRE CLIENTES INTEIRO A CADA
+      *    SHARD.
+      *-----------------------------------------------------------------
+
+ALT29      PERFORM 0107-LER-E-LIBERAR
+ALT29          UNTIL WRK-FIM-ORDENACAO.
+
+ALT29  0106-FORNECER-ORDENACAO-FIM.      EXIT.
+
+      *-----------------------------------------------------------------
+ALT29  0107-LER-E-LIBERAR                SECTION.
+      *-----------------------------------------------------------------
+
+ALT29      READ CLIENTES
+ALT29          AT END
+ALT29              SET WRK-FIM-ORDENACAO TO TRUE
+ALT29      END-READ.
+
+ALT29      IF NOT WRK-FIM-ORDENACAO
+ALT29          IF WRK-SHARD-ATIVO AND
+ALT29             SRC-CODIGO GREATER WRK-SHARD-FIM
+ALT29              SET WRK-FIM-ORDENACAO TO TRUE
+ALT31          ELSE
+ALT31              IF SRC-TIPO-DETALHE
+ALT29                  MOVE SRC-CODIGO      TO ORD-CODIGO
+ALT29                  MOVE SRC-NOME        TO ORD-NOME
+ALT29                  MOVE SRC-EMAIL       TO ORD-EMAIL
+ALT29                  MOVE SRC-STREAMING   TO ORD-STREAMING
+ALT29                  MOVE SRC-ASSINATURA  TO ORD-ASSINATURA
+ALT29                  RELEASE ORD-REGISTRO
+ALT31              END-IF
+ALT29          END-IF
+ALT29      END-IF.
+
+ALT29  0107-LER-E-LIBERAR-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
+ALT02  0115-VERIFICAR-RESTART           SECTION.
+      *-----------------------------------------------------------------
+
+ALT02      OPEN INPUT CHECKPOINT.
+
+ALT02      IF FS-CHECKPOINT EQUAL ZEROS
+ALT02          READ CHECKPOINT
+ALT02          IF FS-CHECKPOINT EQUAL ZEROS
+ALT07              MOVE CHK-QT-PROCESSADOS TO WRK-QT-PULAR
+ALT02              SET WRK-RESTART-PENDENTE TO TRUE
+ALT02          END-IF
+ALT02          CLOSE CHECKPOINT
+ALT02      ELSE
+ALT02          IF FS-CHECKPOINT NOT EQUAL 35
+ALT02              MOVE WRK-ERRO-ABERTURA         TO WRK-DESCRICAO-ERRO
+ALT02              MOVE FS-CHECKPOINT             TO WRK-STATUS-ERRO
+ALT02              MOVE "0115-VERIFICAR-RESTART"  TO WRK-AREA-ERRO
+ALT02              MOVE "RELATV03"                TO WRK-PROGRAMA-ERRO
+ALT02              MOVE "CHECKPOINT"              TO WRK-ARQUIVO-ERRO
+ALT02              PERFORM 9999-TRATAR-ERRO
+ALT02          END-IF
+ALT02      END-IF.
+
+ALT02      IF WRK-RESTART-PENDENTE
+ALT07          DISPLAY "REINICIO - PULANDO REGISTROS JA LISTADOS: "
+ALT07                  WRK-QT-PULAR
+ALT07          PERFORM 0120-PULAR-REGISTROS WRK-QT-PULAR TIMES
+ALT02      END-IF.
+
+ALT02  0115-VERIFICAR-RESTART-FIM.      EXIT.
+
+      *-----------------------------------------------------------------
+ALT07  0120-PULAR-REGISTROS              SECTION.
+      *-----------------------------------------------------------------
+
+ALT07      READ CLIENTES-ORD.
+
+ALT07  0120-PULAR-REGISTROS-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+ALT04  0116-LER-PARAMETROS              SECTION.
+      *-----------------------------------------------------------------
+
+ALT04      OPEN INPUT CARTAO.
+
+ALT04      IF FS-CARTAO EQUAL ZEROS
+ALT04          READ CARTAO
+ALT04          IF FS-CARTAO EQUAL ZEROS
+ALT04              IF PARM-FORMATO-SAIDA EQUAL "CSV" OR "AMB"
+ALT04                  SET WRK-GERAR-CSV TO TRUE
+ALT04              END-IF
+ALT08              IF PARM-LINHAS-POR-PAGINA GREATER ZEROS
+ALT08                  MOVE PARM-LINHAS-POR-PAGINA TO
+ALT08                                         WRK-LINHAS-POR-PAGINA
+ALT08              END-IF
+ALT27              IF PARM-SHARD-INICIO GREATER ZEROS OR
+ALT27                 PARM-SHARD-FIM    GREATER ZEROS
+ALT27                  SET WRK-SHARD-ATIVO TO TRUE
+ALT27                  MOVE PARM-SHARD-INICIO TO WRK-SHARD-INICIO
+ALT27                  MOVE PARM-SHARD-FIM    TO WRK-SHARD-FIM
+ALT27              END-IF
+ALT04          END-IF
+ALT04          CLOSE CARTAO
+ALT04      ELSE
+ALT04          IF FS-CARTAO NOT EQUAL 35
+ALT04              MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT04              MOVE FS-CARTAO                TO WRK-STATUS-ERRO
+ALT04              MOVE "0116-LER-PARAMETROS"    TO WRK-AREA-ERRO
+ALT04              MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT04              MOVE "CARTAO"                 TO WRK-ARQUIVO-ERRO
+ALT04              PERFORM 9999-TRATAR-ERRO
+ALT04          END-IF
+ALT04      END-IF.
+
+ALT04      IF WRK-GERAR-CSV
+ALT04          OPEN OUTPUT RELATCSV
+ALT04          IF FS-RELATCSV NOT EQUAL ZEROS
+ALT04              MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT04              MOVE FS-RELATCSV              TO WRK-STATUS-ERRO
+ALT04              MOVE "0116-LER-PARAMETROS"    TO WRK-AREA-ERRO
+ALT04              MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT04              MOVE "RELATCSV"               TO WRK-ARQUIVO-ERRO
+ALT04              PERFORM 9999-TRATAR-ERRO
+ALT04          END-IF
+ALT04      END-IF.
+
+ALT04  0116-LER-PARAMETROS-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
+ALT16  0117-CARREGAR-PRECOS-ANTERIORES  SECTION.
+      *-----------------------------------------------------------------
+
+ALT16      MOVE ZEROS TO WRK-QT-PRECO-ANTERIOR.
+ALT16      OPEN INPUT PRECOANT.
+
+ALT16      IF FS-PRECOANT EQUAL ZEROS
+ALT16          PERFORM 0118-LER-PRECO-ANTERIOR
+ALT16              UNTIL FS-PRECOANT NOT EQUAL ZEROS
+ALT16          CLOSE PRECOANT
+ALT16      ELSE
+ALT16          IF FS-PRECOANT NOT EQUAL 35
+ALT16              MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT16              MOVE FS-PRECOANT              TO WRK-STATUS-ERRO
+ALT16              MOVE "0117-CARREGAR-PRECOS-ANTERIORES"
+ALT16                                            TO WRK-AREA-ERRO
+ALT16              MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT16              MOVE "PRECOANT"               TO WRK-ARQUIVO-ERRO
+ALT16              PERFORM 9999-TRATAR-ERRO
+ALT16          END-IF
+ALT16      END-IF.
+
+ALT16  0117-CARREGAR-PRECOS-ANTERIORES-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT16  0118-LER-PRECO-ANTERIOR           SECTION.
+      *-----------------------------------------------------------------
+
+ALT16      READ PRECOANT.
+
+ALT16      IF FS-PRECOANT EQUAL ZEROS
+ALT16          ADD 1 TO WRK-QT-PRECO-ANTERIOR
+ALT16          MOVE PRECO-CODIGO TO
+ALT16                     PRECO-ANT-CODIGO (WRK-QT-PRECO-ANTERIOR)
+ALT16          MOVE PRECO-VALOR  TO
+ALT16                     PRECO-ANT-VALOR  (WRK-QT-PRECO-ANTERIOR)
+ALT16      ELSE
+ALT16          IF FS-PRECOANT NOT EQUAL 10
+ALT16              MOVE WRK-ERRO-LEIT            TO WRK-DESCRICAO-ERRO
+ALT16              MOVE FS-PRECOANT              TO WRK-STATUS-ERRO
+ALT16              MOVE "0118-LER-PRECO-ANTERIOR" TO WRK-AREA-ERRO
+ALT16              MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT16              MOVE "PRECOANT"               TO WRK-ARQUIVO-ERRO
+ALT16              PERFORM 9999-TRATAR-ERRO
+ALT16          END-IF
+ALT16      END-IF.
+
+ALT16  0118-LER-PRECO-ANTERIOR-FIM.     EXIT.
+
+      *-----------------------------------------------------------------
+ALT18  0119-ABRIR-ENDERECOS              SECTION.
+      *-----------------------------------------------------------------
+
+ALT18      OPEN INPUT ENDERECOS.
+ALT18      IF FS-ENDERECOS NOT EQUAL ZEROS AND FS-ENDERECOS NOT EQUAL 35
+ALT18          MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT18          MOVE FS-ENDERECOS             TO WRK-STATUS-ERRO
+ALT18          MOVE "0119-ABRIR-ENDERECOS"   TO WRK-AREA-ERRO
+ALT18          MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT18          MOVE "ENDERECOS"              TO WRK-ARQUIVO-ERRO
+ALT18          PERFORM 9999-TRATAR-ERRO
+ALT18      END-IF.
+
+ALT18      OPEN OUTPUT MALADIR.
+ALT18      IF FS-MALADIR NOT EQUAL ZEROS
+ALT18          MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT18          MOVE FS-MALADIR               TO WRK-STATUS-ERRO
+ALT18          MOVE "0119-ABRIR-ENDERECOS"   TO WRK-AREA-ERRO
+ALT18          MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT18          MOVE "MALADIR"                TO WRK-ARQUIVO-ERRO
+ALT18          PERFORM 9999-TRATAR-ERRO
+ALT18      END-IF.
+
+ALT26      OPEN OUTPUT EFATURA.
+ALT26      IF FS-EFATURA NOT EQUAL ZEROS
+ALT26          MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT26          MOVE FS-EFATURA               TO WRK-STATUS-ERRO
+ALT26          MOVE "0119-ABRIR-ENDERECOS"   TO WRK-AREA-ERRO
+ALT26          MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT26          MOVE "EFATURA"                TO WRK-ARQUIVO-ERRO
+ALT26          PERFORM 9999-TRATAR-ERRO
+ALT26      END-IF.
+
+ALT18  0119-ABRIR-ENDERECOS-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
+ALT22  0121-VALIDAR-TRAILER-CLIENTES     SECTION.
+      *-----------------------------------------------------------------
+
+ALT22      OPEN INPUT CLIENTES-TRAILER.
+ALT22      IF FS-CLIENTES-TRAILER NOT EQUAL ZEROS
+ALT22          MOVE WRK-ERRO-ABERTURA          TO WRK-DESCRICAO-ERRO
+ALT22          MOVE FS-CLIENTES-TRAILER        TO WRK-STATUS-ERRO
+ALT22          MOVE "0121-VALIDAR-TRAILER"     TO WRK-AREA-ERRO
+ALT22          MOVE "RELATV03"                 TO WRK-PROGRAMA-ERRO
+ALT22          MOVE "CLIENTES"                 TO WRK-ARQUIVO-ERRO
+ALT22          PERFORM 9999-TRATAR-ERRO
+ALT22      END-IF.
+
+ALT22      MOVE WRK-CODIGO-TRAILER TO TRL-CODIGO.
+ALT22      READ CLIENTES-TRAILER
+ALT22          INVALID KEY
+ALT22              MOVE WRK-ERRO-TRAILER       TO WRK-DESCRICAO-ERRO
+ALT22              MOVE FS-CLIENTES-TRAILER    TO WRK-STATUS-ERRO
+ALT22              MOVE "0121-VALIDAR-TRAILER" TO WRK-AREA-ERRO
+ALT22              MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT22              MOVE "CLIENTES"             TO WRK-ARQUIVO-ERRO
+ALT22              PERFORM 9999-TRATAR-ERRO
+ALT22          NOT INVALID KEY
+ALT22              MOVE TRL-QT-REGISTROS-TRAILER TO
+ALT22                                          WRK-QT-REGISTROS-ESPERADO
+ALT22      END-READ.
+
+ALT22      CLOSE CLIENTES-TRAILER.
+
+ALT22  0121-VALIDAR-TRAILER-CLIENTES-FIM. EXIT.
+
+      *-----------------------------------------------------------------
+ALT28  0122-CARREGAR-AJUSTES             SECTION.
+      *-----------------------------------------------------------------
+
+ALT28      MOVE ZEROS TO WRK-QT-AJUSTE.
+ALT28      OPEN INPUT AJUSTE.
+
+ALT28      IF FS-AJUSTE EQUAL ZEROS
+ALT28          PERFORM 0123-LER-AJUSTE
+ALT28              UNTIL FS-AJUSTE NOT EQUAL ZEROS
+ALT28          CLOSE AJUSTE
+ALT28      ELSE
+ALT28          IF FS-AJUSTE NOT EQUAL 35
+ALT28              MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT28              MOVE FS-AJUSTE                TO WRK-STATUS-ERRO
+ALT28              MOVE "0122-CARREGAR-AJUSTES"  TO WRK-AREA-ERRO
+ALT28              MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT28              MOVE "AJUSTE"                 TO WRK-ARQUIVO-ERRO
+ALT28              PERFORM 9999-TRATAR-ERRO
+ALT28          END-IF
+ALT28      END-IF.
+
+ALT28  0122-CARREGAR-AJUSTES-FIM.       EXIT.
+
+      *-----------------------------------------------------------------
+ALT28  0123-LER-AJUSTE                   SECTION.
+      *-----------------------------------------------------------------
+
+ALT28      READ AJUSTE.
+
+ALT28      IF FS-AJUSTE EQUAL ZEROS
+ALT28          ADD 1 TO WRK-QT-AJUSTE
+ALT28          MOVE AJUS-CODIGO         TO
+ALT28                     AJUSTE-TAB-CODIGO   (WRK-QT-AJUSTE)
+ALT28          MOVE AJUS-VALOR          TO
+ALT28                     AJUSTE-TAB-VALOR    (WRK-QT-AJUSTE)
+ALT28          MOVE AJUS-DATA-VIGENCIA  TO
+ALT28                     AJUSTE-TAB-VIGENCIA (WRK-QT-AJUSTE)
+ALT28      ELSE
+ALT28          IF FS-AJUSTE NOT EQUAL 10
+ALT28              MOVE WRK-ERRO-LEIT            TO WRK-DESCRICAO-ERRO
+ALT28              MOVE FS-AJUSTE                TO WRK-STATUS-ERRO
+ALT28              MOVE "0123-LER-AJUSTE"        TO WRK-AREA-ERRO
+ALT28              MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT28              MOVE "AJUSTE"                 TO WRK-ARQUIVO-ERRO
+ALT28              PERFORM 9999-TRATAR-ERRO
+ALT28          END-IF
+ALT28      END-IF.
+
+ALT28  0123-LER-AJUSTE-FIM.             EXIT.
+
+      *-----------------------------------------------------------------
+ALT32  0124-LER-ASSIGN-EXTERNOS          SECTION.
+      *-----------------------------------------------------------------
+      *== OBJETIVO....: VERIFICAR SE O AMBIENTE DE EXECUCAO (JCL)
+      *                 EXTERNALIZOU O NOME DO ARQUIVO FISICO DE
+      *                 ALGUMA DD VIA VARIAVEL DE AMBIENTE DD_nnnnnnnn;
+      *                 QUANDO AUSENTE, MANTEM O LITERAL-PADRAO QUE JA
+      *                 ESTAVA CARREGADO NO WRK-NOME-xxx.
+      *-----------------------------------------------------------------
+
+ALT32      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_CLIENTES".
+ALT32      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT32          MOVE WRK-DD-EXTERNA       TO WRK-NOME-CLIENTES
+ALT32          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT32      END-IF.
+
+ALT32      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_CLIENORD".
+ALT32      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT32          MOVE WRK-DD-EXTERNA       TO WRK-NOME-CLIENORD
+ALT32          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT32      END-IF.
+
+ALT32      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_REJEITOS".
+ALT32      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT32          MOVE WRK-DD-EXTERNA       TO WRK-NOME-REJEITOS
+ALT32          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT32      END-IF.
+
+ALT32      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_CHECKPNT".
+ALT32      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT32          MOVE WRK-DD-EXTERNA       TO WRK-NOME-CHECKPNT
+ALT32          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT32      END-IF.
+
+ALT32      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_HISTORIC".
+ALT32      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT32          MOVE WRK-DD-EXTERNA       TO WRK-NOME-HISTORIC
+ALT32          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT32      END-IF.
+
+ALT32      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_CARTAO".
+ALT32      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT32          MOVE WRK-DD-EXTERNA       TO WRK-NOME-CARTAO
+ALT32          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT32      END-IF.
+
+ALT32      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_RELATCSV".
+ALT32      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT32          MOVE WRK-DD-EXTERNA       TO WRK-NOME-RELATCSV
+ALT32          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT32      END-IF.
+
+ALT33      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_SHARDTOT".
+ALT33      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT33          MOVE WRK-DD-EXTERNA       TO WRK-NOME-SHARDTOT
+ALT33          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT33      END-IF.
+
+ALT32      ACCEPT WRK-DD-EXTERNA FROM ENVIRONMENT "DD_RELAT".
+ALT32      IF WRK-DD-EXTERNA NOT EQUAL SPACES
+ALT32          MOVE WRK-DD-EXTERNA       TO WRK-NOME-RELAT
+ALT32          MOVE SPACES               TO WRK-DD-EXTERNA
+ALT32      END-IF.
+
+ALT32      MOVE WRK-NOME-CLIENTES        TO WRK-NOME-CLIETRL.
+
+ALT32  0124-LER-ASSIGN-EXTERNOS-FIM.    EXIT.
+
+      *-----------------------------------------------------------------
        0150-VERIFICAR-VAZIO             SECTION.
       *-----------------------------------------------------------------
 
            PERFORM 0160-LER-DADOS.
 
-           IF FS-CLIENTES NOT EQUAL 00
+ALT07      IF FS-CLIENTESORD NOT EQUAL 00
                PERFORM 0210-IMPRIMIR-CABECALHO
                MOVE REG-STREAMING TO WRK-STREAMING-AUX
            END-IF.
@@ -278,41 +1425,349 @@ ALT03      FILE STATUS IS FS-RELAT.
        0160-LER-DADOS                   SECTION.
       *-----------------------------------------------------------------
 
-               READ CLIENTES.
+ALT07          READ CLIENTES-ORD.
 
        0160-LER-DADOS-FIM.              EXIT.
 
       *-----------------------------------------------------------------
-       0200-PROCESSAR                   SECTION.
+ALT01  0165-VALIDAR-DADOS                SECTION.
       *-----------------------------------------------------------------
 
-           ADD 1   TO ACU-LIDOS.
+ALT01      MOVE "S"   TO WRK-REG-VALIDO-SW.
+ALT01      MOVE ZEROS TO WRK-COD-MOTIVO.
 
-           IF REG-STREAMING  NOT EQUAL WRK-STREAMING-AUX
-                   PERFORM 0210-IMPRIMIR-CABECALHO
-                   MOVE REG-STREAMING TO WRK-STREAMING-AUX
-           END-IF.
+ALT01      IF REG-CODIGO EQUAL ZEROS
+ALT01          MOVE "N"                     TO WRK-REG-VALIDO-SW
+ALT01          MOVE WRK-MOT-CODIGO-ZERO     TO WRK-COD-MOTIVO
+ALT01      END-IF.
+
+ALT01      MOVE ZEROS TO WRK-POS-ARROBA.
+ALT01      INSPECT REG-EMAIL TALLYING WRK-POS-ARROBA FOR ALL "@".
+ALT01      IF WRK-POS-ARROBA EQUAL ZEROS AND WRK-REG-VALIDO
+ALT01          MOVE "N"                     TO WRK-REG-VALIDO-SW
+ALT01          MOVE WRK-MOT-EMAIL-INVALIDO  TO WRK-COD-MOTIVO
+ALT01      END-IF.
+
+ALT01      IF REG-ASSINATURA NOT GREATER ZEROS AND WRK-REG-VALIDO
+ALT01          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT01          MOVE WRK-MOT-ASSINATURA-INVALIDA TO WRK-COD-MOTIVO
+ALT01      END-IF.
+
+ALT05      IF WRK-REG-VALIDO
+ALT05          SET IDX-STREAMING TO 1
+ALT05          SEARCH TAB-STREAMING-NOME
+ALT05              AT END
+ALT05                  MOVE "N" TO WRK-REG-VALIDO-SW
+ALT05                  MOVE WRK-MOT-STREAMING-INVALIDO TO WRK-COD-MOTIVO
+ALT05              WHEN TAB-STREAMING-NOME (IDX-STREAMING)
+ALT05                                          EQUAL REG-STREAMING
+ALT05                  CONTINUE
+ALT05          END-SEARCH
+ALT05      END-IF.
+
+ALT10      IF REG-CODIGO EQUAL WRK-CODIGO-ANTERIOR AND WRK-REG-VALIDO
+ALT10          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT10          MOVE WRK-MOT-CODIGO-DUPLICADO   TO WRK-COD-MOTIVO
+ALT10      END-IF.
+ALT10      MOVE REG-CODIGO TO WRK-CODIGO-ANTERIOR.
+
+ALT12      IF REG-CANCELADO AND WRK-REG-VALIDO
+ALT12          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT12          MOVE WRK-MOT-CLIENTE-CANCELADO  TO WRK-COD-MOTIVO
+ALT12      END-IF.
+
+ALT01  0165-VALIDAR-DADOS-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
+ALT09  0167-DERIVAR-ASSINATURA           SECTION.
+      *-----------------------------------------------------------------
+
+ALT09      SET IDX-PLANO TO 1.
+ALT09      SEARCH TAB-PLANO-ENTRADA
+ALT09          AT END
+ALT09              CONTINUE
+ALT09          WHEN TAB-PLANO-STREAMING (IDX-PLANO) EQUAL REG-STREAMING
+ALT09              AND TAB-PLANO-TIPO (IDX-PLANO)   EQUAL REG-PLANO
+ALT09                  MOVE TAB-PLANO-VALOR (IDX-PLANO) TO
+ALT09                                                REG-ASSINATURA
+ALT09      END-SEARCH.
+
+ALT09  0167-DERIVAR-ASSINATURA-FIM.     EXIT.
+
+      *-----------------------------------------------------------------
+ALT16  0168-VERIFICAR-REAJUSTE           SECTION.
+      *-----------------------------------------------------------------
+
+ALT16      MOVE REG-CODIGO      TO PRECO-ATU-CODIGO (ACU-LIDOS).
+ALT16      MOVE REG-ASSINATURA  TO PRECO-ATU-VALOR  (ACU-LIDOS).
+
+ALT16      SET IDX-PRECO-ANT TO 1.
+ALT16      SEARCH PRECO-ANT-ENTRADA
+ALT16          AT END
+ALT16              CONTINUE
+ALT16          WHEN PRECO-ANT-CODIGO (IDX-PRECO-ANT) EQUAL REG-CODIGO
+ALT16              IF PRECO-ANT-VALOR (IDX-PRECO-ANT) NOT EQUAL
+ALT16                                                  REG-ASSINATURA
+ALT16                  PERFORM 0226-GRAVAR-REAJUSTE
+ALT16              END-IF
+ALT16      END-SEARCH.
+
+ALT16  0168-VERIFICAR-REAJUSTE-FIM.     EXIT.
+
+      *-----------------------------------------------------------------
+ALT24  0171-DERIVAR-VALOR-BRL            SECTION.
+      *-----------------------------------------------------------------
+
+ALT24      MOVE REG-ASSINATURA       TO WRK-ASSINATURA-BRL.
+
+ALT24      SET IDX-FX TO 1.
+ALT24      SEARCH TAB-FX-ENTRADA
+ALT24          AT END
+ALT24              CONTINUE
+ALT24          WHEN TAB-FX-MOEDA (IDX-FX) EQUAL REG-MOEDA
+ALT24              COMPUTE WRK-ASSINATURA-BRL ROUNDED =
+ALT24                  REG-ASSINATURA * TAB-FX-TAXA (IDX-FX)
+ALT24      END-SEARCH.
+
+ALT24  0171-DERIVAR-VALOR-BRL-FIM.       EXIT.
+
+      *-----------------------------------------------------------------
+ALT28  0172-APLICAR-AJUSTE               SECTION.
+      *-----------------------------------------------------------------
+
+ALT28      MOVE REG-ASSINATURA  TO WRK-ASSINATURA-LIQUIDA.
 
-               IF ACU-QTLINHAS  GREATER 12
-                  PERFORM 0210-IMPRIMIR-CABECALHO
-               END-IF.
+ALT28      SET IDX-AJUSTE TO 1.
+ALT28      SEARCH AJUSTE-ENTRADA
+ALT28          AT END
+ALT28              CONTINUE
+ALT28          WHEN AJUSTE-TAB-CODIGO (IDX-AJUSTE) EQUAL REG-CODIGO
+ALT28              IF AJUSTE-TAB-VIGENCIA (IDX-AJUSTE) NOT GREATER
+ALT28                                            WRK-DATA-EXECUCAO
+ALT28                  IF AJUSTE-TAB-VALOR (IDX-AJUSTE) LESS
+ALT28                                      WRK-ASSINATURA-LIQUIDA
+ALT28                      SUBTRACT AJUSTE-TAB-VALOR (IDX-AJUSTE)
+ALT28                          FROM WRK-ASSINATURA-LIQUIDA
+ALT28                  ELSE
+ALT28                      MOVE ZEROS TO WRK-ASSINATURA-LIQUIDA
+ALT28                  END-IF
+ALT28              END-IF
+ALT28      END-SEARCH.
 
-           PERFORM 0220-IMPRIMIR-DETALHE.
+ALT28  0172-APLICAR-AJUSTE-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
+ALT18  0169-GERAR-MALA                   SECTION.
+      *-----------------------------------------------------------------
+
+ALT18      MOVE REG-CODIGO TO END-CODIGO.
+ALT18      READ ENDERECOS
+ALT18          INVALID KEY
+ALT18              CONTINUE
+ALT18          NOT INVALID KEY
+ALT18              PERFORM 0227-GRAVAR-MALA
+ALT18      END-READ.
+
+ALT18  0169-GERAR-MALA-FIM.              EXIT.
+
+      *-----------------------------------------------------------------
+ALT02  0170-GRAVAR-CHECKPOINT           SECTION.
+      *-----------------------------------------------------------------
+
+ALT02      OPEN OUTPUT CHECKPOINT.
+ALT02      IF FS-CHECKPOINT NOT EQUAL ZEROS
+ALT02          MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT02          MOVE FS-CHECKPOINT            TO WRK-STATUS-ERRO
+ALT02          MOVE "0170-GRAVAR-CHECKPOINT" TO WRK-AREA-ERRO
+ALT02          MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT02          MOVE "CHECKPOINT"             TO WRK-ARQUIVO-ERRO
+ALT02          PERFORM 9999-TRATAR-ERRO
+ALT02      END-IF.
+
+ALT02      MOVE REG-CODIGO  TO CHK-ULTIMO-CODIGO.
+ALT02      MOVE ACU-LIDOS   TO CHK-QT-PROCESSADOS.
+ALT02      WRITE REG-CHECKPOINT.
+
+ALT02      IF FS-CHECKPOINT NOT EQUAL ZEROS
+ALT02          MOVE WRK-ERRO-GRAVAR          TO WRK-DESCRICAO-ERRO
+ALT02          MOVE FS-CHECKPOINT            TO WRK-STATUS-ERRO
+ALT02          MOVE "0170-GRAVAR-CHECKPOINT" TO WRK-AREA-ERRO
+ALT02          MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT02          MOVE "CHECKPOINT"             TO WRK-ARQUIVO-ERRO
+ALT02          PERFORM 9999-TRATAR-ERRO
+ALT02      END-IF.
+
+ALT02      CLOSE CHECKPOINT.
+
+ALT02  0170-GRAVAR-CHECKPOINT-FIM.      EXIT.
+
+      *-----------------------------------------------------------------
+       0200-PROCESSAR                   SECTION.
+      *-----------------------------------------------------------------
+
+ALT01      PERFORM 0165-VALIDAR-DADOS.
+
+ALT27      IF NOT WRK-SHARD-ATIVO OR
+ALT27         (REG-CODIGO NOT LESS WRK-SHARD-INICIO AND
+ALT27          REG-CODIGO NOT GREATER WRK-SHARD-FIM)
+
+ALT01          IF WRK-REG-INVALIDO
+ALT01              PERFORM 0225-GRAVAR-REJEITO
+ALT01          ELSE
+                   ADD 1   TO ACU-LIDOS
+ALT09              PERFORM 0167-DERIVAR-ASSINATURA
+ALT16              PERFORM 0168-VERIFICAR-REAJUSTE
+ALT24              PERFORM 0171-DERIVAR-VALOR-BRL
+ALT28              PERFORM 0172-APLICAR-AJUSTE
+ALT18              PERFORM 0169-GERAR-MALA
+
+                   IF REG-STREAMING  NOT EQUAL WRK-STREAMING-AUX
+                           PERFORM 0210-IMPRIMIR-CABECALHO
+                           MOVE REG-STREAMING TO WRK-STREAMING-AUX
+                   END-IF
+
+ALT08              IF ACU-QTLINHAS  GREATER WRK-LINHAS-POR-PAGINA
+                      PERFORM 0210-IMPRIMIR-CABECALHO
+                   END-IF
+
+                   PERFORM 0220-IMPRIMIR-DETALHE
+
+ALT02              ADD 1 TO ACU-CONTADOR-CHECKPOINT
+ALT02              IF ACU-CONTADOR-CHECKPOINT NOT LESS THAN
+ALT02                                       WRK-INTERVALO-CHECKPOINT
+ALT02                  PERFORM 0170-GRAVAR-CHECKPOINT
+ALT02                  MOVE ZEROS TO ACU-CONTADOR-CHECKPOINT
+ALT02              END-IF
+ALT01          END-IF
+ALT27      END-IF.
            PERFORM 0160-LER-DADOS.
 
        0200-PROCESSAR-FIM.              EXIT.
 
       *-----------------------------------------------------------------
+ALT01  0225-GRAVAR-REJEITO               SECTION.
+      *-----------------------------------------------------------------
+
+ALT01      MOVE REG-CODIGO      TO REJ-CODIGO.
+ALT01      MOVE REG-NOME        TO REJ-NOME.
+ALT01      MOVE REG-EMAIL       TO REJ-EMAIL.
+ALT01      MOVE REG-STREAMING   TO REJ-STREAMING.
+ALT01      MOVE REG-ASSINATURA  TO REJ-ASSINATURA.
+ALT01      MOVE WRK-COD-MOTIVO  TO REJ-COD-MOTIVO.
+
+ALT01      EVALUATE WRK-COD-MOTIVO
+ALT01          WHEN WRK-MOT-CODIGO-ZERO
+ALT01              MOVE WRK-ERRO-CODIGO-ZERO    TO REJ-DESCRICAO-ERRO
+ALT01          WHEN WRK-MOT-EMAIL-INVALIDO
+ALT01              MOVE WRK-ERRO-EMAIL-INVALIDO TO REJ-DESCRICAO-ERRO
+ALT01          WHEN WRK-MOT-ASSINATURA-INVALIDA
+ALT01              MOVE WRK-ERRO-ASSINATURA-INVALIDA
+ALT01                                       TO REJ-DESCRICAO-ERRO
+ALT05          WHEN WRK-MOT-STREAMING-INVALIDO
+ALT05              MOVE WRK-ERRO-STREAMING-INVALIDO
+ALT05                                       TO REJ-DESCRICAO-ERRO
+ALT10          WHEN WRK-MOT-CODIGO-DUPLICADO
+ALT10              MOVE WRK-ERRO-CODIGO-DUPLICADO
+ALT10                                       TO REJ-DESCRICAO-ERRO
+ALT12          WHEN WRK-MOT-CLIENTE-CANCELADO
+ALT12              MOVE WRK-ERRO-CLIENTE-CANCELADO
+ALT12                                       TO REJ-DESCRICAO-ERRO
+ALT01      END-EVALUATE.
+
+ALT01      WRITE REG-REJEITO.
+ALT01      IF FS-REJEITOS NOT EQUAL 00
+ALT01          MOVE WRK-ERRO-GRAVAR        TO WRK-DESCRICAO-ERRO
+ALT01          MOVE FS-REJEITOS            TO WRK-STATUS-ERRO
+ALT01          MOVE "0225-GRAVAR-REJEITO"  TO WRK-AREA-ERRO
+ALT01          MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT01          MOVE "REJEITOS"             TO WRK-ARQUIVO-ERRO
+ALT01          PERFORM 9999-TRATAR-ERRO
+ALT01      END-IF.
+ALT01      ADD 1 TO ACU-REJEITADOS.
+
+ALT01  0225-GRAVAR-REJEITO-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
+ALT16  0226-GRAVAR-REAJUSTE              SECTION.
+      *-----------------------------------------------------------------
+
+ALT16      MOVE REG-CODIGO                      TO REAJ-CODIGO.
+ALT16      MOVE REG-NOME                        TO REAJ-NOME.
+ALT16      MOVE REG-STREAMING                   TO REAJ-STREAMING.
+ALT16      MOVE PRECO-ANT-VALOR (IDX-PRECO-ANT)  TO REAJ-VALOR-ANTERIOR.
+ALT16      MOVE REG-ASSINATURA                   TO REAJ-VALOR-ATUAL.
+
+ALT16      WRITE REG-REAJUSTE.
+ALT16      IF FS-REAJUSTE NOT EQUAL 00
+ALT16          MOVE WRK-ERRO-GRAVAR        TO WRK-DESCRICAO-ERRO
+ALT16          MOVE FS-REAJUSTE            TO WRK-STATUS-ERRO
+ALT16          MOVE "0226-GRAVAR-REAJUSTE" TO WRK-AREA-ERRO
+ALT16          MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT16          MOVE "REAJUSTE"             TO WRK-ARQUIVO-ERRO
+ALT16          PERFORM 9999-TRATAR-ERRO
+ALT16      END-IF.
+
+ALT16  0226-GRAVAR-REAJUSTE-FIM.        EXIT.
+
+      *-----------------------------------------------------------------
+ALT18  0227-GRAVAR-MALA                  SECTION.
+      *-----------------------------------------------------------------
+
+ALT18      MOVE REG-CODIGO          TO MALA-CODIGO.
+ALT18      MOVE REG-NOME            TO MALA-NOME.
+ALT18      MOVE END-LOGRADOURO      TO MALA-LOGRADOURO.
+ALT18      MOVE END-CIDADE          TO MALA-CIDADE.
+ALT18      MOVE END-CEP             TO MALA-CEP.
+
+ALT18      WRITE REG-MALA.
+ALT18      IF FS-MALADIR NOT EQUAL ZEROS
+ALT18          MOVE WRK-ERRO-GRAVAR       TO WRK-DESCRICAO-ERRO
+ALT18          MOVE FS-MALADIR            TO WRK-STATUS-ERRO
+ALT18          MOVE "0227-GRAVAR-MALA"    TO WRK-AREA-ERRO
+ALT18          MOVE "RELATV03"            TO WRK-PROGRAMA-ERRO
+ALT18          MOVE "MALADIR"             TO WRK-ARQUIVO-ERRO
+ALT18          PERFORM 9999-TRATAR-ERRO
+ALT18      END-IF.
+
+ALT18  0227-GRAVAR-MALA-FIM.             EXIT.
+
+      *-----------------------------------------------------------------
+ALT26  0229-GRAVAR-EFATURA                SECTION.
+      *-----------------------------------------------------------------
+
+ALT26      MOVE REG-CODIGO          TO EFAT-CODIGO.
+ALT26      MOVE REG-NOME            TO EFAT-NOME.
+ALT26      MOVE REG-EMAIL           TO EFAT-EMAIL.
+ALT26      MOVE REG-STREAMING       TO EFAT-STREAMING.
+ALT26      MOVE REG-MOEDA           TO EFAT-MOEDA.
+ALT26      MOVE WRK-ASSINATURA-BRL  TO EFAT-VALOR-BRL.
+
+ALT26      WRITE REG-EFATURA.
+ALT26      IF FS-EFATURA NOT EQUAL ZEROS
+ALT26          MOVE WRK-ERRO-GRAVAR       TO WRK-DESCRICAO-ERRO
+ALT26          MOVE FS-EFATURA            TO WRK-STATUS-ERRO
+ALT26          MOVE "0229-GRAVAR-EFATURA" TO WRK-AREA-ERRO
+ALT26          MOVE "RELATV03"            TO WRK-PROGRAMA-ERRO
+ALT26          MOVE "EFATURA"             TO WRK-ARQUIVO-ERRO
+ALT26          PERFORM 9999-TRATAR-ERRO
+ALT26      END-IF.
+
+ALT26  0229-GRAVAR-EFATURA-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
        0205-SUB-TOTAL                   SECTION.
       *-----------------------------------------------------------------
-               MOVE   WRK-CABECALHO3 TO REG-RELAT
+ALT17          MOVE "SUBT"           TO CAB-FUNCAO.
+ALT17          MOVE WRK-SUBTOTAL-AUX TO CAB-VALOR.
+ALT17          CALL "CABECALHO" USING CAB-PARAMETRO.
+
+ALT17          MOVE   CAB-LINHA-BRANCO TO REG-RELAT
                WRITE  REG-RELAT AFTER 1 LINE.
 
-               MOVE WRK-CABECALHO4  TO REG-RELAT
+ALT17          MOVE CAB-LINHA-VALOR TO REG-RELAT
                WRITE REG-RELAT AFTER 1 LINE.
 
                ADD WRK-SUBTOTAL-AUX TO WRK-TOTAL-AUX.
-               MOVE WRK-TOTAL-AUX TO ACU-TOTAL.
                MOVE ZEROS TO WRK-SUBTOTAL-AUX.
 
        0205-SUB-TOTAL-FIM.              EXIT.
@@ -320,15 +1775,58 @@ ALT03      FILE STATUS IS FS-RELAT.
       *-----------------------------------------------------------------
        0206-TOTAL-GERAL                 SECTION.
       *-----------------------------------------------------------------
-               MOVE   WRK-CABECALHO3 TO REG-RELAT
+ALT17          MOVE "TOTAL"          TO CAB-FUNCAO.
+ALT17          MOVE WRK-TOTAL-AUX    TO CAB-VALOR.
+ALT17          CALL "CABECALHO" USING CAB-PARAMETRO.
+
+ALT17          MOVE   CAB-LINHA-BRANCO TO REG-RELAT
                WRITE  REG-RELAT AFTER 1 LINE.
 
-               MOVE WRK-CABECALHO5 TO REG-RELAT
+ALT17          MOVE CAB-LINHA-VALOR TO REG-RELAT
                WRITE REG-RELAT AFTER 1 LINE.
 
        0206-TOTAL-GERAL-FIM.            EXIT.
 
       *-----------------------------------------------------------------
+ALT23  0207-RESUMO-STREAMING             SECTION.
+      *-----------------------------------------------------------------
+
+ALT23      MOVE SPACES           TO REG-RELAT.
+ALT23      WRITE REG-RELAT AFTER PAGE.
+
+ALT23      MOVE "RESUMO GERAL POR STREAMING" TO REG-RELAT.
+ALT23      WRITE REG-RELAT AFTER 1 LINE.
+
+ALT23      MOVE SPACES           TO REG-RELAT.
+ALT23      WRITE REG-RELAT AFTER 1 LINE.
+
+ALT23      PERFORM 0208-IMPRIMIR-RESUMO-STREAM
+ALT23          VARYING IDX-STREAMING FROM 1 BY 1
+ALT23          UNTIL IDX-STREAMING GREATER 10.
+
+ALT23  0207-RESUMO-STREAMING-FIM.       EXIT.
+
+      *-----------------------------------------------------------------
+ALT23  0208-IMPRIMIR-RESUMO-STREAM       SECTION.
+      *-----------------------------------------------------------------
+
+ALT23      IF ACU-STREAM-QTD (IDX-STREAMING) GREATER ZEROS
+ALT23          MOVE "STRM"                     TO CAB-FUNCAO
+ALT23          MOVE TAB-STREAMING-NOME (IDX-STREAMING)
+ALT23                                           TO CAB-NOME-STREAMING
+ALT23          MOVE ACU-STREAM-QTD (IDX-STREAMING)
+ALT23                                           TO CAB-QTD-STREAMING
+ALT23          MOVE ACU-STREAM-VALOR (IDX-STREAMING)
+ALT23                                           TO CAB-VALOR
+ALT23          CALL "CABECALHO" USING CAB-PARAMETRO
+
+ALT23          MOVE CAB-LINHA-VALOR TO REG-RELAT
+ALT23          WRITE REG-RELAT AFTER 1 LINE
+ALT23      END-IF.
+
+ALT23  0208-IMPRIMIR-RESUMO-STREAM-FIM.  EXIT.
+
+      *-----------------------------------------------------------------
        0210-IMPRIMIR-CABECALHO          SECTION.
       *-----------------------------------------------------------------
            IF ACU-PAG GREATER THAN 1
@@ -336,20 +1834,24 @@ ALT03      FILE STATUS IS FS-RELAT.
                   PERFORM 0205-SUB-TOTAL
                END-IF
 
-               MOVE   WRK-CABECALHO3 TO REG-RELAT
+               MOVE   SPACES TO REG-RELAT
                WRITE  REG-RELAT      AFTER PAGE
            END-IF.
 
-               MOVE   WRK-CABECALHO1 TO REG-RELAT
+ALT17      MOVE "CABEC"              TO CAB-FUNCAO.
+ALT17      MOVE ACU-PAG              TO CAB-PAGINA.
+ALT17      CALL "CABECALHO" USING CAB-PARAMETRO.
+
+ALT17          MOVE   CAB-LINHA-TITULO TO REG-RELAT
                WRITE  REG-RELAT      AFTER 1 LINE
 
-               MOVE   WRK-CABECALHO3 TO REG-RELAT
+ALT17          MOVE   CAB-LINHA-BRANCO TO REG-RELAT
                WRITE  REG-RELAT AFTER 1 LINE.
 
-               MOVE   WRK-CABECALHO2 TO REG-RELAT
+ALT17          MOVE   CAB-LINHA-COLUNAS TO REG-RELAT
                WRITE  REG-RELAT      AFTER 1 LINE
 
-               MOVE   WRK-CABECALHO3 TO REG-RELAT
+ALT17          MOVE   CAB-LINHA-BRANCO TO REG-RELAT
                WRITE  REG-RELAT AFTER 1 LINE.
 
                ADD 1                 TO ACU-PAG.
@@ -365,15 +1867,36 @@ ALT03      FILE STATUS IS FS-RELAT.
                MOVE REG-NOME                TO WRK-DET-NOME
                MOVE REG-EMAIL               TO WRK-DET-EMAIL
                MOVE REG-STREAMING           TO WRK-DET-STREAMING
-               MOVE REG-ASSINATURA          TO WRK-DET-ASSINATURA
+ALT28          MOVE WRK-ASSINATURA-LIQUIDA  TO WRK-DET-ASSINATURA
+ALT24          MOVE REG-MOEDA               TO WRK-DET-MOEDA
+ALT24          MOVE WRK-ASSINATURA-BRL      TO WRK-DET-VALOR-BRL
 
 .              MOVE WRK-DETALHE             TO REG-RELAT.
                WRITE REG-RELAT AFTER 1 LINE.
 
                ADD 1 TO  ACU-QTLINHAS
 
-               ADD WRK-DET-ASSINATURA       TO WRK-SUBTOTAL-AUX.
-               MOVE WRK-SUBTOTAL-AUX        TO ACU-SUBTOTAL.
+ALT24          ADD WRK-DET-VALOR-BRL        TO WRK-SUBTOTAL-AUX.
+
+ALT13          ADD 1 TO ACU-STREAM-QTD (IDX-STREAMING).
+ALT24          ADD WRK-DET-VALOR-BRL TO ACU-STREAM-VALOR
+ALT13                                                 (IDX-STREAMING).
+
+ALT04          IF WRK-GERAR-CSV
+ALT04              MOVE REG-CODIGO      TO CSV-COD
+ALT04              MOVE REG-NOME        TO CSV-NOME
+ALT04              MOVE REG-EMAIL       TO CSV-EMAIL
+ALT04              MOVE REG-STREAMING   TO CSV-STREAMING
+ALT28              MOVE WRK-ASSINATURA-LIQUIDA TO CSV-ASSINATURA
+ALT24              MOVE REG-MOEDA       TO CSV-MOEDA
+ALT24              MOVE WRK-ASSINATURA-BRL TO CSV-VALOR-BRL
+ALT04              MOVE WRK-DETALHE-CSV TO REG-RELATCSV
+ALT04              WRITE REG-RELATCSV
+ALT04          END-IF.
+
+ALT26          IF REG-EFATURA-SIM
+ALT26              PERFORM 0229-GRAVAR-EFATURA
+ALT26          END-IF.
 
        0220-IMPRIMIR-DETALHE-FIM.       EXIT.
 
@@ -383,34 +1906,72 @@ ALT03      FILE STATUS IS FS-RELAT.
 
                DISPLAY WRK-TRACO.
                DISPLAY "TOTAL DE REGISTROS LIDOS: " ACU-LIDOS.
+ALT01          DISPLAY "TOTAL DE REGISTROS REJEITADOS: " ACU-REJEITADOS.
+ALT13          DISPLAY WRK-TRACO.
+ALT13          PERFORM 0231-ESTATISTICA-STREAMING
+ALT13              VARYING IDX-STREAMING FROM 1 BY 1
+ALT13              UNTIL IDX-STREAMING GREATER 10.
                DISPLAY WRK-TRACO.
                DISPLAY WRK-FIM-PROGRAMA.
                DISPLAY WRK-TRACO.
 
        0230-ESTATISTITA-FIM.            EXIT.
 
+ALT13 *-----------------------------------------------------------------
+ALT13   0231-ESTATISTICA-STREAMING        SECTION.
+ALT13 *-----------------------------------------------------------------
+
+ALT13          IF ACU-STREAM-QTD (IDX-STREAMING) GREATER ZEROS
+ALT13              DIVIDE ACU-STREAM-VALOR (IDX-STREAMING)
+ALT13                  BY ACU-STREAM-QTD (IDX-STREAMING)
+ALT13                  GIVING WRK-STREAM-MEDIA ROUNDED
+ALT13              DISPLAY TAB-STREAMING-NOME (IDX-STREAMING)
+ALT13                  " QTD: " ACU-STREAM-QTD (IDX-STREAMING)
+ALT13                  " MEDIA ASSINATURA: " WRK-STREAM-MEDIA
+ALT13          END-IF.
+
+ALT13  0231-ESTATISTICA-STREAMING-FIM.  EXIT.
+
       *-----------------------------------------------------------------
        0300-FINALIZAR                   SECTION.
       *-----------------------------------------------------------------
 
+ALT22      ADD ACU-LIDOS ACU-REJEITADOS GIVING WRK-QT-REGISTROS-LIDOS.
+ALT29      IF NOT WRK-SHARD-ATIVO
+ALT22          IF WRK-QT-REGISTROS-LIDOS NOT EQUAL
+ALT22                                       WRK-QT-REGISTROS-ESPERADO
+ALT22              DISPLAY "TOTAL ESPERADO (TRAILER)..: "
+ALT22                      WRK-QT-REGISTROS-ESPERADO
+ALT22              DISPLAY "TOTAL LIDO (LIDOS+REJEITOS): "
+ALT22                      WRK-QT-REGISTROS-LIDOS
+ALT22              MOVE WRK-ERRO-TRAILER          TO WRK-DESCRICAO-ERRO
+ALT22              MOVE ZEROS                     TO WRK-STATUS-ERRO
+ALT22              MOVE "0300-FINALIZAR"          TO WRK-AREA-ERRO
+ALT22              MOVE "RELATV03"                TO WRK-PROGRAMA-ERRO
+ALT22              MOVE "CLIENTES"                TO WRK-ARQUIVO-ERRO
+ALT22              PERFORM 9999-TRATAR-ERRO
+ALT22          END-IF
+ALT29      END-IF.
+
            IF  ACU-LIDOS GREATER ZEROS
                PERFORM 0230-ESTATISTICA
-               IF ACU-QTLINHAS LESS 13
+ALT08          IF ACU-QTLINHAS NOT GREATER WRK-LINHAS-POR-PAGINA
                    PERFORM 0205-SUB-TOTAL
                END-IF
                    PERFORM 0206-TOTAL-GERAL
+ALT23              PERFORM 0207-RESUMO-STREAMING
            END-IF.
 
 ALT03  0310-FECHAR-CLIENTES.
 
-           CLOSE CLIENTES.
+ALT07      CLOSE CLIENTES-ORD.
 
-           IF FS-CLIENTES NOT EQUAL ZEROS
+ALT07      IF FS-CLIENTESORD NOT EQUAL ZEROS
                MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
-               MOVE FS-CLIENTES            TO WRK-STATUS-ERRO
+ALT07          MOVE FS-CLIENTESORD         TO WRK-STATUS-ERRO
                MOVE "0310-FECHAR-CLIENTES" TO WRK-AREA-ERRO
                MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
-               MOVE "CLIENTES"             TO WRK-ARQUIVO-ERRO
+ALT07          MOVE "CLIENTESORD"          TO WRK-ARQUIVO-ERRO
                PERFORM 9999-TRATAR-ERRO
            END-IF.
 
@@ -427,14 +1988,241 @@ ALT03  0310-FECHAR-CLIENTES.
                PERFORM 9999-TRATAR-ERRO
            END-IF.
 
+ALT01  0330-FECHAR-REJEITOS.
+
+ALT01      CLOSE REJEITOS.
+
+ALT01      IF FS-REJEITOS NOT EQUAL ZEROS
+ALT01          MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+ALT01          MOVE FS-REJEITOS            TO WRK-STATUS-ERRO
+ALT01          MOVE "0330-FECHAR-REJEITOS" TO WRK-AREA-ERRO
+ALT01          MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT01          MOVE "REJEITOS"             TO WRK-ARQUIVO-ERRO
+ALT01          PERFORM 9999-TRATAR-ERRO
+ALT01      END-IF.
+
+ALT02  0340-LIMPAR-CHECKPOINT.
+
+ALT02      OPEN OUTPUT CHECKPOINT.
+ALT02      CLOSE CHECKPOINT.
+
+ALT03  0350-GRAVAR-HISTORICO.
+
+ALT33      IF NOT WRK-SHARD-ATIVO
+
+ALT03      OPEN EXTEND HISTORICO
+ALT03      IF FS-HISTORICO EQUAL 35
+ALT03          OPEN OUTPUT HISTORICO
+ALT03      END-IF
+
+ALT03      IF FS-HISTORICO NOT EQUAL ZEROS
+ALT03          MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT03          MOVE FS-HISTORICO             TO WRK-STATUS-ERRO
+ALT03          MOVE "0350-GRAVAR-HISTORICO"  TO WRK-AREA-ERRO
+ALT03          MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT03          MOVE "HISTORICO"              TO WRK-ARQUIVO-ERRO
+ALT03          PERFORM 9999-TRATAR-ERRO
+ALT03      END-IF
+
+ALT03      ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD
+ALT03      ACCEPT WRK-HORA-EXECUCAO FROM TIME
+
+ALT03      MOVE WRK-DATA-EXECUCAO       TO HIST-DATA-EXECUCAO
+ALT03      MOVE WRK-HORA-EXECUCAO       TO HIST-HORA-EXECUCAO
+ALT03      MOVE ACU-LIDOS               TO HIST-QT-LIDOS
+ALT03      MOVE ACU-REJEITADOS          TO HIST-QT-REJEITADOS
+ALT11      MOVE WRK-TOTAL-AUX           TO HIST-TOTAL-FATURADO
+ALT03      WRITE REG-HISTORICO
+
+ALT03      IF FS-HISTORICO NOT EQUAL ZEROS
+ALT03          MOVE WRK-ERRO-GRAVAR          TO WRK-DESCRICAO-ERRO
+ALT03          MOVE FS-HISTORICO             TO WRK-STATUS-ERRO
+ALT03          MOVE "0350-GRAVAR-HISTORICO"  TO WRK-AREA-ERRO
+ALT03          MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT03          MOVE "HISTORICO"              TO WRK-ARQUIVO-ERRO
+ALT03          PERFORM 9999-TRATAR-ERRO
+ALT03      END-IF
+
+ALT03      CLOSE HISTORICO
+
+ALT33      END-IF.
+
+ALT04  0360-FECHAR-RELATCSV.
+
+ALT04      IF WRK-GERAR-CSV
+ALT04          CLOSE RELATCSV
+ALT04          IF FS-RELATCSV NOT EQUAL ZEROS
+ALT04              MOVE WRK-ERRO-FECHAR          TO WRK-DESCRICAO-ERRO
+ALT04              MOVE FS-RELATCSV              TO WRK-STATUS-ERRO
+ALT04              MOVE "0360-FECHAR-RELATCSV"   TO WRK-AREA-ERRO
+ALT04              MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT04              MOVE "RELATCSV"               TO WRK-ARQUIVO-ERRO
+ALT04              PERFORM 9999-TRATAR-ERRO
+ALT04          END-IF
+ALT04      END-IF.
+
+ALT16  0365-GRAVAR-PRECOS-ATUAIS.
+
+ALT16      OPEN OUTPUT PRECOANT.
+ALT16      IF FS-PRECOANT NOT EQUAL ZEROS
+ALT16          MOVE WRK-ERRO-ABERTURA          TO WRK-DESCRICAO-ERRO
+ALT16          MOVE FS-PRECOANT                TO WRK-STATUS-ERRO
+ALT16          MOVE "0365-GRAVAR-PRECOS-ATUAIS" TO WRK-AREA-ERRO
+ALT16          MOVE "RELATV03"                 TO WRK-PROGRAMA-ERRO
+ALT16          MOVE "PRECOANT"                 TO WRK-ARQUIVO-ERRO
+ALT16          PERFORM 9999-TRATAR-ERRO
+ALT16      END-IF.
+
+ALT16      PERFORM 0366-GRAVAR-PRECO-ATUAL
+ALT16          VARYING IDX-PRECO-ATU FROM 1 BY 1
+ALT16          UNTIL IDX-PRECO-ATU GREATER ACU-LIDOS.
+
+ALT16      CLOSE PRECOANT.
+ALT16      IF FS-PRECOANT NOT EQUAL ZEROS
+ALT16          MOVE WRK-ERRO-FECHAR             TO WRK-DESCRICAO-ERRO
+ALT16          MOVE FS-PRECOANT                 TO WRK-STATUS-ERRO
+ALT16          MOVE "0365-GRAVAR-PRECOS-ATUAIS" TO WRK-AREA-ERRO
+ALT16          MOVE "RELATV03"                  TO WRK-PROGRAMA-ERRO
+ALT16          MOVE "PRECOANT"                  TO WRK-ARQUIVO-ERRO
+ALT16          PERFORM 9999-TRATAR-ERRO
+ALT16      END-IF.
+
+ALT16  0367-FECHAR-REAJUSTE.
+
+ALT16      CLOSE REAJUSTE.
+ALT16      IF FS-REAJUSTE NOT EQUAL ZEROS
+ALT16          MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+ALT16          MOVE FS-REAJUSTE            TO WRK-STATUS-ERRO
+ALT16          MOVE "0367-FECHAR-REAJUSTE" TO WRK-AREA-ERRO
+ALT16          MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT16          MOVE "REAJUSTE"             TO WRK-ARQUIVO-ERRO
+ALT16          PERFORM 9999-TRATAR-ERRO
+ALT16      END-IF.
+
+ALT18      CLOSE ENDERECOS.
+ALT18      IF FS-ENDERECOS NOT EQUAL ZEROS
+ALT18          MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+ALT18          MOVE FS-ENDERECOS           TO WRK-STATUS-ERRO
+ALT18          MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+ALT18          MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT18          MOVE "ENDERECOS"            TO WRK-ARQUIVO-ERRO
+ALT18          PERFORM 9999-TRATAR-ERRO
+ALT18      END-IF.
+
+ALT18      CLOSE MALADIR.
+ALT18      IF FS-MALADIR NOT EQUAL ZEROS
+ALT18          MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+ALT18          MOVE FS-MALADIR             TO WRK-STATUS-ERRO
+ALT18          MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+ALT18          MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT18          MOVE "MALADIR"              TO WRK-ARQUIVO-ERRO
+ALT18          PERFORM 9999-TRATAR-ERRO
+ALT18      END-IF.
+
+ALT26      CLOSE EFATURA.
+ALT26      IF FS-EFATURA NOT EQUAL ZEROS
+ALT26          MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+ALT26          MOVE FS-EFATURA             TO WRK-STATUS-ERRO
+ALT26          MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+ALT26          MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT26          MOVE "EFATURA"              TO WRK-ARQUIVO-ERRO
+ALT26          PERFORM 9999-TRATAR-ERRO
+ALT26      END-IF.
+
+ALT27      IF WRK-SHARD-ATIVO
+ALT27          OPEN OUTPUT SHARDTOT
+ALT27          IF FS-SHARDTOT NOT EQUAL ZEROS
+ALT27              MOVE WRK-ERRO-ABERTURA      TO WRK-DESCRICAO-ERRO
+ALT27              MOVE FS-SHARDTOT            TO WRK-STATUS-ERRO
+ALT27              MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+ALT27              MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT27              MOVE "SHARDTOT"             TO WRK-ARQUIVO-ERRO
+ALT27              PERFORM 9999-TRATAR-ERRO
+ALT27          END-IF
+
+ALT27          MOVE ACU-LIDOS      TO SHARD-LIDOS
+ALT27          MOVE ACU-REJEITADOS TO SHARD-REJEITADOS
+
+ALT27          PERFORM 0370-GRAVAR-SHARD-STREAMING
+ALT27              VARYING IDX-STREAMING FROM 1 BY 1
+ALT27              UNTIL IDX-STREAMING GREATER 10
+
+ALT27          WRITE REG-SHARD-TOTAL
+ALT27          IF FS-SHARDTOT NOT EQUAL ZEROS
+ALT27              MOVE WRK-ERRO-GRAVAR        TO WRK-DESCRICAO-ERRO
+ALT27              MOVE FS-SHARDTOT            TO WRK-STATUS-ERRO
+ALT27              MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+ALT27              MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT27              MOVE "SHARDTOT"             TO WRK-ARQUIVO-ERRO
+ALT27              PERFORM 9999-TRATAR-ERRO
+ALT27          END-IF
+
+ALT27          CLOSE SHARDTOT
+ALT27          IF FS-SHARDTOT NOT EQUAL ZEROS
+ALT27              MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+ALT27              MOVE FS-SHARDTOT            TO WRK-STATUS-ERRO
+ALT27              MOVE "0300-FINALIZAR"       TO WRK-AREA-ERRO
+ALT27              MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT27              MOVE "SHARDTOT"             TO WRK-ARQUIVO-ERRO
+ALT27              PERFORM 9999-TRATAR-ERRO
+ALT27          END-IF
+ALT27      END-IF.
+
              GOBACK.
 
        0300-FINALIZAR-FIM.              EXIT.
 
       *-----------------------------------------------------------------
+ALT16  0366-GRAVAR-PRECO-ATUAL           SECTION.
+      *-----------------------------------------------------------------
+
+ALT16      MOVE PRECO-ATU-CODIGO (IDX-PRECO-ATU) TO PRECO-CODIGO.
+ALT16      MOVE PRECO-ATU-VALOR  (IDX-PRECO-ATU) TO PRECO-VALOR.
+
+ALT16      WRITE REG-PRECO-ANTERIOR.
+ALT16      IF FS-PRECOANT NOT EQUAL ZEROS
+ALT16          MOVE WRK-ERRO-GRAVAR           TO WRK-DESCRICAO-ERRO
+ALT16          MOVE FS-PRECOANT               TO WRK-STATUS-ERRO
+ALT16          MOVE "0366-GRAVAR-PRECO-ATUAL" TO WRK-AREA-ERRO
+ALT16          MOVE "RELATV03"                TO WRK-PROGRAMA-ERRO
+ALT16          MOVE "PRECOANT"                TO WRK-ARQUIVO-ERRO
+ALT16          PERFORM 9999-TRATAR-ERRO
+ALT16      END-IF.
+
+ALT16  0366-GRAVAR-PRECO-ATUAL-FIM.     EXIT.
+
+      *-----------------------------------------------------------------
+ALT27  0370-GRAVAR-SHARD-STREAMING       SECTION.
+      *-----------------------------------------------------------------
+
+ALT27      MOVE ACU-STREAM-QTD   (IDX-STREAMING) TO
+ALT27                             SHARD-STREAM-QTD   (IDX-STREAMING).
+ALT27      MOVE ACU-STREAM-VALOR (IDX-STREAMING) TO
+ALT27                             SHARD-STREAM-VALOR (IDX-STREAMING).
+
+ALT27  0370-GRAVAR-SHARD-STREAMING-FIM.  EXIT.
+
+      *-----------------------------------------------------------------
        9999-TRATAR-ERRO                 SECTION.
       *-----------------------------------------------------------------
 
+ALT15          EVALUATE WRK-DESCRICAO-ERRO
+ALT15              WHEN WRK-ERRO-ABERTURA
+ALT15                  MOVE 12 TO RETURN-CODE
+ALT15              WHEN WRK-ERRO-LEIT
+ALT15                  MOVE 14 TO RETURN-CODE
+ALT15              WHEN WRK-ERRO-GRAVAR
+ALT15                  MOVE 16 TO RETURN-CODE
+ALT15              WHEN WRK-ERRO-FECHAR
+ALT15                  MOVE 18 TO RETURN-CODE
+ALT15              WHEN WRK-ARQ-VAZIO
+ALT15                  MOVE 04 TO RETURN-CODE
+ALT22              WHEN WRK-ERRO-TRAILER
+ALT22                  MOVE 20 TO RETURN-CODE
+ALT15              WHEN OTHER
+ALT15                  MOVE 99 TO RETURN-CODE
+ALT15          END-EVALUATE.
+
                DISPLAY WRK-MSG-ERROS.
                GOBACK.
 
