@@ -0,0 +1,73 @@
+//RELATV05 JOB (ACCT001),'RAFAEL DE OLIVEIRA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* JOB......: RELATV05                                         *
+//* PROGRAMADOR: RAFAEL DE OLIVEIRA      ANALISTA: IVAN SANCHES  *
+//* DATA.....: 09/08/2026                                        *
+//* OBJETIVO.: RODAR O RELATORIO DE CLIENTES POR STREAMING        *
+//*            (RELATV05) NA JANELA DE BATCH NOTURNA, COM         *
+//*            CHECKPOINT/RESTART, HISTORICO DE EXECUCAO E        *
+//*            SAIDA CSV OPCIONAL VIA CARTAO DE PARAMETRO.        *
+//*-------------------------------------------------------------*
+//*                          ALTERACOES
+//*-------------------------------------------------------------*
+//* 09/08/2026 RAFAEL DE OLIVEIRA - INCLUIDOS SORTWK01 (TRABALHO *
+//*            DA SORT INTERNA) E CLIENORD (SAIDA DA SORT, CLIEN-*
+//*            TES ORDENADO POR STREAMING) USADOS POR            *
+//*            0105-ORDENAR-CLIENTES.                            *
+//* 09/08/2026 RAFAEL DE OLIVEIRA - HISTORIC.LRECL AJUSTADO PARA  *
+//*            33 (HIST-TOTAL-FATURADO INCLUIDO NO BOOK REGHIST). *
+//* 09/08/2026 RAFAEL DE OLIVEIRA - RELAT.LRECL AJUSTADO PARA 80  *
+//*            E RELATCSV.LRECL AJUSTADO PARA 76 (MOEDA E VALOR   *
+//*            EM REAIS DE CLIENTES INTERNACIONAIS, BOOK BOOKFX). *
+//* 09/08/2026 RAFAEL DE OLIVEIRA - ATUALIZADO O COMENTARIO DO    *
+//*            STEP020 (9999-TRATAR-ERRO JA DIFERENCIA O         *
+//*            RETURN-CODE POR TIPO DE ERRO DESDE A INCLUSAO DO   *
+//*            CHECKPOINT/RESTART) E A CHECAGEM DE COND PASSOU A  *
+//*            RODAR O STEP020 SO QUANDO STEP010 TERMINA EM ZERO  *
+//*            OU EM 04 (ARQUIVO DE ENTRADA VAZIO, SEM RELAT PARA *
+//*            IMPRIMIR MAS SEM SER UM ERRO QUE JUSTIFIQUE PARAR  *
+//*            A CADEIA).                                         *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=RELATV05
+//CLIENTES DD DSN=PROD.RELATORIO.CLIENTES,DISP=SHR
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//CLIENORD DD DSN=&&CLIENORD,DISP=(NEW,DELETE,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//RELAT    DD DSN=PROD.RELATORIO.RELAT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJEITOS DD DSN=PROD.RELATORIO.REJEITOS,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//CHECKPNT DD DSN=PROD.RELATORIO.CHECKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//HISTORIC DD DSN=PROD.RELATORIO.HIST,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//CARTAO   DD DSN=PROD.RELATORIO.CARTAO,DISP=SHR
+//RELATCSV DD DSN=PROD.RELATORIO.RELATCSV,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=76,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*-------------------------------------------------------------*
+//* STEP020 SO COPIA O RELATORIO PARA A IMPRESSORA SE RELATV05   *
+//* TERMINOU COM RETURN-CODE 0 (OK) OU 4 (CLIENTES VAZIO - NADA  *
+//* PARA IMPRIMIR, MAS NAO E UM ERRO QUE JUSTIFIQUE PARAR A      *
+//* CADEIA). QUALQUER OUTRO RETURN-CODE DIFERENCIADO POR         *
+//* 9999-TRATAR-ERRO (12/14/16/18/20/99 - ABERTURA/LEITURA/      *
+//* GRAVACAO/FECHAMENTO/TRAILER/OUTRO) E TRATADO COMO ERRO REAL   *
+//* E BLOQUEIA O STEP020.                                         *
+//*-------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(4,LT,STEP010)
+//SYSUT1   DD DSN=PROD.RELATORIO.RELAT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
