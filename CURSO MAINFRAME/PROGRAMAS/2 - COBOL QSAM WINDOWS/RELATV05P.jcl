@@ -0,0 +1,102 @@
+//RELATV5P JOB (ACCT001),'RAFAEL DE OLIVEIRA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* JOB......: RELATV05P                                        *
+//* PROGRAMADOR: RAFAEL DE OLIVEIRA      ANALISTA: IVAN SANCHES  *
+//* DATA.....: 09/08/2026                                        *
+//* OBJETIVO.: VERSAO PARALELA/PARTICIONADA DE RELATV05.JCL - O   *
+//*            MESTRE CLIENTES E DIVIDIDO EM FAIXAS DE REG-CODIGO *
+//*            (CARTAO DE PARAMETRO COM PARM-SHARD-INICIO/FIM,    *
+//*            BOOK REGPARM), CADA FAIXA RODANDO EM UM STEP       *
+//*            SEPARADO DE RELATV05 (STEP010A/STEP010B). O RELAT  *
+//*            E O SHARDTOT DE CADA SHARD SAO DEPOIS COMBINADOS   *
+//*            PELO STEP020 (MERGERELA), VIA CONCATENACAO DE DD,  *
+//*            EM UM UNICO RELAT E UM UNICO RESUMO-ESTATISTICA.   *
+//*            USAR ESTE JCL QUANDO O VOLUME DE CLIENTES TORNAR O *
+//*            RELATV05.JCL DE UM STEP SO MAIOR QUE A JANELA DE   *
+//*            BATCH DISPONIVEL - AQUI COM DUAS FAIXAS, MAS O     *
+//*            MESMO PADRAO VALE PARA MAIS STEPS EM PARALELO.     *
+//*-------------------------------------------------------------*
+//*                     FAIXA 1: REG-CODIGO 001-500
+//*-------------------------------------------------------------*
+//STEP010A EXEC PGM=RELATV05
+//CLIENTES DD DSN=PROD.RELATORIO.CLIENTES,DISP=SHR
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//CLIENORD DD DSN=&&CLIENORDA,DISP=(NEW,DELETE,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//RELAT    DD DSN=&&RELATSH1,DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJEITOS DD DSN=PROD.RELATORIO.REJEITOSA,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//CHECKPNT DD DSN=PROD.RELATORIO.CHECKPTA,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//HISTORIC DD DSN=PROD.RELATORIO.HISTA,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//CARTAO   DD DSN=PROD.RELATORIO.CARTAOSH1,DISP=SHR
+//SHARDTOT DD DSN=&&SHARDTO1,DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*-------------------------------------------------------------*
+//*                     FAIXA 2: REG-CODIGO 501-999
+//*-------------------------------------------------------------*
+//STEP010B EXEC PGM=RELATV05
+//CLIENTES DD DSN=PROD.RELATORIO.CLIENTES,DISP=SHR
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//CLIENORD DD DSN=&&CLIENORDB,DISP=(NEW,DELETE,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//RELAT    DD DSN=&&RELATSH2,DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJEITOS DD DSN=PROD.RELATORIO.REJEITOSB,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//CHECKPNT DD DSN=PROD.RELATORIO.CHECKPTB,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//HISTORIC DD DSN=PROD.RELATORIO.HISTB,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//CARTAO   DD DSN=PROD.RELATORIO.CARTAOSH2,DISP=SHR
+//SHARDTOT DD DSN=&&SHARDTO2,DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=150,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*-------------------------------------------------------------*
+//*         MERGE: JUNTA O RELAT E O SHARDTOT DAS DUAS FAIXAS
+//*-------------------------------------------------------------*
+//STEP020  EXEC PGM=MERGERELA,COND=((0,NE,STEP010A),(0,NE,STEP010B))
+//RELATIN  DD DSN=&&RELATSH1,DISP=(OLD,DELETE,DELETE)
+//         DD DSN=&&RELATSH2,DISP=(OLD,DELETE,DELETE)
+//RELATOUT DD DSN=PROD.RELATORIO.RELAT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SHARDIN  DD DSN=&&SHARDTO1,DISP=(OLD,DELETE,DELETE)
+//         DD DSN=&&SHARDTO2,DISP=(OLD,DELETE,DELETE)
+//HISTORIC DD DSN=PROD.RELATORIO.HIST,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*-------------------------------------------------------------*
+//* STEP030 SO COPIA O RELATORIO PARA A IMPRESSORA SE O MERGE    *
+//* TERMINOU COM RETURN-CODE ZERO.                               *
+//*-------------------------------------------------------------*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP020)
+//SYSUT1   DD DSN=PROD.RELATORIO.RELAT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
