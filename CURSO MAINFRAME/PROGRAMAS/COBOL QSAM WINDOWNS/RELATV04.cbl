@@ -40,6 +40,152 @@ ALT03 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
 .     *== CONSULTORIA.:
 .     *== DATA........: 02/078/2024
 ALT03 *== OBJETIVO....: ADICIONAR ABRIR O PROGRAMA EM MODO OUTPUT
+      *=================================================================
+ALT04 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT04 *== OBJETIVO....: CLIENTES PASSOU A SER ARQUIVO INDEXADO (CHAVE
+      *                 REG-CODIGO) MANTIDO PELO MANTCLI; LAYOUT DO
+      *                 REGISTRO PASSOU A VIR DO BOOK REGCLI.
+      *=================================================================
+ALT05 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT05 *== OBJETIVO....: QUEBRA DE CONTROLE E SUBTOTAL POR REG-STREAMING,
+      *                 NO MESMO PADRAO DO RELATV05.
+      *=================================================================
+ALT06 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT06 *== OBJETIVO....: INCLUIDA A CRITICA DE CONSISTENCIA (0165-VALIDAR
+      *                 -DADOS) ANTES DO PROCESSAMENTO DO REGISTRO;
+      *                 REGISTROS COM CODIGO ZERADO, EMAIL SEM ARROBA OU
+      *                 ASSINATURA ZERADA SAO GRAVADOS NO ARQUIVO
+      *                 REJEITOS EM VEZ DE ENTRAREM NO RELATORIO.
+      *=================================================================
+ALT07 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT07 *== OBJETIVO....: CRITICA DE CONSISTENCIA (0165-VALIDAR-DADOS)
+      *                 PASSOU TAMBEM A VERIFICAR SE REG-STREAMING
+      *                 CONSTA NO CATALOGO DE SERVICOS ACEITOS (BOOK
+      *                 BOOKCAT); FORA DO CATALOGO VAI PARA REJEITOS.
+      *=================================================================
+ALT08 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT08 *== OBJETIVO....: REG-ASSINATURA (BOOK REGCLI) AMPLIADO PARA
+      *                 9(005)V99; WRK-DET-ASSINATURA, WRK-ACU-ASSINATURA
+      *                 E WRK-TOTAL-ASSINATURA AMPLIADOS NA MESMA
+      *                 PROPORCAO PARA NAO TRUNCAR PLANOS ACIMA DE
+      *                 R$999,99.
+      *-----------------------------------------------------------------
+
+ALT09 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT09 *== OBJETIVO....: INCLUIDA LEITURA DO CARTAO DE PARAMETROS (ARQUIVO
+      *                 CARTAO, BOOK REGPARM) EM 0116-LER-PARAMETROS.
+      *                 QUANDO O CARTAO TRAZ PARM-LINHAS-POR-PAGINA, ESSE
+      *                 VALOR SUBSTITUI O LITERAL 12 NO TESTE DE QUEBRA
+      *                 DE PAGINA; SEM O CARTAO, MANTEM O PADRAO ANTIGO.
+      *-----------------------------------------------------------------
+
+ALT10 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT10 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-CODIGO SE REPETE EM RELACAO AO REGISTRO
+      *                 ANTERIOR (WRK-CODIGO-ANTERIOR), JA QUE CLIENTES
+      *                 DEVE VIR EM SEQUENCIA DE CODIGO. REGISTRO
+      *                 DUPLICADO E DESVIADO PARA REJEITOS.
+      *-----------------------------------------------------------------
+
+ALT11 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT11 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-CODIGO (BOOK REGCLI) ESTA CANCELADO; UM
+      *                 CLIENTE CANCELADO SAI DO RELATORIO DE CLIENTES
+      *                 ATIVOS (WRK-MOT-CLIENTE-CANCELADO, BOOK
+      *                 BOOKEDIT). O RELATORIO DE CHURN (CANCCLI) E QUE
+      *                 LISTA ESSES REGISTROS.
+      *-----------------------------------------------------------------
+
+ALT12 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT12 *== OBJETIVO....: 0230-ESTATISTICA PASSOU A MOSTRAR, ALEM DO TOTAL
+      *                 GERAL, A QUANTIDADE E A MEDIA DE REG-ASSINATURA
+      *                 POR REG-STREAMING (TAB-ACU-STREAMING), ACUMULADA
+      *                 EM 0220-IMPRIMIR-DETALHE NO MESMO IDX-STREAMING
+      *                 JA POSICIONADO POR 0165-VALIDAR-DADOS.
+      *-----------------------------------------------------------------
+
+ALT13 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT13 *== OBJETIVO....: RELAT PASSOU A SER GRAVADO COM A DATA DE EXECUCAO
+      *                 NO NOME (WRK-NOME-RELAT, ASSIGN DINAMICO) EM VEZ
+      *                 DE UM NOME FIXO, PARA MANTER O RELATORIO DE CADA
+      *                 DIA EM VEZ DE SOBRESCREVER O DO DIA ANTERIOR.
+      *-----------------------------------------------------------------
+
+ALT14 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT14 *== OBJETIVO....: 9999-TRATAR-ERRO PASSOU A SETAR UM RETURN-CODE
+      *                 DISTINTO POR TIPO DE ERRO (ABERTURA/LEITURA/
+      *                 GRAVACAO/FECHAMENTO/ARQUIVO VAZIO), PARA O
+      *                 AGENDADOR DISTINGUIR O MOTIVO DA FALHA SEM LER
+      *                 O SYSOUT.
+      *-----------------------------------------------------------------
+ALT15 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT15 *== OBJETIVO....: 0205-SUB-TOTAL/0206-TOTAL-GERAL/0210-IMPRIMIR-
+      *                 CABECALHO PASSARAM A CHAMAR O SUBPROGRAMA
+      *                 CABECALHO (AREA BOOKCABEC) PARA MONTAR AS
+      *                 LINHAS DE TITULO/PAGINACAO, COLUNAS, SUBTOTAL
+      *                 E TOTAL, EM VEZ DE MANTER AQUI A PROPRIA COPIA
+      *                 (WRK-CABECALHO1 A WRK-CABECALHO5) DESSAS
+      *                 LINHAS.
+      *-----------------------------------------------------------------
+ALT16 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT16 *== OBJETIVO....: WRK-ACU-ASSINATURA E WRK-TOTAL-ASSINATURA
+      *                 AMPLIADOS DE 9(005)V99 PARA 9(007)V99 - OS DOIS
+      *                 ACUMULAM WRK-DET-ASSINATURA DE VARIOS CLIENTES
+      *                 POR PAGINA/RELATORIO E A LARGURA DO ALT08 FICOU
+      *                 IGUAL A DE UMA UNICA ASSINATURA, SEM MARGEM
+      *                 PARA O ACUMULO.
+      *-----------------------------------------------------------------
+ALT17 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT17 *== OBJETIVO....: 0200-PROCESSAR PASSOU A SO VALIDAR/IMPRIMIR O
+      *                 REGISTRO QUANDO REG-TIPO-DETALHE - O MESTRE
+      *                 CLIENTES E LIDO SEQUENCIALMENTE ATE FS-CLIENTES
+      *                 = 10 E O TRAILER DE CONTROLE (REG-CODIGO=999,
+      *                 ALT22 DO RELATV05) ERA LIDO COMO SE FOSSE UM
+      *                 CLIENTE NORMAL, SEMPRE REPROVADO POR
+      *                 0165-VALIDAR-DADOS (E-MAIL/ASSINATURA EM
+      *                 BRANCO) E CONTADO EM ACU-REJEITADOS.
       *-----------------------------------------------------------------
 
       *=================================================================
@@ -56,11 +202,22 @@ ALT03 *== OBJETIVO....: ADICIONAR ABRIR O PROGRAMA EM MODO OUTPUT
       *-----------------------------------------------------------------
 
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\RELATORIO\dados\clientes.txt"
+ALT04      SELECT CLIENTES ASSIGN TO "C:\RELATORIO\dados\CLIENTES.DAT"
+ALT04      ORGANIZATION IS INDEXED
+ALT04      ACCESS MODE IS SEQUENTIAL
+ALT04      RECORD KEY IS REG-CODIGO
            FILE STATUS IS FS-CLIENTES.
 
-ALT03      SELECT RELAT ASSIGN   TO  "C:\RELATORIO\dados\RELATORIO.txt"
+ALT13      SELECT RELAT ASSIGN   TO  WRK-NOME-RELAT
 ALT03      FILE STATUS IS FS-RELAT.
+
+ALT06      SELECT REJEITOS ASSIGN TO "C:\RELATORIO\dados\REJEITOS.DAT"
+ALT06      ORGANIZATION IS SEQUENTIAL
+ALT06      FILE STATUS IS FS-REJEITOS.
+
+ALT09      SELECT CARTAO ASSIGN TO "C:\RELATORIO\dados\CARTAO.DAT"
+ALT09      ORGANIZATION IS SEQUENTIAL
+ALT09      FILE STATUS IS FS-CARTAO.
       *-----------------------------------------------------------------
 
       *=================================================================
@@ -76,12 +233,7 @@ ALT03      FILE STATUS IS FS-RELAT.
       *
       *-----------------------------------------------------------------
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-CODIGO                PIC 9(003).
-           05 REG-NOME                  PIC X(020).
-           05 REG-EMAIL                 PIC X(20).
-           05 REG-STREAMING             PIC X(010).
-           05 REG-ASSINATURA            PIC 9(003)V99.
+       COPY "REGCLI".
       *-----------------------------------------------------------------
       *
       *            OUTPUT - DADOS DO ARQUIVO DE SAIDA(RELAT)
@@ -92,6 +244,13 @@ ALT03      FILE STATUS IS FS-RELAT.
 ALT03  FD  RELAT.
 ALT03  01  REG-RELAT                    PIC X(068).
 
+ALT06  FD  REJEITOS.
+ALT06  COPY "REGREJ".
+
+ALT09  FD  CARTAO.
+ALT09  COPY "REGPARM".
+      *-----------------------------------------------------------------
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                  SECTION.
       *-----------------------------------------------------------------
@@ -115,6 +274,8 @@ ALT03 *-----------------------------------------------------------------
 .     *-----------------------------------------------------------------
 .
 ALT03  01  FS-RELAT                     PIC 9(002)         VALUE ZEROS.
+ALT06  01  FS-REJEITOS                  PIC 9(002)         VALUE ZEROS.
+ALT09  01  FS-CARTAO                    PIC 9(002)         VALUE ZEROS.
 
       *-----------------------------------------------------------------
 
@@ -123,56 +284,29 @@ ALT03  01  FS-RELAT                     PIC 9(002)         VALUE ZEROS.
               "CABECALHO DE PAGINACAO".
       *-----------------------------------------------------------------
 
-       01  WRK-CABECALHO1.
-           05 FILLER                    PIC X(015)         VALUE SPACES.
-           05 FILLER                    PIC X(020)         VALUE
-              "LISTA DE CLIENTES".
-           05 FILLER                    PIC X(020)         VALUE SPACES.
-ALT01      05 FILLER                    PIC X(010)         VALUE
-              "PAGINA:".
-ALT01      05 WRK-PAGINA                PIC 9(003)         VALUE 1.
+ALT01  01  WRK-PAGINA                   PIC 9(003)         VALUE 1.
 
        01  WRK-PAGINA-AUX               PIC 9(003)V99 COMP-3 VALUE 1.
-      *-----------------------------------------------------------------
 
+ALT16  01  WRK-ACU-ASSINATURA           PIC 9(007)V99       VALUE ZEROS.
+ALT16  01  WRK-TOTAL-ASSINATURA         PIC 9(007)V99       VALUE ZEROS.
       *-----------------------------------------------------------------
-       01  FILLER                       PIC X(050)         VALUE
-              "-----CABECALHO DE DESCICAO-----".
+ALT15  01  FILLER                       PIC X(050)         VALUE
+ALT15         "-----AREA COMUNICACAO SUBPROGRAMA CABECALHO-----".
       *-----------------------------------------------------------------
-
-       01  WRK-CABECALHO2.
-           05 WRK-CODIGO                PIC X(004)         VALUE
-              "COD ".
-           05 WRK-NOME                  PIC X(021)         VALUE
-              "NOME ".
-           05 WRK-EMAIL                 PIC X(021)         VALUE
-              "EMAIL".
-           05 WRK-STREAMING             PIC X(011)         VALUE
-              "STREAMING".
-           05 WRK-ASSINATURA            PIC ZZ9,99         VALUE
-              "VALOR".
+ALT15  COPY "BOOKCABEC".
       *-----------------------------------------------------------------
 
-      *-----------------------------------------------------------------
-       01  FILLER                       PIC X(050)         VALUE
-              "-----CABECALHO DE LINHA EM BRANCO-----".
-      *-----------------------------------------------------------------
+ALT05  01  WRK-STREAMING-AUX           PIC X(010)          VALUE SPACES.
+ALT10  01  WRK-CODIGO-ANTERIOR         PIC 9(003)          VALUE ZEROS.
 
-       01  WRK-CABECALHO3.
-           05 WRK-BRANCO                PIC X(080)         VALUE SPACES.
       *-----------------------------------------------------------------
+ALT13  01  FILLER                      PIC X(050)          VALUE
+ALT13         "-----VARIAVEL DE VERSIONAMENTO DO RELAT-----".
 
-       01  WRK-CABECALHO4.
-           05  WRK-SUB-TOTAL-ACU        PIC X(025)         VALUE
-              "VALOR TOTAL POR PAGINA".
-           05  WRK-ACU-ASSINATURA      PIC 9(003)V99       VALUE ZEROS.
-
-       01  WRK-CABECALHO5.
-           05   WRK-TOTAL-ASSI         PIC X(025)          VALUE
-              "VALOR TOTAL GERAL" .
-           05  WRK-TOTAL-ASSINATURA    PIC 9(003)V99       VALUE ZEROS.
-
-       01 FILLER                       PIC X(02)           VALUE SPACES.
+      *-----------------------------------------------------------------
+ALT13  01  WRK-DATA-EXECUCAO           PIC 9(008)          VALUE ZEROS.
+ALT13  01  WRK-NOME-RELAT              PIC X(040)          VALUE SPACES.
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)         VALUE
               "-----VARIAVEIS DE DETALHE CABECALHO-----".
@@ -187,7 +321,7 @@ ALT01      05 WRK-PAGINA                PIC 9(003)         VALUE 1.
            05 FILLER                   PIC X(001)          VALUE SPACES.
            05 WRK-DET-STREAMING        PIC X(010)          VALUE SPACES.
            05 FILLER                   PIC X(001)          VALUE SPACES.
-           05 WRK-DET-ASSINATURA       PIC 9(003)V99       VALUE ZEROS.
+           05 WRK-DET-ASSINATURA       PIC 9(005)V99       VALUE ZEROS.
 
       *-----------------------------------------------------------------
 
@@ -198,6 +332,13 @@ ALT01      05 WRK-PAGINA                PIC 9(003)         VALUE 1.
       *-----------------------------------------------------------------
        01  WRK-QT-LINHAS                PIC 9(002)  COMP-3 VALUE ZEROS.
 
+      *-----------------------------------------------------------------
+ALT09  01  FILLER                       PIC X(050)         VALUE
+ALT09         "-----VARIAVEL DE PARAMETRO DE PAGINACAO-----".
+
+      *-----------------------------------------------------------------
+ALT09  01  WRK-LINHAS-POR-PAGINA        PIC 9(003)         VALUE 12.
+
       *-----------------------------------------------------------------
 ALT02  01  FILLER                       PIC X(050)         VALUE
 .             "-----VARIAVEL DE ACUMULACAO-----".
@@ -207,6 +348,36 @@ ALT02  01  FILLER                       PIC X(050)         VALUE
 .      01  WRK-ACU-LIDOS                PIC 9(002)  COMP-3 VALUE ZEROS.
 ALT02 *-----------------------------------------------------------------
 
+ALT06  01  ACU-REJEITADOS               PIC 9(005)  COMP-3 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT06  01  FILLER                       PIC X(050)         VALUE
+ALT06         "-----BOOK DE CRITICA DE CONSISTENCIA-----".
+
+      *-----------------------------------------------------------------
+ALT06  COPY "BOOKEDIT".
+
+      *-----------------------------------------------------------------
+ALT07  01  FILLER                       PIC X(050)         VALUE
+ALT07         "-----BOOK DE CATALOGO DE STREAMING-----".
+
+      *-----------------------------------------------------------------
+ALT07  COPY "BOOKCAT".
+
+      *-----------------------------------------------------------------
+ALT12  01  FILLER                       PIC X(050)         VALUE
+ALT12         "-----VARIAVEL DE ESTATISTICA POR STREAMING-----".
+
+      *-----------------------------------------------------------------
+ALT12  01  TAB-ACU-STREAMING.
+ALT12      05 ACU-STREAMING             OCCURS 10 TIMES.
+ALT12          10 ACU-STREAM-QTD        PIC 9(005)  COMP-3 VALUE ZEROS.
+ALT12          10 ACU-STREAM-VALOR      PIC 9(007)V99 COMP-3 VALUE
+ALT12                                                         ZEROS.
+
+ALT12  01  WRK-STREAM-MEDIA             PIC 9(005)V99      VALUE ZEROS.
+
+      *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)         VALUE
               "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
 
@@ -246,12 +417,50 @@ ALT02 *-----------------------------------------------------------------
        0100-INICIALIZAR                 SECTION.
       *-----------------------------------------------------------------
 
+ALT13      ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+ALT13      STRING "C:\RELATORIO\dados\RELAT_" DELIMITED BY SIZE
+ALT13             WRK-DATA-EXECUCAO           DELIMITED BY SIZE
+ALT13             ".txt"                      DELIMITED BY SIZE
+ALT13          INTO WRK-NOME-RELAT.
+
            OPEN INPUT CLIENTES
                OUTPUT RELAT.
                PERFORM 0110-TESTAR-STATUS.
+
+ALT06      OPEN OUTPUT REJEITOS.
+ALT06          PERFORM 0110-TESTAR-STATUS.
+
+ALT09      PERFORM 0116-LER-PARAMETROS.
+
        0100-INICIALIZAR-FIM.            EXIT.
 
       *-----------------------------------------------------------------
+ALT09  0116-LER-PARAMETROS              SECTION.
+      *-----------------------------------------------------------------
+
+ALT09      OPEN INPUT CARTAO.
+
+ALT09      IF FS-CARTAO EQUAL ZEROS
+ALT09          READ CARTAO
+ALT09          IF FS-CARTAO EQUAL ZEROS AND
+ALT09                          PARM-LINHAS-POR-PAGINA GREATER ZEROS
+ALT09              MOVE PARM-LINHAS-POR-PAGINA TO WRK-LINHAS-POR-PAGINA
+ALT09          END-IF
+ALT09          CLOSE CARTAO
+ALT09      ELSE
+ALT09          IF FS-CARTAO NOT EQUAL 35
+ALT09              MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT09              MOVE FS-CARTAO                TO WRK-STATUS-ERRO
+ALT09              MOVE "0116-LER-PARAMETROS"    TO WRK-AREA-ERRO
+ALT09              MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT09              MOVE "CARTAO"                 TO WRK-ARQUIVO-ERRO
+ALT09              PERFORM 9999-TRATAR-ERRO
+ALT09          END-IF
+ALT09      END-IF.
+
+ALT09  0116-LER-PARAMETROS-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
        0110-TESTAR-STATUS               SECTION.
       *-----------------------------------------------------------------
 
@@ -277,6 +486,17 @@ ALT02 *-----------------------------------------------------------------
                PERFORM 9999-TRATAR-ERRO
            END-IF.
 
+ALT06  0113-ABERTURA-REJEITOS.
+
+ALT06      IF FS-REJEITOS NOT EQUAL ZEROS
+ALT06          MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT06          MOVE FS-REJEITOS              TO WRK-STATUS-ERRO
+ALT06          MOVE "0113-ABERTURA-REJEITOS" TO WRK-AREA-ERRO
+ALT06          MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT06          MOVE "REJEITOS"               TO WRK-ARQUIVO-ERRO
+ALT06          PERFORM 9999-TRATAR-ERRO
+ALT06      END-IF.
+
        0110-TESTAR-STATUS-FIM.          EXIT.
 
       *-----------------------------------------------------------------
@@ -294,6 +514,7 @@ ALT02 *-----------------------------------------------------------------
                PERFORM 9999-TRATAR-ERRO
            ELSE
                PERFORM 0210-IMPRIMIR-CABECALHO
+ALT05          MOVE REG-STREAMING TO WRK-STREAMING-AUX
            END-IF.
 
        0150-VERIFICAR-VAZIO-FIM.        EXIT.
@@ -316,18 +537,78 @@ ALT02 *-----------------------------------------------------------------
        0160-LER-DADOS-FIM.              EXIT.
 
       *-----------------------------------------------------------------
+ALT06  0165-VALIDAR-DADOS                SECTION.
+      *-----------------------------------------------------------------
+
+ALT06      MOVE "S"   TO WRK-REG-VALIDO-SW.
+ALT06      MOVE ZEROS TO WRK-COD-MOTIVO.
+
+ALT06      IF REG-CODIGO EQUAL ZEROS
+ALT06          MOVE "N"                     TO WRK-REG-VALIDO-SW
+ALT06          MOVE WRK-MOT-CODIGO-ZERO     TO WRK-COD-MOTIVO
+ALT06      END-IF.
+
+ALT06      MOVE ZEROS TO WRK-POS-ARROBA.
+ALT06      INSPECT REG-EMAIL TALLYING WRK-POS-ARROBA FOR ALL "@".
+ALT06      IF WRK-POS-ARROBA EQUAL ZEROS AND WRK-REG-VALIDO
+ALT06          MOVE "N"                     TO WRK-REG-VALIDO-SW
+ALT06          MOVE WRK-MOT-EMAIL-INVALIDO  TO WRK-COD-MOTIVO
+ALT06      END-IF.
+
+ALT06      IF REG-ASSINATURA NOT GREATER ZEROS AND WRK-REG-VALIDO
+ALT06          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT06          MOVE WRK-MOT-ASSINATURA-INVALIDA TO WRK-COD-MOTIVO
+ALT06      END-IF.
+
+ALT07      IF WRK-REG-VALIDO
+ALT07          SET IDX-STREAMING TO 1
+ALT07          SEARCH TAB-STREAMING-NOME
+ALT07              AT END
+ALT07                  MOVE "N" TO WRK-REG-VALIDO-SW
+ALT07                  MOVE WRK-MOT-STREAMING-INVALIDO TO WRK-COD-MOTIVO
+ALT07              WHEN TAB-STREAMING-NOME (IDX-STREAMING)
+ALT07                                          EQUAL REG-STREAMING
+ALT07                  CONTINUE
+ALT07          END-SEARCH
+ALT07      END-IF.
+
+ALT10      IF REG-CODIGO EQUAL WRK-CODIGO-ANTERIOR AND WRK-REG-VALIDO
+ALT10          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT10          MOVE WRK-MOT-CODIGO-DUPLICADO   TO WRK-COD-MOTIVO
+ALT10      END-IF.
+ALT10      MOVE REG-CODIGO TO WRK-CODIGO-ANTERIOR.
+
+ALT11      IF REG-CANCELADO AND WRK-REG-VALIDO
+ALT11          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT11          MOVE WRK-MOT-CLIENTE-CANCELADO  TO WRK-COD-MOTIVO
+ALT11      END-IF.
+
+ALT06  0165-VALIDAR-DADOS-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
        0200-PROCESSAR                   SECTION.
       *-----------------------------------------------------------------
 
-               ADD 1   TO WRK-ACU-LIDOS.
-               COMPUTE WRK-TOTAL-ASSINATURA EQUAL REG-ASSINATURA +
-                                               WRK-TOTAL-ASSINATURA.
+ALT17      IF REG-TIPO-DETALHE
+ALT06          PERFORM 0165-VALIDAR-DADOS
 
-           IF WRK-QT-LINHAS GREATER 12
-               PERFORM 0210-IMPRIMIR-CABECALHO
-           END-IF.
-ALT02
-               PERFORM 0220-IMPRIMIR-DETALHE.
+ALT06          IF WRK-REG-INVALIDO
+ALT06              PERFORM 0225-GRAVAR-REJEITO
+ALT06          ELSE
+                   ADD 1   TO WRK-ACU-LIDOS
+
+ALT05              IF REG-STREAMING NOT EQUAL WRK-STREAMING-AUX
+ALT05                  PERFORM 0210-IMPRIMIR-CABECALHO
+ALT05                  MOVE REG-STREAMING TO WRK-STREAMING-AUX
+ALT05              END-IF
+
+ALT09              IF WRK-QT-LINHAS GREATER WRK-LINHAS-POR-PAGINA
+                       PERFORM 0210-IMPRIMIR-CABECALHO
+                   END-IF
+
+                   PERFORM 0220-IMPRIMIR-DETALHE
+ALT06          END-IF
+ALT17      END-IF.
                PERFORM 0160-LER-DADOS.
 
            IF FS-CLIENTES EQUAL 10
@@ -338,14 +619,64 @@ ALT02
        0200-PROCESSAR-FIM.              EXIT.
 
       *-----------------------------------------------------------------
+ALT06  0225-GRAVAR-REJEITO               SECTION.
+      *-----------------------------------------------------------------
+
+ALT06      MOVE REG-CODIGO      TO REJ-CODIGO.
+ALT06      MOVE REG-NOME        TO REJ-NOME.
+ALT06      MOVE REG-EMAIL       TO REJ-EMAIL.
+ALT06      MOVE REG-STREAMING   TO REJ-STREAMING.
+ALT06      MOVE REG-ASSINATURA  TO REJ-ASSINATURA.
+ALT06      MOVE WRK-COD-MOTIVO  TO REJ-COD-MOTIVO.
+
+ALT06      EVALUATE WRK-COD-MOTIVO
+ALT06          WHEN WRK-MOT-CODIGO-ZERO
+ALT06              MOVE WRK-ERRO-CODIGO-ZERO    TO REJ-DESCRICAO-ERRO
+ALT06          WHEN WRK-MOT-EMAIL-INVALIDO
+ALT06              MOVE WRK-ERRO-EMAIL-INVALIDO TO REJ-DESCRICAO-ERRO
+ALT06          WHEN WRK-MOT-ASSINATURA-INVALIDA
+ALT06              MOVE WRK-ERRO-ASSINATURA-INVALIDA
+ALT06                                       TO REJ-DESCRICAO-ERRO
+ALT07          WHEN WRK-MOT-STREAMING-INVALIDO
+ALT07              MOVE WRK-ERRO-STREAMING-INVALIDO
+ALT07                                       TO REJ-DESCRICAO-ERRO
+ALT10          WHEN WRK-MOT-CODIGO-DUPLICADO
+ALT10              MOVE WRK-ERRO-CODIGO-DUPLICADO
+ALT10                                       TO REJ-DESCRICAO-ERRO
+ALT11          WHEN WRK-MOT-CLIENTE-CANCELADO
+ALT11              MOVE WRK-ERRO-CLIENTE-CANCELADO
+ALT11                                       TO REJ-DESCRICAO-ERRO
+ALT06      END-EVALUATE.
+
+ALT06      WRITE REG-REJEITO.
+ALT06      IF FS-REJEITOS NOT EQUAL 00
+ALT06          MOVE WRK-ERRO-GRAVAR        TO WRK-DESCRICAO-ERRO
+ALT06          MOVE FS-REJEITOS            TO WRK-STATUS-ERRO
+ALT06          MOVE "0225-GRAVAR-REJEITO"  TO WRK-AREA-ERRO
+ALT06          MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT06          MOVE "REJEITOS"             TO WRK-ARQUIVO-ERRO
+ALT06          PERFORM 9999-TRATAR-ERRO
+ALT06      END-IF.
+ALT06      ADD 1 TO ACU-REJEITADOS.
+
+ALT06  0225-GRAVAR-REJEITO-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
        0205-SUB-TOTAL                   SECTION.
       *-----------------------------------------------------------------
 
-           IF WRK-PAGINA-AUX > 1
-               MOVE WRK-CABECALHO4  TO REG-RELAT
-               WRITE REG-RELAT AFTER 1 LINE
-               MOVE ZEROS TO WRK-ACU-ASSINATURA
-           END-IF.
+ALT15      MOVE "SUBT"              TO CAB-FUNCAO.
+ALT15      MOVE WRK-ACU-ASSINATURA  TO CAB-VALOR.
+ALT15      CALL "CABECALHO" USING CAB-PARAMETRO.
+
+ALT15      MOVE CAB-LINHA-BRANCO TO REG-RELAT
+ALT15      WRITE REG-RELAT AFTER 1 LINE.
+
+ALT15      MOVE CAB-LINHA-VALOR TO REG-RELAT
+           WRITE REG-RELAT AFTER 1 LINE.
+
+ALT05      ADD WRK-ACU-ASSINATURA TO WRK-TOTAL-ASSINATURA.
+           MOVE ZEROS TO WRK-ACU-ASSINATURA.
 
        0205-SUB-TOTAL-FIM.              EXIT.
 
@@ -353,7 +684,14 @@ ALT02
        0206-TOTAL-GERAL                 SECTION.
       *-----------------------------------------------------------------
 
-               MOVE WRK-CABECALHO5 TO REG-RELAT
+ALT15          MOVE "TOTAL"         TO CAB-FUNCAO.
+ALT15          MOVE WRK-TOTAL-ASSINATURA TO CAB-VALOR.
+ALT15          CALL "CABECALHO" USING CAB-PARAMETRO.
+
+ALT15          MOVE CAB-LINHA-BRANCO TO REG-RELAT
+ALT15          WRITE REG-RELAT AFTER 1 LINE.
+
+ALT15          MOVE CAB-LINHA-VALOR TO REG-RELAT
                WRITE REG-RELAT AFTER 1 LINE.
 
        0206-TOTAL-GERAL-FIM.            EXIT.
@@ -363,22 +701,30 @@ ALT02
        0210-IMPRIMIR-CABECALHO          SECTION.
       *-----------------------------------------------------------------
 
-           PERFORM 0205-SUB-TOTAL.
-
            MOVE WRK-PAGINA-AUX TO WRK-PAGINA
 
            IF WRK-PAGINA-AUX       GREATER 1
-               MOVE WRK-CABECALHO1 TO REG-RELAT
+ALT05          IF REG-STREAMING NOT EQUAL WRK-STREAMING-AUX
+ALT05              PERFORM 0205-SUB-TOTAL
+ALT05          END-IF
+           END-IF.
+
+ALT15      MOVE "CABEC"              TO CAB-FUNCAO.
+ALT15      MOVE WRK-PAGINA           TO CAB-PAGINA.
+ALT15      CALL "CABECALHO" USING CAB-PARAMETRO.
+
+           IF WRK-PAGINA-AUX       GREATER 1
+ALT15          MOVE CAB-LINHA-TITULO TO REG-RELAT
                WRITE REG-RELAT     AFTER PAGE
            ELSE
-               MOVE WRK-CABECALHO1 TO REG-RELAT
+ALT15          MOVE CAB-LINHA-TITULO TO REG-RELAT
                WRITE REG-RELAT     AFTER 1 LINE
            END-IF.
 
-               MOVE WRK-CABECALHO2 TO REG-RELAT
+ALT15          MOVE CAB-LINHA-COLUNAS TO REG-RELAT
                WRITE REG-RELAT     AFTER 1 LINE
 
-               MOVE WRK-CABECALHO3 TO REG-RELAT
+ALT15          MOVE CAB-LINHA-BRANCO TO REG-RELAT
                WRITE REG-RELAT      AFTER 1 LINE
 
                MOVE 4                TO WRK-QT-LINHAS.
@@ -400,6 +746,9 @@ ALT03      IF FS-RELAT                      EQUAL ZEROS
 .              MOVE WRK-DETALHE             TO REG-RELAT
                WRITE REG-RELAT AFTER 1 LINE
                ADD WRK-DET-ASSINATURA TO WRK-ACU-ASSINATURA
+ALT12          ADD 1 TO ACU-STREAM-QTD (IDX-STREAMING)
+ALT12          ADD WRK-DET-ASSINATURA TO ACU-STREAM-VALOR
+ALT12                                                 (IDX-STREAMING)
 .          ELSE
 .              MOVE WRK-ERRO-GRAVAR         TO WRK-DESCRICAO-ERRO
 .              MOVE FS-RELAT                TO WRK-STATUS-ERRO
@@ -418,12 +767,32 @@ ALT02 *-----------------------------------------------------------------
 
 .              DISPLAY WRK-TRACO.
 .              DISPLAY "TOTAL DE REGISTROS LIDOS: " WRK-ACU-LIDOS.
+ALT06          DISPLAY "TOTAL DE REGISTROS REJEITADOS: " ACU-REJEITADOS.
+ALT12          DISPLAY WRK-TRACO.
+ALT12          PERFORM 0231-ESTATISTICA-STREAMING
+ALT12              VARYING IDX-STREAMING FROM 1 BY 1
+ALT12              UNTIL IDX-STREAMING GREATER 10.
 .              DISPLAY WRK-TRACO.
 .              DISPLAY WRK-FIM-PROGRAMA.
 .              DISPLAY WRK-TRACO.
 
 ALT02  0230-ESTATISTITA-FIM.            EXIT.
 
+ALT12 *-----------------------------------------------------------------
+ALT12   0231-ESTATISTICA-STREAMING        SECTION.
+ALT12 *-----------------------------------------------------------------
+
+ALT12          IF ACU-STREAM-QTD (IDX-STREAMING) GREATER ZEROS
+ALT12              DIVIDE ACU-STREAM-VALOR (IDX-STREAMING)
+ALT12                  BY ACU-STREAM-QTD (IDX-STREAMING)
+ALT12                  GIVING WRK-STREAM-MEDIA ROUNDED
+ALT12              DISPLAY TAB-STREAMING-NOME (IDX-STREAMING)
+ALT12                  " QTD: " ACU-STREAM-QTD (IDX-STREAMING)
+ALT12                  " MEDIA ASSINATURA: " WRK-STREAM-MEDIA
+ALT12          END-IF.
+
+ALT12  0231-ESTATISTICA-STREAMING-FIM.  EXIT.
+
       *-----------------------------------------------------------------
        0300-FINALIZAR                   SECTION.
       *-----------------------------------------------------------------
@@ -457,6 +826,19 @@ ALT03  0320-FECHAR-RELAT.
 .              MOVE "RELAT"                TO WRK-ARQUIVO-ERRO
 .              PERFORM 9999-TRATAR-ERRO
 .          END-IF.
+
+ALT06  0330-FECHAR-REJEITOS.
+
+ALT06      CLOSE REJEITOS.
+
+ALT06      IF FS-REJEITOS NOT EQUAL ZEROS
+ALT06          MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+ALT06          MOVE FS-REJEITOS            TO WRK-STATUS-ERRO
+ALT06          MOVE "0330-FECHAR-REJEITOS" TO WRK-AREA-ERRO
+ALT06          MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT06          MOVE "REJEITOS"             TO WRK-ARQUIVO-ERRO
+ALT06          PERFORM 9999-TRATAR-ERRO
+ALT06      END-IF.
 ALT03
                GOBACK.
 
@@ -465,6 +847,20 @@ ALT03
       *-----------------------------------------------------------------
        9999-TRATAR-ERRO                 SECTION.
       *-----------------------------------------------------------------
+ALT14          EVALUATE WRK-DESCRICAO-ERRO
+ALT14              WHEN WRK-ERRO-ABERTURA
+ALT14                  MOVE 12 TO RETURN-CODE
+ALT14              WHEN WRK-ERRO-LEIT
+ALT14                  MOVE 14 TO RETURN-CODE
+ALT14              WHEN WRK-ERRO-GRAVAR
+ALT14                  MOVE 16 TO RETURN-CODE
+ALT14              WHEN WRK-ERRO-FECHAR
+ALT14                  MOVE 18 TO RETURN-CODE
+ALT14              WHEN WRK-ARQ-VAZIO
+ALT14                  MOVE 04 TO RETURN-CODE
+ALT14              WHEN OTHER
+ALT14                  MOVE 99 TO RETURN-CODE
+ALT14          END-EVALUATE.
                DISPLAY WRK-MSG-ERROS.
                GOBACK.
        9999-TRATAR-ERRO-FIM.            EXIT.
