@@ -29,17 +29,120 @@ ALT01 *== OBJETIVO....: ADICIONAR CONTADOR DE PAGINACAO
       *
       *
       *=================================================================
+ALT02 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT02 *== OBJETIVO....: CLIENTES PASSOU A SER ARQUIVO INDEXADO (CHAVE
+      *                 REG-CODIGO) MANTIDO PELO MANTCLI; LAYOUT DO
+      *                 REGISTRO PASSOU A VIR DO BOOK REGCLI.
+      *=================================================================
+ALT03 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT03 *== OBJETIVO....: INCLUIDA A CRITICA DE CONSISTENCIA (0165-VALIDAR
+      *                 -DADOS) ANTES DO PROCESSAMENTO DO REGISTRO;
+      *                 REGISTROS COM CODIGO ZERADO, EMAIL SEM ARROBA OU
+      *                 ASSINATURA ZERADA SAO GRAVADOS NO ARQUIVO
+      *                 REJEITOS EM VEZ DE SEREM LISTADOS.
+      *=================================================================
+ALT04 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT04 *== OBJETIVO....: CRITICA DE CONSISTENCIA (0165-VALIDAR-DADOS)
+      *                 PASSOU TAMBEM A VERIFICAR SE REG-STREAMING
+      *                 CONSTA NO CATALOGO DE SERVICOS ACEITOS (BOOK
+      *                 BOOKCAT); FORA DO CATALOGO VAI PARA REJEITOS.
+      *=================================================================
+ALT05 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT05 *== OBJETIVO....: REG-ASSINATURA (BOOK REGCLI) AMPLIADO PARA
+      *                 9(005)V99; WRK-DET-ASSINATURA AMPLIADA NA MESMA
+      *                 PROPORCAO PARA NAO TRUNCAR PLANOS ACIMA DE
+      *                 R$999,99.
+      *=================================================================
+ALT06 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT06 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-CODIGO SE REPETE EM RELACAO AO REGISTRO
+      *                 ANTERIOR (WRK-CODIGO-ANTERIOR), JA QUE CLIENTES
+      *                 DEVE VIR EM SEQUENCIA DE CODIGO. REGISTRO
+      *                 DUPLICADO E DESVIADO PARA REJEITOS.
+      *-----------------------------------------------------------------
+
+ALT07 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT07 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-CODIGO (BOOK REGCLI) ESTA CANCELADO; UM
+      *                 CLIENTE CANCELADO SAI DO RELATORIO DE CLIENTES
+      *                 ATIVOS (WRK-MOT-CLIENTE-CANCELADO, BOOK
+      *                 BOOKEDIT). O RELATORIO DE CHURN (CANCCLI) E QUE
+      *                 LISTA ESSES REGISTROS.
+ALT08 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT08 *== OBJETIVO....: 9999-TRATAR-ERRO PASSOU A SETAR UM RETURN-CODE
+      *                 DISTINTO POR TIPO DE ERRO (ABERTURA/LEITURA/
+      *                 GRAVACAO/FECHAMENTO/ARQUIVO VAZIO), PARA O
+      *                 AGENDADOR DISTINGUIR O MOTIVO DA FALHA SEM LER
+      *                 O SYSOUT.
+ALT09 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT09 *== OBJETIVO....: 0210-IMPRIMIR-CABECALHO PASSOU A CHAMAR O
+      *                 SUBPROGRAMA CABECALHO (AREA BOOKCABEC) PARA
+      *                 MONTAR A LINHA DE TITULO/PAGINACAO E A LINHA DE
+      *                 COLUNAS, EM VEZ DE MANTER AQUI A PROPRIA COPIA
+      *                 (WRK-CABECALHO1 A WRK-CABECALHO3) DESSAS
+      *                 LINHAS.
+ALT10 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT10 *== OBJETIVO....: INCLUIDO SPECIAL-NAMES.DECIMAL-POINT IS COMMA
+      *                 (FALTAVA NESTE PROGRAMA) PARA A VIRGULA DE
+      *                 WRK-DET-ASSINATURA SER O PONTO DECIMAL DE
+      *                 FATO, EM VEZ DE SIMPLES CARACTER DE INSERCAO -
+      *                 SEM ISSO O MOVE DE REG-ASSINATURA (9(005)V99)
+      *                 TRUNCAVA AS CASAS DECIMAIS E DESALINHAVA A
+      *                 IMPRESSAO. 0200-PROCESSAR PASSOU TAMBEM A SO
+      *                 CHAMAR 0165-VALIDAR-DADOS PARA O REGISTRO DE
+      *                 DETALHE (REG-TIPO-DETALHE), NO MESMO MOLDE DO
+      *                 RELATORIO.CBL - O TRAILER DE CONTROLE
+      *                 (REG-CODIGO=999) ESTAVA SENDO VALIDADO E
+      *                 CONTADO EM ACU-REJEITADOS.
+      *=================================================================
        ENVIRONMENT                      DIVISION.
       *=================================================================
 
       *-----------------------------------------------------------------
        CONFIGURATION                    SECTION.
       *-----------------------------------------------------------------
+ALT10  SPECIAL-NAMES.
+ALT10      DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
        INPUT-OUTPUT                     SECTION.
        FILE-CONTROL.
 
-           SELECT CLIENTES ASSIGN TO "C:\RELATORIO\dados\clientes.txt"
+ALT02      SELECT CLIENTES ASSIGN TO "C:\RELATORIO\dados\CLIENTES.DAT"
+ALT02      ORGANIZATION IS INDEXED
+ALT02      ACCESS MODE IS SEQUENTIAL
+ALT02      RECORD KEY IS REG-CODIGO
               FILE STATUS IS FS-CLIENTES.
+
+ALT03      SELECT REJEITOS ASSIGN TO "C:\RELATORIO\dados\REJEITOS.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS FS-REJEITOS.
       *-----------------------------------------------------------------
 
       *=================================================================
@@ -50,12 +153,10 @@ ALT01 *== OBJETIVO....: ADICIONAR CONTADOR DE PAGINACAO
        FILE                             SECTION.
       *-----------------------------------------------------------------
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-CODIGO                PIC 9(003).
-           05 REG-NOME                  PIC X(020).
-           05 REG-EMAIL                 PIC X(020).
-           05 REG-STREAMING             PIC X(010).
-           05 REG-ASSINATURA            PIC 9(005).
+       COPY "REGCLI".
+
+ALT03  FD  REJEITOS.
+ALT03  COPY "REGREJ".
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                  SECTION.
@@ -73,46 +174,20 @@ ALT01 *== OBJETIVO....: ADICIONAR CONTADOR DE PAGINACAO
 
       *-----------------------------------------------------------------
        01  FS-CLIENTES                  PIC 9(002)         VALUE ZEROS.
+ALT03  01  FS-REJEITOS                  PIC 9(002)         VALUE ZEROS.
 
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)         VALUE
               "-----CABECALHO DE PAGINACAO-----".
 
       *-----------------------------------------------------------------
-       01  WRK-CABECALHO1.
-           05 FILLER                    PIC X(020)         VALUE SPACES.
-           05 FILLER                    PIC X(020)         VALUE
-              "LISTA DE CLIENTES".
-           05 FILLER                    PIC X(020)         VALUE SPACES.
-ALT01      05 FILLER                    PIC X(008)         VALUE
-              "PAGINA: ".
-ALT01      05 WRK-PAGINA                PIC 9(003)        VALUE 1.
-
-      *-----------------------------------------------------------------
-       01  FILLER                       PIC X(050)         VALUE
-              "-----CABECALHO DE DESCRICAO-----".
-
-      *-----------------------------------------------------------------
-       01  WRK-CABECALHO2.
-           05 CODIGO                    PIC X(004)         VALUE
-              "COD ".
-           05 WRK-NOME                  PIC X(021)         VALUE
-              "NOME ".
-           05 WRK-EMAIL                 PIC X(021)         VALUE
-              "EMAIL ".
-           05 WRK-STREAMING             PIC X(011)         VALUE
-              "STREAMING ".
-           05 WRK-ASSINATURA            PIC X(005)        VALUE
-              "VALOR".
+ALT01  01  WRK-PAGINA                   PIC 9(003)        VALUE 1.
 
       *-----------------------------------------------------------------
-       01  FILLER                       PIC X(050)         VALUE
-              "-----CABECALHO DE LINHA EM BRANCO-----".
-
+ALT09  01  FILLER                       PIC X(050)         VALUE
+ALT09         "-----AREA COMUNICACAO SUBPROGRAMA CABECALHO-----".
       *-----------------------------------------------------------------
-       01  WRK-CABECALHO3.
-           05 WRK-BRANCO                PIC X(080)         VALUE SPACES.
-
+ALT09  COPY "BOOKCABEC".
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)         VALUE
               "-----CABECALHO DE DETALHE-----".
@@ -127,10 +202,28 @@ ALT01      05 WRK-PAGINA                PIC 9(003)        VALUE 1.
            05 FILLER                    PIC X(001)         VALUE SPACES.
            05 WRK-DETE-STREAMING        PIC X(010)         VALUE SPACES.
            05 FILLER                    PIC X(001)         VALUE SPACES.
-           05 WRK-DET-ASSINATURA        PIC ZZ9,99         VALUE ZEROS.
+           05 WRK-DET-ASSINATURA        PIC ZZZZ9,99       VALUE ZEROS.
 
        01  WRK-QT-LINHAS                PIC 9(002)         VALUE ZEROS.
 
+ALT03  01  ACU-REJEITADOS               PIC 9(005)  COMP-3 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT03  01  FILLER                       PIC X(050)         VALUE
+ALT03         "-----BOOK DE CRITICA DE CONSISTENCIA-----".
+
+      *-----------------------------------------------------------------
+ALT03  COPY "BOOKEDIT".
+
+      *-----------------------------------------------------------------
+ALT04  01  FILLER                       PIC X(050)         VALUE
+ALT04         "-----BOOK DE CATALOGO DE STREAMING-----".
+
+      *-----------------------------------------------------------------
+ALT04  COPY "BOOKCAT".
+
+ALT06  01  WRK-CODIGO-ANTERIOR          PIC 9(003)         VALUE ZEROS.
+
       *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)         VALUE
               "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
@@ -174,6 +267,16 @@ ALT01      05 WRK-PAGINA                PIC 9(003)        VALUE 1.
            OPEN INPUT CLIENTES.
                PERFORM 0110-TESTAR-STATUS.
 
+ALT03      OPEN OUTPUT REJEITOS.
+ALT03      IF FS-REJEITOS NOT EQUAL 00
+ALT03          MOVE WRK-ERRO-ABERTURA      TO WRK-DESCRICAO-ERRO
+ALT03          MOVE FS-REJEITOS            TO WRK-STATUS-ERRO
+ALT03          MOVE "0100-INICIALIZAR"     TO WRK-AREA-ERRO
+ALT03          MOVE "ASSINACL"             TO WRK-PROGRAMA-ERRO
+ALT03          MOVE "REJEITOS"             TO WRK-ARQUIVO-ERRO
+ALT03          PERFORM 9999-TRATAR-ERRO
+ALT03      END-IF.
+
        0100-INICIALIZAR-FIM.            EXIT.
 
       *-----------------------------------------------------------------
@@ -231,28 +334,131 @@ ALT01      05 WRK-PAGINA                PIC 9(003)        VALUE 1.
        0160-LER-DADOS-FIM.              EXIT.
 
 
+      *-----------------------------------------------------------------
+ALT03  0165-VALIDAR-DADOS                SECTION.
+      *-----------------------------------------------------------------
+
+ALT03      MOVE "S"   TO WRK-REG-VALIDO-SW.
+ALT03      MOVE ZEROS TO WRK-COD-MOTIVO.
+
+ALT03      IF REG-CODIGO EQUAL ZEROS
+ALT03          MOVE "N"                     TO WRK-REG-VALIDO-SW
+ALT03          MOVE WRK-MOT-CODIGO-ZERO     TO WRK-COD-MOTIVO
+ALT03      END-IF.
+
+ALT03      MOVE ZEROS TO WRK-POS-ARROBA.
+ALT03      INSPECT REG-EMAIL TALLYING WRK-POS-ARROBA FOR ALL "@".
+ALT03      IF WRK-POS-ARROBA EQUAL ZEROS AND WRK-REG-VALIDO
+ALT03          MOVE "N"                     TO WRK-REG-VALIDO-SW
+ALT03          MOVE WRK-MOT-EMAIL-INVALIDO  TO WRK-COD-MOTIVO
+ALT03      END-IF.
+
+ALT03      IF REG-ASSINATURA NOT GREATER ZEROS AND WRK-REG-VALIDO
+ALT03          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT03          MOVE WRK-MOT-ASSINATURA-INVALIDA TO WRK-COD-MOTIVO
+ALT03      END-IF.
+
+ALT04      IF WRK-REG-VALIDO
+ALT04          SET IDX-STREAMING TO 1
+ALT04          SEARCH TAB-STREAMING-NOME
+ALT04              AT END
+ALT04                  MOVE "N" TO WRK-REG-VALIDO-SW
+ALT04                  MOVE WRK-MOT-STREAMING-INVALIDO TO WRK-COD-MOTIVO
+ALT04              WHEN TAB-STREAMING-NOME (IDX-STREAMING)
+ALT04                                          EQUAL REG-STREAMING
+ALT04                  CONTINUE
+ALT04          END-SEARCH
+ALT04      END-IF.
+
+ALT06      IF REG-CODIGO EQUAL WRK-CODIGO-ANTERIOR AND WRK-REG-VALIDO
+ALT06          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT06          MOVE WRK-MOT-CODIGO-DUPLICADO   TO WRK-COD-MOTIVO
+ALT06      END-IF.
+ALT06      MOVE REG-CODIGO TO WRK-CODIGO-ANTERIOR.
+
+ALT07      IF REG-CANCELADO AND WRK-REG-VALIDO
+ALT07          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT07          MOVE WRK-MOT-CLIENTE-CANCELADO  TO WRK-COD-MOTIVO
+ALT07      END-IF.
+
+ALT03  0165-VALIDAR-DADOS-FIM.          EXIT.
+
       *-----------------------------------------------------------------
        0200-PROCESSAR                   SECTION.
       *-----------------------------------------------------------------
 
-           IF WRK-QT-LINHAS GREATER 12
+ALT10      IF REG-TIPO-DETALHE
+ALT03          PERFORM 0165-VALIDAR-DADOS
 
-               PERFORM  0210-IMPRIMIR-CABECALHO
-           END-IF.
-               PERFORM 0220-IMPRIMIR-DETALHE
+ALT03          IF WRK-REG-INVALIDO
+ALT03              PERFORM 0225-GRAVAR-REJEITO
+ALT03          ELSE
+                   IF WRK-QT-LINHAS GREATER 12
+                       PERFORM  0210-IMPRIMIR-CABECALHO
+                   END-IF
+                   PERFORM 0220-IMPRIMIR-DETALHE
+ALT03          END-IF
+ALT10      END-IF.
                PERFORM 0160-LER-DADOS.
 
        0200-PROCESSAR-FIM.              EXIT.
 
       *-----------------------------------------------------------------
+ALT03  0225-GRAVAR-REJEITO               SECTION.
+      *-----------------------------------------------------------------
+
+ALT03      MOVE REG-CODIGO      TO REJ-CODIGO.
+ALT03      MOVE REG-NOME        TO REJ-NOME.
+ALT03      MOVE REG-EMAIL       TO REJ-EMAIL.
+ALT03      MOVE REG-STREAMING   TO REJ-STREAMING.
+ALT03      MOVE REG-ASSINATURA  TO REJ-ASSINATURA.
+ALT03      MOVE WRK-COD-MOTIVO  TO REJ-COD-MOTIVO.
+
+ALT03      EVALUATE WRK-COD-MOTIVO
+ALT03          WHEN WRK-MOT-CODIGO-ZERO
+ALT03              MOVE WRK-ERRO-CODIGO-ZERO    TO REJ-DESCRICAO-ERRO
+ALT03          WHEN WRK-MOT-EMAIL-INVALIDO
+ALT03              MOVE WRK-ERRO-EMAIL-INVALIDO TO REJ-DESCRICAO-ERRO
+ALT03          WHEN WRK-MOT-ASSINATURA-INVALIDA
+ALT03              MOVE WRK-ERRO-ASSINATURA-INVALIDA
+ALT03                                       TO REJ-DESCRICAO-ERRO
+ALT04          WHEN WRK-MOT-STREAMING-INVALIDO
+ALT04              MOVE WRK-ERRO-STREAMING-INVALIDO
+ALT04                                       TO REJ-DESCRICAO-ERRO
+ALT06          WHEN WRK-MOT-CODIGO-DUPLICADO
+ALT06              MOVE WRK-ERRO-CODIGO-DUPLICADO
+ALT06                                       TO REJ-DESCRICAO-ERRO
+ALT07          WHEN WRK-MOT-CLIENTE-CANCELADO
+ALT07              MOVE WRK-ERRO-CLIENTE-CANCELADO
+ALT07                                       TO REJ-DESCRICAO-ERRO
+ALT03      END-EVALUATE.
+
+ALT03      WRITE REG-REJEITO.
+ALT03      IF FS-REJEITOS NOT EQUAL 00
+ALT03          MOVE WRK-ERRO-GRAVAR        TO WRK-DESCRICAO-ERRO
+ALT03          MOVE FS-REJEITOS            TO WRK-STATUS-ERRO
+ALT03          MOVE "0225-GRAVAR-REJEITO"  TO WRK-AREA-ERRO
+ALT03          MOVE "ASSINACL"             TO WRK-PROGRAMA-ERRO
+ALT03          MOVE "REJEITOS"             TO WRK-ARQUIVO-ERRO
+ALT03          PERFORM 9999-TRATAR-ERRO
+ALT03      END-IF.
+ALT03      ADD 1 TO ACU-REJEITADOS.
+
+ALT03  0225-GRAVAR-REJEITO-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
        0210-IMPRIMIR-CABECALHO          SECTION.
       *-----------------------------------------------------------------
 
-           DISPLAY WRK-CABECALHO3.
-           DISPLAY WRK-CABECALHO1.
-           DISPLAY WRK-CABECALHO3.
-           DISPLAY WRK-CABECALHO2.
-           DISPLAY WRK-CABECALHO3.
+ALT09      MOVE "CABEC"              TO CAB-FUNCAO.
+ALT09      MOVE WRK-PAGINA           TO CAB-PAGINA.
+ALT09      CALL "CABECALHO" USING CAB-PARAMETRO.
+
+ALT09      DISPLAY CAB-LINHA-BRANCO.
+ALT09      DISPLAY CAB-LINHA-TITULO.
+ALT09      DISPLAY CAB-LINHA-BRANCO.
+ALT09      DISPLAY CAB-LINHA-COLUNAS.
+ALT09      DISPLAY CAB-LINHA-BRANCO.
            MOVE 4 TO WRK-QT-LINHAS.
 ALT01      ADD 1 TO WRK-PAGINA.
 
@@ -286,6 +492,18 @@ ALT01      ADD 1 TO WRK-PAGINA.
                MOVE "CLIENTES"       TO WRK-ARQUIVO-ERRO
                PERFORM 9999-TRATAR-ERRO
            END-IF.
+
+ALT03      CLOSE REJEITOS.
+ALT03      IF FS-REJEITOS NOT EQUAL ZEROS
+ALT03          MOVE WRK-ERRO-FECHAR   TO WRK-DESCRICAO-ERRO
+ALT03          MOVE FS-REJEITOS       TO WRK-STATUS-ERRO
+ALT03          MOVE "0300-FINALIZAR"  TO WRK-AREA-ERRO
+ALT03          MOVE "ASSINACL"        TO WRK-PROGRAMA-ERRO
+ALT03          MOVE "REJEITOS"        TO WRK-ARQUIVO-ERRO
+ALT03          PERFORM 9999-TRATAR-ERRO
+ALT03      END-IF.
+
+ALT03      DISPLAY "TOTAL DE REGISTROS REJEITADOS: " ACU-REJEITADOS.
            GOBACK.
 
        0300-FINALIZAR-FIM.              EXIT.
@@ -294,6 +512,21 @@ ALT01      ADD 1 TO WRK-PAGINA.
        9999-TRATAR-ERRO                 SECTION.
       *-----------------------------------------------------------------
 
+ALT08      EVALUATE WRK-DESCRICAO-ERRO
+ALT08          WHEN WRK-ERRO-ABERTURA
+ALT08              MOVE 12 TO RETURN-CODE
+ALT08          WHEN WRK-ERRO-LEIT
+ALT08              MOVE 14 TO RETURN-CODE
+ALT08          WHEN WRK-ERRO-GRAVAR
+ALT08              MOVE 16 TO RETURN-CODE
+ALT08          WHEN WRK-ERRO-FECHAR
+ALT08              MOVE 18 TO RETURN-CODE
+ALT08          WHEN WRK-ARQ-VAZIO
+ALT08              MOVE 04 TO RETURN-CODE
+ALT08          WHEN OTHER
+ALT08              MOVE 99 TO RETURN-CODE
+ALT08      END-EVALUATE.
+
            DISPLAY WRK-MSG-ERROS.
            GOBACK.
 
