@@ -40,6 +40,161 @@ ALT03 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
 .     *== CONSULTORIA.:
 .     *== DATA........: 02/078/2024
 ALT03 *== OBJETIVO....: ADICIONAR ABRIR O PROGRAMA EM MODO OUTPUT
+      *=================================================================
+ALT04 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT04 *== OBJETIVO....: CLIENTES PASSOU A SER ARQUIVO INDEXADO (CHAVE
+      *                 REG-CODIGO) MANTIDO PELO MANTCLI; LAYOUT DO
+      *                 REGISTRO PASSOU A VIR DO BOOK REGCLI.
+      *-----------------------------------------------------------------
+ALT05 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT05 *== OBJETIVO....: INCLUIDA A CRITICA DE CONSISTENCIA (0165-VALIDAR
+      *                 -DADOS) ANTES DO PROCESSAMENTO DO REGISTRO;
+      *                 REGISTROS COM CODIGO ZERADO, EMAIL SEM ARROBA OU
+      *                 ASSINATURA ZERADA SAO GRAVADOS NO ARQUIVO
+      *                 REJEITOS EM VEZ DE ENTRAREM NO RELATORIO.
+      *-----------------------------------------------------------------
+ALT06 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT06 *== OBJETIVO....: INCLUIDA SAIDA EM CSV (ARQUIVO RELATCSV), LIDA A
+      *                 PARTIR DO CARTAO DE PARAMETROS (ARQUIVO CARTAO,
+      *                 BOOK REGPARM) EM 0116-LER-PARAMETROS; QUANDO
+      *                 PARM-FORMATO-SAIDA FOR "CSV" OU "AMB", CADA
+      *                 DETALHE GRAVADO EM RELAT TAMBEM E GRAVADO EM
+      *                 RELATCSV NO FORMATO SEPARADO POR VIRGULA.
+      *-----------------------------------------------------------------
+ALT07 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT07 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-STREAMING ESTA NO CATALOGO DE SERVICOS
+      *                 ACEITOS (BOOK BOOKCAT); FORA DO CATALOGO, O
+      *                 REGISTRO E REJEITADO COMO OS DEMAIS.
+      *=================================================================
+ALT08 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT08 *== OBJETIVO....: REG-ASSINATURA (BOOK REGCLI) AMPLIADO PARA
+      *                 9(005)V99; ACU-SUBTOTAL, ACU-TOTAL,
+      *                 WRK-DET-ASSINATURA, CSV-ASSINATURA E
+      *                 REG-RELATCSV AMPLIADOS NA MESMA PROPORCAO PARA
+      *                 NAO TRUNCAR PLANOS ACIMA DE R$999,99.
+      *-----------------------------------------------------------------
+
+ALT09 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT09 *== OBJETIVO....: 0116-LER-PARAMETROS PASSOU A LER TAMBEM
+      *                 PARM-LINHAS-POR-PAGINA (BOOK REGPARM), QUE
+      *                 SUBSTITUI O LITERAL 07 NO TESTE DE QUEBRA DE
+      *                 PAGINA (WRK-LINHAS-POR-PAGINA). O TESTE DE
+      *                 SUBTOTAL, QUE COMPARAVA COM 13 (INCONSISTENTE
+      *                 COM O LIMITE DE 07 LINHAS POR PAGINA), PASSOU A
+      *                 USAR O MESMO WRK-LINHAS-POR-PAGINA. SEM O
+      *                 CARTAO, OU SEM O CAMPO PREENCHIDO, MANTEM O
+      *                 PADRAO ANTIGO DE 07 LINHAS.
+      *-----------------------------------------------------------------
+
+ALT10 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT10 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-CODIGO SE REPETE EM RELACAO AO REGISTRO
+      *                 ANTERIOR (WRK-CODIGO-ANTERIOR). O SEGUNDO
+      *                 REGISTRO COM O MESMO CODIGO E REJEITADO
+      *                 (WRK-MOT-CODIGO-DUPLICADO, BOOK BOOKEDIT) EM VEZ
+      *                 DE SAIR DUPLICADO NO RELATORIO.
+      *-----------------------------------------------------------------
+
+ALT11 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT11 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-CODIGO (BOOK REGCLI) ESTA CANCELADO; UM
+      *                 CLIENTE CANCELADO SAI DO RELATORIO DE CLIENTES
+      *                 ATIVOS (WRK-MOT-CLIENTE-CANCELADO, BOOK
+      *                 BOOKEDIT). O RELATORIO DE CHURN (CANCCLI) E QUE
+      *                 LISTA ESSES REGISTROS.
+      *-----------------------------------------------------------------
+
+ALT13 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT13 *== OBJETIVO....: 0230-ESTATISTICA PASSOU A MOSTRAR, ALEM DO TOTAL
+      *                 GERAL, A QUANTIDADE E A MEDIA DE REG-ASSINATURA
+      *                 POR REG-STREAMING (TAB-ACU-STREAMING), ACUMULADA
+      *                 EM 0220-IMPRIMIR-DETALHE NO MESMO IDX-STREAMING
+      *                 JA POSICIONADO POR 0165-VALIDAR-DADOS.
+      *-----------------------------------------------------------------
+
+ALT14 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT14 *== OBJETIVO....: RELAT PASSOU A SER GRAVADO COM A DATA DE EXECUCAO
+      *                 NO NOME (WRK-NOME-RELAT, ASSIGN DINAMICO) EM VEZ
+      *                 DE UM NOME FIXO, PARA MANTER O RELATORIO DE CADA
+      *                 DIA EM VEZ DE SOBRESCREVER O DO DIA ANTERIOR.
+      *-----------------------------------------------------------------
+
+ALT15 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT15 *== OBJETIVO....: 9999-TRATAR-ERRO PASSOU A SETAR UM RETURN-CODE
+      *                 DISTINTO POR TIPO DE ERRO (ABERTURA/LEITURA/
+      *                 GRAVACAO/FECHAMENTO/ARQUIVO VAZIO), PARA O
+      *                 AGENDADOR DISTINGUIR O MOTIVO DA FALHA SEM LER
+      *                 O SYSOUT.
+      *-----------------------------------------------------------------
+ALT16 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT16 *== OBJETIVO....: 0205-SUB-TOTAL/0206-TOTAL-GERAL/0210-IMPRIMIR-
+      *                 CABECALHO PASSARAM A CHAMAR O SUBPROGRAMA
+      *                 CABECALHO (AREA BOOKCABEC) PARA MONTAR AS
+      *                 LINHAS DE TITULO/PAGINACAO, COLUNAS, SUBTOTAL
+      *                 E TOTAL, EM VEZ DE MANTER AQUI A PROPRIA COPIA
+      *                 (WRK-CABECALHO1 A WRK-CABECALHO5) DESSAS
+      *                 LINHAS.
+      *-----------------------------------------------------------------
+ALT17 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT17 *== OBJETIVO....: ACU-SUBTOTAL E ACU-TOTAL AMPLIADOS DE 9(005)V99
+      *                 PARA 9(007)V99, ACOMPANHANDO A AMPLIACAO DE
+      *                 REG-ASSINATURA (BOOK REGCLI) - OS DOIS
+      *                 ACUMULAM WRK-DET-ASSINATURA DE VARIOS CLIENTES
+      *                 POR PAGINA/RELATORIO E PODERIAM TRANSBORDAR COM
+      *                 A LARGURA ANTIGA.
+      *-----------------------------------------------------------------
+ALT18 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT18 *== OBJETIVO....: 0200-PROCESSAR PASSOU A SO VALIDAR/IMPRIMIR O
+      *                 REGISTRO QUANDO REG-TIPO-DETALHE - O MESTRE
+      *                 CLIENTES E LIDO SEQUENCIALMENTE ATE FS-CLIENTES
+      *                 NOT EQUAL 00 E O TRAILER DE CONTROLE
+      *                 (REG-CODIGO=999, ALT22 DO RELATV05) ERA LIDO
+      *                 COMO SE FOSSE UM CLIENTE NORMAL, SEMPRE
+      *                 REPROVADO POR 0165-VALIDAR-DADOS E CONTADO EM
+      *                 ACU-REJEITADOS.
       *-----------------------------------------------------------------
 
       *=================================================================
@@ -56,11 +211,25 @@ ALT03 *== OBJETIVO....: ADICIONAR ABRIR O PROGRAMA EM MODO OUTPUT
       *-----------------------------------------------------------------
 
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\RELATORIO\dados\cliente1.txt"
+ALT04      SELECT CLIENTES ASSIGN TO "C:\RELATORIO\dados\CLIENTES.DAT"
+ALT04      ORGANIZATION IS INDEXED
+ALT04      ACCESS MODE IS SEQUENTIAL
+ALT04      RECORD KEY IS REG-CODIGO
            FILE STATUS IS FS-CLIENTES.
 
-ALT03      SELECT RELAT ASSIGN   TO  "C:\RELATORIO\dados\RELAT.txt"
+ALT14      SELECT RELAT ASSIGN   TO  WRK-NOME-RELAT
 ALT03      FILE STATUS IS FS-RELAT.
+
+ALT05      SELECT REJEITOS ASSIGN TO "C:\RELATORIO\dados\REJEITOS.DAT"
+ALT05      ORGANIZATION IS SEQUENTIAL
+ALT05      FILE STATUS IS FS-REJEITOS.
+
+ALT06      SELECT CARTAO ASSIGN TO "C:\RELATORIO\dados\CARTAO.DAT"
+ALT06      ORGANIZATION IS SEQUENTIAL
+ALT06      FILE STATUS IS FS-CARTAO.
+
+ALT06      SELECT RELATCSV ASSIGN TO "C:\RELATORIO\dados\RELAT.CSV"
+ALT06      FILE STATUS IS FS-RELATCSV.
       *-----------------------------------------------------------------
 
       *=================================================================
@@ -72,16 +241,20 @@ ALT03      FILE STATUS IS FS-RELAT.
       *-----------------------------------------------------------------
 
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-CODIGO                PIC 9(003).
-           05 REG-NOME                  PIC X(020).
-           05 REG-EMAIL                 PIC X(20).
-           05 REG-STREAMING             PIC X(010).
-           05 REG-ASSINATURA            PIC 9(003)V99.
+       COPY "REGCLI".
 
 ALT03  FD  RELAT.
 ALT03  01  REG-RELAT                    PIC X(068).
 
+ALT05  FD  REJEITOS.
+ALT05  COPY "REGREJ".
+
+ALT06  FD  CARTAO.
+ALT06  COPY "REGPARM".
+
+ALT06  FD  RELATCSV.
+ALT06  01  REG-RELATCSV                 PIC X(064).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                  SECTION.
       *-----------------------------------------------------------------
@@ -105,6 +278,9 @@ ALT03 *-----------------------------------------------------------------
 .     *-----------------------------------------------------------------
 .
 ALT03  01  FS-RELAT                     PIC 9(002)         VALUE ZEROS.
+ALT05  01  FS-REJEITOS                  PIC 9(002)         VALUE ZEROS.
+ALT06  01  FS-CARTAO                    PIC 9(002)         VALUE ZEROS.
+ALT06  01  FS-RELATCSV                  PIC 9(002)         VALUE ZEROS.
 
       *-----------------------------------------------------------------
 
@@ -113,59 +289,16 @@ ALT03  01  FS-RELAT                     PIC 9(002)         VALUE ZEROS.
               "CABECALHO DE PAGINACAO".
       *-----------------------------------------------------------------
 
-       01  WRK-CABECALHO1.
-           05 FILLER                    PIC X(015)         VALUE SPACES.
-           05 FILLER                    PIC X(020)         VALUE
-              "LISTA DE CLIENTES".
-           05 FILLER                    PIC X(020)         VALUE SPACES.
-ALT01      05 FILLER                    PIC X(010)         VALUE
-              "PAGINA:".
-ALT01      05 ACU-PAG                   PIC 9(003)         VALUE 1.
-
-
-      *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       01  FILLER                       PIC X(050)         VALUE
-              "-----CABECALHO DE DESCRICAO-----".
-      *-----------------------------------------------------------------
+ALT01  01  ACU-PAG                      PIC 9(003)         VALUE 1.
 
-       01  WRK-CABECALHO2.
-           05 WRK-CODIGO                PIC X(004)         VALUE
-              "COD ".
-           05 WRK-NOME                  PIC X(021)         VALUE
-              "NOME ".
-           05 WRK-EMAIL                 PIC X(021)         VALUE
-              "EMAIL".
-           05 WRK-STREAMING             PIC X(011)         VALUE
-              "STREAMING".
-           05 WRK-ASSINATURA            PIC ZZ9,99         VALUE
-              "VALOR".
-      *-----------------------------------------------------------------
+ALT17  01  ACU-SUBTOTAL                 PIC 9(007)V99       VALUE ZEROS.
+ALT17  01  ACU-TOTAL                    PIC 9(007)V99       VALUE ZEROS.
 
       *-----------------------------------------------------------------
-       01  FILLER                       PIC X(050)         VALUE
-              "-----CABECALHO DE LINHA EM BRANCO-----".
+ALT16  01  FILLER                       PIC X(050)         VALUE
+ALT16         "-----AREA COMUNICACAO SUBPROGRAMA CABECALHO-----".
       *-----------------------------------------------------------------
-
-       01  WRK-CABECALHO3.
-           05 WRK-BRANCO                PIC X(080)         VALUE SPACES.
-      *-----------------------------------------------------------------
-
-       01  WRK-CABECALHO4.
-           05  WRK-DET-SUBTOTAL        PIC X(025)          VALUE
-              "SUBTOTAL POR PAGINA".
-           05 FILLER                   PIC X(032)          VALUE SPACES.
-           05  ACU-SUBTOTAL            PIC 9(003)V99       VALUE ZEROS.
-
-       01  WRK-CABECALHO5.
-           05  WRK-DET-TOTAL           PIC X(025)          VALUE
-              "VALOR TOTAL GERAL" .
-           05 FILLER                   PIC X(032)          VALUE SPACES.
-           05 ACU-TOTAL                PIC 9(003)V99       VALUE ZEROS.
-
-       01 FILLER                       PIC X(02)           VALUE SPACES.
-
+ALT16  COPY "BOOKCABEC".
       *-----------------------------------------------------------------
        01  FILLER                      PIC X(050)         VALUE
               "-----VARIAVEIS DE DETALHE CABECALHO-----".
@@ -180,7 +313,7 @@ ALT01      05 ACU-PAG                   PIC 9(003)         VALUE 1.
            05 FILLER                   PIC X(001)          VALUE SPACES.
            05 WRK-DET-STREAMING        PIC X(010)          VALUE SPACES.
            05 FILLER                   PIC X(001)          VALUE SPACES.
-           05 WRK-DET-ASSINATURA       PIC 9(003)V99       VALUE ZEROS.
+           05 WRK-DET-ASSINATURA       PIC 9(005)V99       VALUE ZEROS.
 
       *-----------------------------------------------------------------
 
@@ -192,6 +325,16 @@ ALT01      05 ACU-PAG                   PIC 9(003)         VALUE 1.
       *-----------------------------------------------------------------
        01  ACU-QTLINHAS                PIC 9(002)  COMP-3  VALUE ZEROS.
 
+ALT10  01  WRK-CODIGO-ANTERIOR         PIC 9(003)          VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT14  01  FILLER                      PIC X(050)          VALUE
+ALT14         "-----VARIAVEL DE VERSIONAMENTO DO RELAT-----".
+
+      *-----------------------------------------------------------------
+ALT14  01  WRK-DATA-EXECUCAO           PIC 9(008)          VALUE ZEROS.
+ALT14  01  WRK-NOME-RELAT              PIC X(040)          VALUE SPACES.
+
       *-----------------------------------------------------------------
 ALT02  01  FILLER                      PIC X(050)          VALUE
 .             "-----VARIAVEL DE ACUMULACAO-----".
@@ -201,6 +344,56 @@ ALT02  01  FILLER                      PIC X(050)          VALUE
 .      01  ACU-LIDOS                    PIC 9(002)  COMP-3 VALUE ZEROS.
 ALT02 *-----------------------------------------------------------------
 
+ALT05  01  ACU-REJEITADOS               PIC 9(005)  COMP-3 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT05  01  FILLER                       PIC X(050)         VALUE
+ALT05         "-----BOOK DE CRITICA DE CONSISTENCIA-----".
+
+      *-----------------------------------------------------------------
+ALT05  COPY "BOOKEDIT".
+ALT07  COPY "BOOKCAT".
+
+      *-----------------------------------------------------------------
+ALT12  01  FILLER                       PIC X(050)         VALUE
+ALT12         "-----VARIAVEL DE ESTATISTICA POR STREAMING-----".
+
+      *-----------------------------------------------------------------
+ALT12  01  TAB-ACU-STREAMING.
+ALT12      05 ACU-STREAMING             OCCURS 10 TIMES.
+ALT12          10 ACU-STREAM-QTD        PIC 9(005)  COMP-3 VALUE ZEROS.
+ALT12          10 ACU-STREAM-VALOR      PIC 9(007)V99 COMP-3 VALUE
+ALT12                                                         ZEROS.
+
+ALT12  01  WRK-STREAM-MEDIA             PIC 9(005)V99      VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT06  01  FILLER                       PIC X(050)         VALUE
+ALT06         "-----VARIAVEIS DE SAIDA EM CSV-----".
+
+      *-----------------------------------------------------------------
+ALT06  01  WRK-SW-CSV                   PIC X(001)         VALUE "N".
+ALT06      88 WRK-GERAR-CSV                                VALUE "S".
+ALT06      88 WRK-NAO-GERAR-CSV                             VALUE "N".
+
+      *-----------------------------------------------------------------
+ALT09  01  FILLER                       PIC X(050)         VALUE
+ALT09         "-----VARIAVEL DE PARAMETRO DE PAGINACAO-----".
+
+ALT09  01  WRK-LINHAS-POR-PAGINA        PIC 9(003)         VALUE 07.
+
+ALT06  01  WRK-DETALHE-CSV.
+ALT06      05 CSV-COD                   PIC 9(003).
+ALT06      05 FILLER                    PIC X(001)         VALUE ",".
+ALT06      05 CSV-NOME                  PIC X(020).
+ALT06      05 FILLER                    PIC X(001)         VALUE ",".
+ALT06      05 CSV-EMAIL                 PIC X(020).
+ALT06      05 FILLER                    PIC X(001)         VALUE ",".
+ALT06      05 CSV-STREAMING             PIC X(010).
+ALT06      05 FILLER                    PIC X(001)         VALUE ",".
+ALT06      05 CSV-ASSINATURA            PIC 9(005)V99.
+
+      *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)         VALUE
               "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
 
@@ -240,6 +433,12 @@ ALT02 *-----------------------------------------------------------------
        0100-INICIALIZAR                 SECTION.
       *-----------------------------------------------------------------
 
+ALT14      ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+ALT14      STRING "C:\RELATORIO\dados\RELAT_" DELIMITED BY SIZE
+ALT14             WRK-DATA-EXECUCAO           DELIMITED BY SIZE
+ALT14             ".txt"                      DELIMITED BY SIZE
+ALT14          INTO WRK-NOME-RELAT.
+
            OPEN INPUT CLIENTES
                OUTPUT RELAT.
 
@@ -260,9 +459,65 @@ ALT02 *-----------------------------------------------------------------
                    MOVE "RELAT"                  TO WRK-ARQUIVO-ERRO
                    PERFORM 9999-TRATAR-ERRO
                END-IF.
+
+ALT05      OPEN OUTPUT REJEITOS.
+ALT05      IF FS-REJEITOS NOT EQUAL ZEROS
+ALT05          MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT05          MOVE FS-REJEITOS              TO WRK-STATUS-ERRO
+ALT05          MOVE "0113-ABERTURA-REJEITOS" TO WRK-AREA-ERRO
+ALT05          MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT05          MOVE "REJEITOS"               TO WRK-ARQUIVO-ERRO
+ALT05          PERFORM 9999-TRATAR-ERRO
+ALT05      END-IF.
+
+ALT06      PERFORM 0116-LER-PARAMETROS.
+
        0100-INICIALIZAR-FIM.            EXIT.
 
       *-----------------------------------------------------------------
+ALT06  0116-LER-PARAMETROS              SECTION.
+      *-----------------------------------------------------------------
+
+ALT06      OPEN INPUT CARTAO.
+
+ALT06      IF FS-CARTAO EQUAL ZEROS
+ALT06          READ CARTAO
+ALT06          IF FS-CARTAO EQUAL ZEROS
+ALT06              IF PARM-FORMATO-SAIDA EQUAL "CSV" OR "AMB"
+ALT06                  SET WRK-GERAR-CSV TO TRUE
+ALT06              END-IF
+ALT09              IF PARM-LINHAS-POR-PAGINA GREATER ZEROS
+ALT09                  MOVE PARM-LINHAS-POR-PAGINA TO
+ALT09                                         WRK-LINHAS-POR-PAGINA
+ALT09              END-IF
+ALT06          END-IF
+ALT06          CLOSE CARTAO
+ALT06      ELSE
+ALT06          IF FS-CARTAO NOT EQUAL 35
+ALT06              MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT06              MOVE FS-CARTAO                TO WRK-STATUS-ERRO
+ALT06              MOVE "0116-LER-PARAMETROS"    TO WRK-AREA-ERRO
+ALT06              MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT06              MOVE "CARTAO"                 TO WRK-ARQUIVO-ERRO
+ALT06              PERFORM 9999-TRATAR-ERRO
+ALT06          END-IF
+ALT06      END-IF.
+
+ALT06      IF WRK-GERAR-CSV
+ALT06          OPEN OUTPUT RELATCSV
+ALT06          IF FS-RELATCSV NOT EQUAL ZEROS
+ALT06              MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT06              MOVE FS-RELATCSV              TO WRK-STATUS-ERRO
+ALT06              MOVE "0116-LER-PARAMETROS"    TO WRK-AREA-ERRO
+ALT06              MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT06              MOVE "RELATCSV"               TO WRK-ARQUIVO-ERRO
+ALT06              PERFORM 9999-TRATAR-ERRO
+ALT06          END-IF
+ALT06      END-IF.
+
+ALT06  0116-LER-PARAMETROS-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
        0150-VERIFICAR-VAZIO             SECTION.
       *-----------------------------------------------------------------
 
@@ -283,26 +538,130 @@ ALT02 *-----------------------------------------------------------------
        0160-LER-DADOS-FIM.              EXIT.
 
       *-----------------------------------------------------------------
+ALT05  0165-VALIDAR-DADOS                SECTION.
+      *-----------------------------------------------------------------
+
+ALT05      MOVE "S"   TO WRK-REG-VALIDO-SW.
+ALT05      MOVE ZEROS TO WRK-COD-MOTIVO.
+
+ALT05      IF REG-CODIGO EQUAL ZEROS
+ALT05          MOVE "N"                     TO WRK-REG-VALIDO-SW
+ALT05          MOVE WRK-MOT-CODIGO-ZERO     TO WRK-COD-MOTIVO
+ALT05      END-IF.
+
+ALT05      MOVE ZEROS TO WRK-POS-ARROBA.
+ALT05      INSPECT REG-EMAIL TALLYING WRK-POS-ARROBA FOR ALL "@".
+ALT05      IF WRK-POS-ARROBA EQUAL ZEROS AND WRK-REG-VALIDO
+ALT05          MOVE "N"                     TO WRK-REG-VALIDO-SW
+ALT05          MOVE WRK-MOT-EMAIL-INVALIDO  TO WRK-COD-MOTIVO
+ALT05      END-IF.
+
+ALT05      IF REG-ASSINATURA NOT GREATER ZEROS AND WRK-REG-VALIDO
+ALT05          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT05          MOVE WRK-MOT-ASSINATURA-INVALIDA TO WRK-COD-MOTIVO
+ALT05      END-IF.
+
+ALT07      IF WRK-REG-VALIDO
+ALT07          SET IDX-STREAMING TO 1
+ALT07          SEARCH TAB-STREAMING-NOME
+ALT07              AT END
+ALT07                  MOVE "N" TO WRK-REG-VALIDO-SW
+ALT07                  MOVE WRK-MOT-STREAMING-INVALIDO TO WRK-COD-MOTIVO
+ALT07              WHEN TAB-STREAMING-NOME (IDX-STREAMING)
+ALT07                                          EQUAL REG-STREAMING
+ALT07                  CONTINUE
+ALT07          END-SEARCH
+ALT07      END-IF.
+
+ALT10      IF REG-CODIGO EQUAL WRK-CODIGO-ANTERIOR AND WRK-REG-VALIDO
+ALT10          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT10          MOVE WRK-MOT-CODIGO-DUPLICADO   TO WRK-COD-MOTIVO
+ALT10      END-IF.
+ALT10      MOVE REG-CODIGO TO WRK-CODIGO-ANTERIOR.
+
+ALT11      IF REG-CANCELADO AND WRK-REG-VALIDO
+ALT11          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT11          MOVE WRK-MOT-CLIENTE-CANCELADO  TO WRK-COD-MOTIVO
+ALT11      END-IF.
+
+ALT05  0165-VALIDAR-DADOS-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
        0200-PROCESSAR                   SECTION.
       *-----------------------------------------------------------------
 
            ADD 1   TO ACU-LIDOS.
 
-           IF ACU-QTLINHAS GREATER 07
-               PERFORM 0210-IMPRIMIR-CABECALHO
-           END-IF.
-               PERFORM 0220-IMPRIMIR-DETALHE.
+ALT18      IF REG-TIPO-DETALHE
+ALT05          PERFORM 0165-VALIDAR-DADOS
+
+ALT05          IF WRK-REG-INVALIDO
+ALT05              PERFORM 0225-GRAVAR-REJEITO
+ALT05          ELSE
+ALT09              IF ACU-QTLINHAS GREATER WRK-LINHAS-POR-PAGINA
+                       PERFORM 0210-IMPRIMIR-CABECALHO
+                   END-IF
+                   PERFORM 0220-IMPRIMIR-DETALHE
+ALT05          END-IF
+ALT18      END-IF.
                PERFORM 0160-LER-DADOS.
 
        0200-PROCESSAR-FIM.              EXIT.
 
       *-----------------------------------------------------------------
+ALT05  0225-GRAVAR-REJEITO               SECTION.
+      *-----------------------------------------------------------------
+
+ALT05      MOVE REG-CODIGO      TO REJ-CODIGO.
+ALT05      MOVE REG-NOME        TO REJ-NOME.
+ALT05      MOVE REG-EMAIL       TO REJ-EMAIL.
+ALT05      MOVE REG-STREAMING   TO REJ-STREAMING.
+ALT05      MOVE REG-ASSINATURA  TO REJ-ASSINATURA.
+ALT05      MOVE WRK-COD-MOTIVO  TO REJ-COD-MOTIVO.
+
+ALT05      EVALUATE WRK-COD-MOTIVO
+ALT05          WHEN WRK-MOT-CODIGO-ZERO
+ALT05              MOVE WRK-ERRO-CODIGO-ZERO    TO REJ-DESCRICAO-ERRO
+ALT05          WHEN WRK-MOT-EMAIL-INVALIDO
+ALT05              MOVE WRK-ERRO-EMAIL-INVALIDO TO REJ-DESCRICAO-ERRO
+ALT05          WHEN WRK-MOT-ASSINATURA-INVALIDA
+ALT05              MOVE WRK-ERRO-ASSINATURA-INVALIDA
+ALT05                                       TO REJ-DESCRICAO-ERRO
+ALT07          WHEN WRK-MOT-STREAMING-INVALIDO
+ALT07              MOVE WRK-ERRO-STREAMING-INVALIDO
+ALT07                                       TO REJ-DESCRICAO-ERRO
+ALT10          WHEN WRK-MOT-CODIGO-DUPLICADO
+ALT10              MOVE WRK-ERRO-CODIGO-DUPLICADO
+ALT10                                       TO REJ-DESCRICAO-ERRO
+ALT11          WHEN WRK-MOT-CLIENTE-CANCELADO
+ALT11              MOVE WRK-ERRO-CLIENTE-CANCELADO
+ALT11                                       TO REJ-DESCRICAO-ERRO
+ALT05      END-EVALUATE.
+
+ALT05      WRITE REG-REJEITO.
+ALT05      IF FS-REJEITOS NOT EQUAL 00
+ALT05          MOVE WRK-ERRO-GRAVAR        TO WRK-DESCRICAO-ERRO
+ALT05          MOVE FS-REJEITOS            TO WRK-STATUS-ERRO
+ALT05          MOVE "0225-GRAVAR-REJEITO"  TO WRK-AREA-ERRO
+ALT05          MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT05          MOVE "REJEITOS"             TO WRK-ARQUIVO-ERRO
+ALT05          PERFORM 9999-TRATAR-ERRO
+ALT05      END-IF.
+ALT05      ADD 1 TO ACU-REJEITADOS.
+
+ALT05  0225-GRAVAR-REJEITO-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
        0205-SUB-TOTAL                   SECTION.
       *-----------------------------------------------------------------
-               MOVE   WRK-CABECALHO3 TO REG-RELAT
+ALT16          MOVE "SUBT"           TO CAB-FUNCAO.
+ALT16          MOVE ACU-SUBTOTAL     TO CAB-VALOR.
+ALT16          CALL "CABECALHO" USING CAB-PARAMETRO.
+
+ALT16          MOVE   CAB-LINHA-BRANCO TO REG-RELAT
                WRITE  REG-RELAT AFTER 1 LINE.
 
-               MOVE WRK-CABECALHO4  TO REG-RELAT
+ALT16          MOVE CAB-LINHA-VALOR TO REG-RELAT
                WRITE REG-RELAT AFTER 1 LINE.
 
                ADD ACU-SUBTOTAL TO ACU-TOTAL.
@@ -313,10 +672,14 @@ ALT02 *-----------------------------------------------------------------
       *-----------------------------------------------------------------
        0206-TOTAL-GERAL                 SECTION.
       *-----------------------------------------------------------------
-               MOVE   WRK-CABECALHO3 TO REG-RELAT
+ALT16          MOVE "TOTAL"          TO CAB-FUNCAO.
+ALT16          MOVE ACU-TOTAL        TO CAB-VALOR.
+ALT16          CALL "CABECALHO" USING CAB-PARAMETRO.
+
+ALT16          MOVE   CAB-LINHA-BRANCO TO REG-RELAT
                WRITE  REG-RELAT AFTER 1 LINE.
 
-               MOVE WRK-CABECALHO5 TO REG-RELAT
+ALT16          MOVE CAB-LINHA-VALOR TO REG-RELAT
                WRITE REG-RELAT AFTER 1 LINE.
 
        0206-TOTAL-GERAL-FIM.            EXIT.
@@ -327,22 +690,26 @@ ALT02 *-----------------------------------------------------------------
       *-----------------------------------------------------------------
            IF ACU-PAG GREATER 1
                PERFORM 0205-SUB-TOTAL
-               MOVE   WRK-CABECALHO3 TO REG-RELAT
+               MOVE   SPACES TO REG-RELAT
                WRITE  REG-RELAT      AFTER PAGE
            END-IF.
-               MOVE   WRK-CABECALHO3 TO REG-RELAT
+               MOVE   SPACES TO REG-RELAT
                WRITE  REG-RELAT AFTER 1 LINE.
 
-               MOVE   WRK-CABECALHO1 TO REG-RELAT
+ALT16      MOVE "CABEC"              TO CAB-FUNCAO.
+ALT16      MOVE ACU-PAG              TO CAB-PAGINA.
+ALT16      CALL "CABECALHO" USING CAB-PARAMETRO.
+
+ALT16          MOVE   CAB-LINHA-TITULO TO REG-RELAT
                WRITE  REG-RELAT      AFTER 1 LINE
 
-               MOVE   WRK-CABECALHO3 TO REG-RELAT
+ALT16          MOVE   CAB-LINHA-BRANCO TO REG-RELAT
                WRITE  REG-RELAT AFTER 1 LINE.
 
-               MOVE   WRK-CABECALHO2 TO REG-RELAT
+ALT16          MOVE   CAB-LINHA-COLUNAS TO REG-RELAT
                WRITE  REG-RELAT      AFTER 1 LINE
 
-               MOVE   WRK-CABECALHO3 TO REG-RELAT
+ALT16          MOVE   CAB-LINHA-BRANCO TO REG-RELAT
                WRITE  REG-RELAT AFTER 1 LINE.
 
                ADD 1                 TO ACU-PAG.
@@ -366,6 +733,20 @@ ALT02 *-----------------------------------------------------------------
                ADD 1 TO  ACU-QTLINHAS
                ADD WRK-DET-ASSINATURA  TO ACU-SUBTOTAL.
 
+ALT12          ADD 1 TO ACU-STREAM-QTD (IDX-STREAMING).
+ALT12          ADD WRK-DET-ASSINATURA TO ACU-STREAM-VALOR
+ALT12                                                 (IDX-STREAMING).
+
+ALT06          IF WRK-GERAR-CSV
+ALT06              MOVE REG-CODIGO      TO CSV-COD
+ALT06              MOVE REG-NOME        TO CSV-NOME
+ALT06              MOVE REG-EMAIL       TO CSV-EMAIL
+ALT06              MOVE REG-STREAMING   TO CSV-STREAMING
+ALT06              MOVE REG-ASSINATURA  TO CSV-ASSINATURA
+ALT06              MOVE WRK-DETALHE-CSV TO REG-RELATCSV
+ALT06              WRITE REG-RELATCSV
+ALT06          END-IF.
+
        0220-IMPRIMIR-DETALHE-FIM.       EXIT.
 
 ALT02 *-----------------------------------------------------------------
@@ -374,12 +755,32 @@ ALT02 *-----------------------------------------------------------------
 
 .              DISPLAY WRK-TRACO.
 .              DISPLAY "TOTAL DE REGISTROS LIDOS: " ACU-LIDOS.
+ALT05          DISPLAY "TOTAL DE REGISTROS REJEITADOS: " ACU-REJEITADOS.
+ALT13          DISPLAY WRK-TRACO.
+ALT13          PERFORM 0231-ESTATISTICA-STREAMING
+ALT13              VARYING IDX-STREAMING FROM 1 BY 1
+ALT13              UNTIL IDX-STREAMING GREATER 10.
 .              DISPLAY WRK-TRACO.
 .              DISPLAY WRK-FIM-PROGRAMA.
 .              DISPLAY WRK-TRACO.
 
 ALT02  0230-ESTATISTITA-FIM.            EXIT.
 
+ALT13 *-----------------------------------------------------------------
+ALT13   0231-ESTATISTICA-STREAMING        SECTION.
+ALT13 *-----------------------------------------------------------------
+
+ALT13          IF ACU-STREAM-QTD (IDX-STREAMING) GREATER ZEROS
+ALT13              DIVIDE ACU-STREAM-VALOR (IDX-STREAMING)
+ALT13                  BY ACU-STREAM-QTD (IDX-STREAMING)
+ALT13                  GIVING WRK-STREAM-MEDIA ROUNDED
+ALT13              DISPLAY TAB-STREAMING-NOME (IDX-STREAMING)
+ALT13                  " QTD: " ACU-STREAM-QTD (IDX-STREAMING)
+ALT13                  " MEDIA ASSINATURA: " WRK-STREAM-MEDIA
+ALT13          END-IF.
+
+ALT13  0231-ESTATISTICA-STREAMING-FIM.  EXIT.
+
       *-----------------------------------------------------------------
        0300-FINALIZAR                   SECTION.
       *-----------------------------------------------------------------
@@ -387,7 +788,7 @@ ALT02  0230-ESTATISTITA-FIM.            EXIT.
 ALT02      IF  ACU-LIDOS GREATER ZEROS
 .              PERFORM 0230-ESTATISTICA
 ALT02
-               IF ACU-QTLINHAS LESS 13
+ALT09          IF ACU-QTLINHAS NOT GREATER WRK-LINHAS-POR-PAGINA
                    PERFORM 0205-SUB-TOTAL
                END-IF
                    PERFORM 0206-TOTAL-GERAL
@@ -418,6 +819,34 @@ ALT03  0320-FECHAR-RELAT.
 .              MOVE "RELAT"                TO WRK-ARQUIVO-ERRO
 .              PERFORM 9999-TRATAR-ERRO
 .          END-IF.
+
+ALT05  0330-FECHAR-REJEITOS.
+
+ALT05      CLOSE REJEITOS.
+
+ALT05      IF FS-REJEITOS NOT EQUAL ZEROS
+ALT05          MOVE WRK-ERRO-FECHAR        TO WRK-DESCRICAO-ERRO
+ALT05          MOVE FS-REJEITOS            TO WRK-STATUS-ERRO
+ALT05          MOVE "0330-FECHAR-REJEITOS" TO WRK-AREA-ERRO
+ALT05          MOVE "RELATV03"             TO WRK-PROGRAMA-ERRO
+ALT05          MOVE "REJEITOS"             TO WRK-ARQUIVO-ERRO
+ALT05          PERFORM 9999-TRATAR-ERRO
+ALT05      END-IF.
+
+ALT06  0360-FECHAR-RELATCSV.
+
+ALT06      IF WRK-GERAR-CSV
+ALT06          CLOSE RELATCSV
+ALT06          IF FS-RELATCSV NOT EQUAL ZEROS
+ALT06              MOVE WRK-ERRO-FECHAR          TO WRK-DESCRICAO-ERRO
+ALT06              MOVE FS-RELATCSV              TO WRK-STATUS-ERRO
+ALT06              MOVE "0360-FECHAR-RELATCSV"   TO WRK-AREA-ERRO
+ALT06              MOVE "RELATV03"               TO WRK-PROGRAMA-ERRO
+ALT06              MOVE "RELATCSV"               TO WRK-ARQUIVO-ERRO
+ALT06              PERFORM 9999-TRATAR-ERRO
+ALT06          END-IF
+ALT06      END-IF.
+
 ALT03          GOBACK.
 
        0300-FINALIZAR-FIM.              EXIT.
@@ -426,6 +855,21 @@ ALT03          GOBACK.
        9999-TRATAR-ERRO                 SECTION.
       *-----------------------------------------------------------------
 
+ALT15          EVALUATE WRK-DESCRICAO-ERRO
+ALT15              WHEN WRK-ERRO-ABERTURA
+ALT15                  MOVE 12 TO RETURN-CODE
+ALT15              WHEN WRK-ERRO-LEIT
+ALT15                  MOVE 14 TO RETURN-CODE
+ALT15              WHEN WRK-ERRO-GRAVAR
+ALT15                  MOVE 16 TO RETURN-CODE
+ALT15              WHEN WRK-ERRO-FECHAR
+ALT15                  MOVE 18 TO RETURN-CODE
+ALT15              WHEN WRK-ARQ-VAZIO
+ALT15                  MOVE 04 TO RETURN-CODE
+ALT15              WHEN OTHER
+ALT15                  MOVE 99 TO RETURN-CODE
+ALT15          END-EVALUATE.
+
                DISPLAY WRK-MSG-ERROS.
                GOBACK.
 
