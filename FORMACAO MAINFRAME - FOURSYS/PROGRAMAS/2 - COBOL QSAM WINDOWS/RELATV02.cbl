@@ -41,6 +41,112 @@ ALT02 *== OBJETIVO....: ADICINOU SECAO DE ESTATISTICA COM TOTAL DE
       *
       *
       *=================================================================
+ALT03 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT03 *== OBJETIVO....: CLIENTES PASSOU A SER ARQUIVO INDEXADO (CHAVE
+      *                 REG-CODIGO) MANTIDO PELO MANTCLI; LAYOUT DO
+      *                 REGISTRO PASSOU A VIR DO BOOK REGCLI.
+      *=================================================================
+ALT04 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT04 *== OBJETIVO....: INCLUIDA A CRITICA DE CONSISTENCIA (0165-VALIDAR
+      *                 -DADOS) ANTES DO PROCESSAMENTO DO REGISTRO;
+      *                 REGISTROS COM CODIGO ZERADO, EMAIL SEM ARROBA OU
+      *                 ASSINATURA ZERADA SAO GRAVADOS NO ARQUIVO
+      *                 REJEITOS EM VEZ DE SEREM LISTADOS.
+      *=================================================================
+ALT05 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT05 *== OBJETIVO....: CRITICA DE CONSISTENCIA (0165-VALIDAR-DADOS)
+      *                 PASSOU TAMBEM A VERIFICAR SE REG-STREAMING
+      *                 CONSTA NO CATALOGO DE SERVICOS ACEITOS (BOOK
+      *                 BOOKCAT); FORA DO CATALOGO VAI PARA REJEITOS.
+      *=================================================================
+ALT06 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT06 *== OBJETIVO....: REG-ASSINATURA (BOOK REGCLI) AMPLIADO PARA
+      *                 9(005)V99; WRK-DET-ASSINATURA AMPLIADA NA MESMA
+      *                 PROPORCAO PARA NAO TRUNCAR PLANOS ACIMA DE
+      *                 R$999,99.
+
+ALT07 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT07 *== OBJETIVO....: INCLUIDA LEITURA DO CARTAO DE PARAMETROS (ARQUIVO
+      *                 CARTAO, BOOK REGPARM) EM 0116-LER-PARAMETROS.
+      *                 QUANDO O CARTAO TRAZ PARM-LINHAS-POR-PAGINA, ESSE
+      *                 VALOR SUBSTITUI O LITERAL 12 NO TESTE DE QUEBRA
+      *                 DE PAGINA; SEM O CARTAO, MANTEM O PADRAO ANTIGO.
+ALT08 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT08 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-CODIGO SE REPETE EM RELACAO AO REGISTRO
+      *                 ANTERIOR (WRK-CODIGO-ANTERIOR). O SEGUNDO
+      *                 REGISTRO COM O MESMO CODIGO E REJEITADO
+      *                 (WRK-MOT-CODIGO-DUPLICADO, BOOK BOOKEDIT) EM VEZ
+      *                 DE SAIR DUPLICADO NO RELATORIO.
+
+ALT09 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT09 *== OBJETIVO....: 0165-VALIDAR-DADOS PASSOU A CONFERIR TAMBEM SE
+      *                 REG-CODIGO (BOOK REGCLI) ESTA CANCELADO; UM
+      *                 CLIENTE CANCELADO SAI DO RELATORIO DE CLIENTES
+      *                 ATIVOS (WRK-MOT-CLIENTE-CANCELADO, BOOK
+      *                 BOOKEDIT). O RELATORIO DE CHURN (CANCCLI) E QUE
+      *                 LISTA ESSES REGISTROS.
+      *-----------------------------------------------------------------
+
+ALT10 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT10 *== OBJETIVO....: 0230-ESTATISTICA PASSOU A MOSTRAR, ALEM DO TOTAL
+      *                 GERAL, A QUANTIDADE E A MEDIA DE REG-ASSINATURA
+      *                 POR REG-STREAMING (TAB-ACU-STREAMING), ACUMULADA
+      *                 EM 0220-IMPRIMIR-DETALHE NO MESMO IDX-STREAMING
+      *                 JA POSICIONADO POR 0165-VALIDAR-DADOS.
+ALT11 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT11 *== OBJETIVO....: 9999-TRATAR-ERRO PASSOU A SETAR UM RETURN-CODE
+      *                 DISTINTO POR TIPO DE ERRO (ABERTURA/LEITURA/
+      *                 GRAVACAO/FECHAMENTO/ARQUIVO VAZIO), PARA O
+      *                 AGENDADOR DISTINGUIR O MOTIVO DA FALHA SEM LER
+      *                 O SYSOUT.
+ALT12 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT12 *== OBJETIVO....: 0210-IMPRIMIR-CABECALHO PASSOU A CHAMAR O
+      *                 SUBPROGRAMA CABECALHO (AREA BOOKCABEC) PARA
+      *                 MONTAR A LINHA DE TITULO/PAGINACAO E A LINHA DE
+      *                 COLUNAS, EM VEZ DE MANTER AQUI A PROPRIA COPIA
+      *                 (WRK-CABECALHO1 A WRK-CABECALHO3) DESSAS
+      *                 LINHAS.
+ALT13 *== PROGRAMADOR.: RAFAEL DE OLIVEIRA
+.     *== ANALISTA....: IVAN SANCHES
+.     *== CONSULTORIA.:
+.     *== DATA........: 09/08/2026
+ALT13 *== OBJETIVO....: 0200-PROCESSAR SO CHAMAVA 0165-VALIDAR-DADOS
+      *                 PARA O REGISTRO DE DETALHE (REG-TIPO-DETALHE),
+      *                 NO MESMO MOLDE DO RELATORIO.CBL - O TRAILER DE
+      *                 CONTROLE (REG-CODIGO=999) ESTAVA SENDO VALIDADO
+      *                 E CONTADO EM ACU-REJEITADOS.
+      *=================================================================
        ENVIRONMENT                      DIVISION.
       *=================================================================
 
@@ -54,9 +160,20 @@ ALT02 *== OBJETIVO....: ADICINOU SECAO DE ESTATISTICA COM TOTAL DE
       *-----------------------------------------------------------------
 
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:\RELATORIO\dados\clientes.txt"
+ALT03      SELECT CLIENTES ASSIGN TO "C:\RELATORIO\dados\CLIENTES.DAT"
+ALT03      ORGANIZATION IS INDEXED
+ALT03      ACCESS MODE IS SEQUENTIAL
+ALT03      RECORD KEY IS REG-CODIGO
            FILE STATUS IS FS-CLIENTES.
 
+ALT04      SELECT REJEITOS ASSIGN TO "C:\RELATORIO\dados\REJEITOS.DAT"
+ALT04      ORGANIZATION IS SEQUENTIAL
+ALT04      FILE STATUS IS FS-REJEITOS.
+
+ALT07      SELECT CARTAO ASSIGN TO "C:\RELATORIO\dados\CARTAO.DAT"
+ALT07      ORGANIZATION IS SEQUENTIAL
+ALT07      FILE STATUS IS FS-CARTAO.
+
       *-----------------------------------------------------------------
 
       *=================================================================
@@ -68,12 +185,13 @@ ALT02 *== OBJETIVO....: ADICINOU SECAO DE ESTATISTICA COM TOTAL DE
       *-----------------------------------------------------------------
 
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-CODIGO                PIC 9(003).
-           05 REG-NOME                  PIC X(020).
-           05 REG-EMAIL                 PIC X(20).
-           05 REG-STREAMING             PIC X(010).
-           05 REG-ASSINATURA            PIC 9(003)V99.
+       COPY "REGCLI".
+
+ALT04  FD  REJEITOS.
+ALT04  COPY "REGREJ".
+
+ALT07  FD  CARTAO.
+ALT07  COPY "REGPARM".
 
       *-----------------------------------------------------------------
        WORKING-STORAGE                  SECTION.
@@ -91,6 +209,8 @@ ALT02 *== OBJETIVO....: ADICINOU SECAO DE ESTATISTICA COM TOTAL DE
       *-----------------------------------------------------------------
 
        01  FS-CLIENTES                  PIC 9(002)         VALUE ZEROS.
+ALT04  01  FS-REJEITOS                  PIC 9(002)         VALUE ZEROS.
+ALT07  01  FS-CARTAO                    PIC 9(002)         VALUE ZEROS.
       *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
@@ -98,43 +218,14 @@ ALT02 *== OBJETIVO....: ADICINOU SECAO DE ESTATISTICA COM TOTAL DE
               "CABECALHO DE PAGINACAO".
       *-----------------------------------------------------------------
 
-       01  WRK-CABECALHO1.
-           05 FILLER                    PIC X(020)         VALUE SPACES.
-           05 FILLER                    PIC X(020)         VALUE
-              "LISTA DE CLIENTES".
-           05 FILLER                    PIC X(020)         VALUE SPACES.
-ALT01      05 FILLER                    PIC X(008)         VALUE
-              "PAGINA:".
-ALT01      05 WRK-PAGINA                PIC 9(003)          VALUE ZEROS.
+ALT01  01  WRK-PAGINA                   PIC 9(003)          VALUE ZEROS.
 
        01  WRK-PAGINA-AUX               PIC 9(003)  COMP-3  VALUE 1.
       *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       01  FILLER                       PIC X(050)         VALUE
-              "-----CABECALHO DE DESCICAO-----".
-      *-----------------------------------------------------------------
-
-       01  WRK-CABECALHO2.
-           05 WRK-CODIGO                PIC X(004)         VALUE
-              "COD ".
-           05 WRK-NOME                  PIC X(021)         VALUE
-              "NOME ".
-           05 WRK-EMAIL                 PIC X(021)         VALUE
-              "EMAIL".
-           05 WRK-STREAMING             PIC X(011)         VALUE
-              "STREAMING".
-           05 WRK-ASSINATURA            PIC X(005)         VALUE
-              "VALOR".
+ALT12  01  FILLER                       PIC X(050)         VALUE
+ALT12         "-----AREA COMUNICACAO SUBPROGRAMA CABECALHO-----".
       *-----------------------------------------------------------------
-
-      *-----------------------------------------------------------------
-       01  FILLER                       PIC X(050)         VALUE
-              "-----CABECALHO DE LINHA EM BRANCO-----".
-      *-----------------------------------------------------------------
-
-       01  WRK-CABECALHO3.
-           05 WRK-BRANCO                PIC X(080)         VALUE SPACES.
+ALT12  COPY "BOOKCABEC".
       *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
@@ -151,7 +242,7 @@ ALT01      05 WRK-PAGINA                PIC 9(003)          VALUE ZEROS.
            05 FILLER                   PIC X(001)          VALUE SPACES.
            05 WRK-DET-STREAMING        PIC X(010)          VALUE SPACES.
            05 FILLER                   PIC X(001)          VALUE SPACES.
-           05 WRK-DET-ASSINATURA       PIC ZZ9,99          VALUE ZEROS.
+           05 WRK-DET-ASSINATURA       PIC ZZ.ZZ9,99       VALUE ZEROS.
       *-----------------------------------------------------------------
 
       *-----------------------------------------------------------------
@@ -161,6 +252,15 @@ ALT01      05 WRK-PAGINA                PIC 9(003)          VALUE ZEROS.
       *-----------------------------------------------------------------
        01  WRK-QT-LINHAS                PIC 9(002)         VALUE ZEROS.
 
+      *-----------------------------------------------------------------
+ALT07  01  FILLER                       PIC X(050)         VALUE
+ALT07         "-----VARIAVEL DE PARAMETRO DE PAGINACAO-----".
+
+      *-----------------------------------------------------------------
+ALT07  01  WRK-LINHAS-POR-PAGINA        PIC 9(003)         VALUE 12.
+
+ALT08  01  WRK-CODIGO-ANTERIOR          PIC 9(003)         VALUE ZEROS.
+
       *-----------------------------------------------------------------
 ALT02  01  FILLER                       PIC X(050)         VALUE
 .             "-----VARIAVEL DE ACUMULACAO-----".
@@ -170,6 +270,36 @@ ALT02  01  FILLER                       PIC X(050)         VALUE
 .      01  WRK-ACU-LIDOS                PIC 9(002) COMP-3  VALUE ZEROS.
 ALT02 *-----------------------------------------------------------------
 
+ALT04  01  ACU-REJEITADOS               PIC 9(005)  COMP-3 VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+ALT04  01  FILLER                       PIC X(050)         VALUE
+ALT04         "-----BOOK DE CRITICA DE CONSISTENCIA-----".
+
+      *-----------------------------------------------------------------
+ALT04  COPY "BOOKEDIT".
+
+      *-----------------------------------------------------------------
+ALT05  01  FILLER                       PIC X(050)         VALUE
+ALT05         "-----BOOK DE CATALOGO DE STREAMING-----".
+
+      *-----------------------------------------------------------------
+ALT05  COPY "BOOKCAT".
+
+      *-----------------------------------------------------------------
+ALT10  01  FILLER                       PIC X(050)         VALUE
+ALT10         "-----VARIAVEL DE ESTATISTICA POR STREAMING-----".
+
+      *-----------------------------------------------------------------
+ALT10  01  TAB-ACU-STREAMING.
+ALT10      05 ACU-STREAMING             OCCURS 10 TIMES.
+ALT10          10 ACU-STREAM-QTD        PIC 9(005)  COMP-3 VALUE ZEROS.
+ALT10          10 ACU-STREAM-VALOR      PIC 9(007)V99 COMP-3 VALUE
+ALT10                                                         ZEROS.
+
+ALT10  01  WRK-STREAM-MEDIA             PIC 9(005)V99      VALUE ZEROS.
+
+      *-----------------------------------------------------------------
        01  FILLER                       PIC X(050)         VALUE
               "-----BOOK DE MENSAGEM DEDE ERRO DOS ARQUIVOS-----".
 
@@ -210,9 +340,48 @@ ALT02 *-----------------------------------------------------------------
 
            OPEN INPUT CLIENTES.
                PERFORM 0110-TESTAR-STATUS.
+
+ALT04      OPEN OUTPUT REJEITOS.
+ALT04      IF FS-REJEITOS NOT EQUAL ZEROS
+ALT04          MOVE WRK-ERRO-ABERTURA    TO WRK-DESCRICAO-ERRO
+ALT04          MOVE FS-REJEITOS          TO WRK-STATUS-ERRO
+ALT04          MOVE "0100-INICIALIZAR"   TO WRK-AREA-ERRO
+ALT04          MOVE "ASSINACL"           TO WRK-PROGRAMA-ERRO
+ALT04          MOVE "REJEITOS"           TO WRK-ARQUIVO-ERRO
+ALT04          PERFORM 9999-TRATAR-ERRO
+ALT04      END-IF.
+
+ALT07      PERFORM 0116-LER-PARAMETROS.
+
        0100-INICIALIZAR-FIM.            EXIT.
 
       *-----------------------------------------------------------------
+ALT07  0116-LER-PARAMETROS              SECTION.
+      *-----------------------------------------------------------------
+
+ALT07      OPEN INPUT CARTAO.
+
+ALT07      IF FS-CARTAO EQUAL ZEROS
+ALT07          READ CARTAO
+ALT07          IF FS-CARTAO EQUAL ZEROS AND
+ALT07                          PARM-LINHAS-POR-PAGINA GREATER ZEROS
+ALT07              MOVE PARM-LINHAS-POR-PAGINA TO WRK-LINHAS-POR-PAGINA
+ALT07          END-IF
+ALT07          CLOSE CARTAO
+ALT07      ELSE
+ALT07          IF FS-CARTAO NOT EQUAL 35
+ALT07              MOVE WRK-ERRO-ABERTURA        TO WRK-DESCRICAO-ERRO
+ALT07              MOVE FS-CARTAO                TO WRK-STATUS-ERRO
+ALT07              MOVE "0116-LER-PARAMETROS"    TO WRK-AREA-ERRO
+ALT07              MOVE "ASSINACL"               TO WRK-PROGRAMA-ERRO
+ALT07              MOVE "CARTAO"                 TO WRK-ARQUIVO-ERRO
+ALT07              PERFORM 9999-TRATAR-ERRO
+ALT07          END-IF
+ALT07      END-IF.
+
+ALT07  0116-LER-PARAMETROS-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
        0110-TESTAR-STATUS               SECTION.
       *-----------------------------------------------------------------
 
@@ -265,28 +434,132 @@ ALT02 *-----------------------------------------------------------------
        0160-LER-DADOS-FIM.              EXIT.
 
       *-----------------------------------------------------------------
+ALT04  0165-VALIDAR-DADOS                SECTION.
+      *-----------------------------------------------------------------
+
+ALT04      MOVE "S"   TO WRK-REG-VALIDO-SW.
+ALT04      MOVE ZEROS TO WRK-COD-MOTIVO.
+
+ALT04      IF REG-CODIGO EQUAL ZEROS
+ALT04          MOVE "N"                     TO WRK-REG-VALIDO-SW
+ALT04          MOVE WRK-MOT-CODIGO-ZERO     TO WRK-COD-MOTIVO
+ALT04      END-IF.
+
+ALT04      MOVE ZEROS TO WRK-POS-ARROBA.
+ALT04      INSPECT REG-EMAIL TALLYING WRK-POS-ARROBA FOR ALL "@".
+ALT04      IF WRK-POS-ARROBA EQUAL ZEROS AND WRK-REG-VALIDO
+ALT04          MOVE "N"                     TO WRK-REG-VALIDO-SW
+ALT04          MOVE WRK-MOT-EMAIL-INVALIDO  TO WRK-COD-MOTIVO
+ALT04      END-IF.
+
+ALT04      IF REG-ASSINATURA NOT GREATER ZEROS AND WRK-REG-VALIDO
+ALT04          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT04          MOVE WRK-MOT-ASSINATURA-INVALIDA TO WRK-COD-MOTIVO
+ALT04      END-IF.
+
+ALT05      IF WRK-REG-VALIDO
+ALT05          SET IDX-STREAMING TO 1
+ALT05          SEARCH TAB-STREAMING-NOME
+ALT05              AT END
+ALT05                  MOVE "N" TO WRK-REG-VALIDO-SW
+ALT05                  MOVE WRK-MOT-STREAMING-INVALIDO TO WRK-COD-MOTIVO
+ALT05              WHEN TAB-STREAMING-NOME (IDX-STREAMING)
+ALT05                                          EQUAL REG-STREAMING
+ALT05                  CONTINUE
+ALT05          END-SEARCH
+ALT05      END-IF.
+
+ALT08      IF REG-CODIGO EQUAL WRK-CODIGO-ANTERIOR AND WRK-REG-VALIDO
+ALT08          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT08          MOVE WRK-MOT-CODIGO-DUPLICADO   TO WRK-COD-MOTIVO
+ALT08      END-IF.
+ALT08      MOVE REG-CODIGO TO WRK-CODIGO-ANTERIOR.
+
+ALT09      IF REG-CANCELADO AND WRK-REG-VALIDO
+ALT09          MOVE "N"                        TO WRK-REG-VALIDO-SW
+ALT09          MOVE WRK-MOT-CLIENTE-CANCELADO  TO WRK-COD-MOTIVO
+ALT09      END-IF.
+
+ALT04  0165-VALIDAR-DADOS-FIM.          EXIT.
+
+      *-----------------------------------------------------------------
        0200-PROCESSAR                   SECTION.
       *-----------------------------------------------------------------
 
-           IF WRK-QT-LINHAS GREATER 12
-               PERFORM 0210-IMPRIMIR-CABECALHO
-           END-IF.
-ALT02          ADD 1 TO WRK-ACU-LIDOS.
-               PERFORM 0220-IMPRIMIR-DETALHE.
+ALT13      IF REG-TIPO-DETALHE
+ALT04          PERFORM 0165-VALIDAR-DADOS
+
+ALT04          IF WRK-REG-INVALIDO
+ALT04              PERFORM 0225-GRAVAR-REJEITO
+ALT04          ELSE
+ALT07              IF WRK-QT-LINHAS GREATER WRK-LINHAS-POR-PAGINA
+                       PERFORM 0210-IMPRIMIR-CABECALHO
+                   END-IF
+ALT02                  ADD 1 TO WRK-ACU-LIDOS
+                   PERFORM 0220-IMPRIMIR-DETALHE
+ALT04          END-IF
+ALT13      END-IF.
                PERFORM 0160-LER-DADOS.
 
 
        0200-PROCESSAR-FIM.              EXIT.
 
       *-----------------------------------------------------------------
+ALT04  0225-GRAVAR-REJEITO               SECTION.
+      *-----------------------------------------------------------------
+
+ALT04      MOVE REG-CODIGO      TO REJ-CODIGO.
+ALT04      MOVE REG-NOME        TO REJ-NOME.
+ALT04      MOVE REG-EMAIL       TO REJ-EMAIL.
+ALT04      MOVE REG-STREAMING   TO REJ-STREAMING.
+ALT04      MOVE REG-ASSINATURA  TO REJ-ASSINATURA.
+ALT04      MOVE WRK-COD-MOTIVO  TO REJ-COD-MOTIVO.
+
+ALT04      EVALUATE WRK-COD-MOTIVO
+ALT04          WHEN WRK-MOT-CODIGO-ZERO
+ALT04              MOVE WRK-ERRO-CODIGO-ZERO    TO REJ-DESCRICAO-ERRO
+ALT04          WHEN WRK-MOT-EMAIL-INVALIDO
+ALT04              MOVE WRK-ERRO-EMAIL-INVALIDO TO REJ-DESCRICAO-ERRO
+ALT04          WHEN WRK-MOT-ASSINATURA-INVALIDA
+ALT04              MOVE WRK-ERRO-ASSINATURA-INVALIDA
+ALT04                                       TO REJ-DESCRICAO-ERRO
+ALT05          WHEN WRK-MOT-STREAMING-INVALIDO
+ALT05              MOVE WRK-ERRO-STREAMING-INVALIDO
+ALT05                                       TO REJ-DESCRICAO-ERRO
+ALT08          WHEN WRK-MOT-CODIGO-DUPLICADO
+ALT08              MOVE WRK-ERRO-CODIGO-DUPLICADO
+ALT08                                       TO REJ-DESCRICAO-ERRO
+ALT09          WHEN WRK-MOT-CLIENTE-CANCELADO
+ALT09              MOVE WRK-ERRO-CLIENTE-CANCELADO
+ALT09                                       TO REJ-DESCRICAO-ERRO
+ALT04      END-EVALUATE.
+
+ALT04      WRITE REG-REJEITO.
+ALT04      IF FS-REJEITOS NOT EQUAL 00
+ALT04          MOVE WRK-ERRO-GRAVAR        TO WRK-DESCRICAO-ERRO
+ALT04          MOVE FS-REJEITOS            TO WRK-STATUS-ERRO
+ALT04          MOVE "0225-GRAVAR-REJEITO"  TO WRK-AREA-ERRO
+ALT04          MOVE "ASSINACL"             TO WRK-PROGRAMA-ERRO
+ALT04          MOVE "REJEITOS"             TO WRK-ARQUIVO-ERRO
+ALT04          PERFORM 9999-TRATAR-ERRO
+ALT04      END-IF.
+ALT04      ADD 1 TO ACU-REJEITADOS.
+
+ALT04  0225-GRAVAR-REJEITO-FIM.         EXIT.
+
+      *-----------------------------------------------------------------
        0210-IMPRIMIR-CABECALHO          SECTION.
       *-----------------------------------------------------------------
 
-           DISPLAY WRK-CABECALHO3.
-           DISPLAY WRK-CABECALHO1.
-           DISPLAY WRK-CABECALHO3.
-           DISPLAY WRK-CABECALHO2.
-           DISPLAY WRK-CABECALHO3.
+ALT12      MOVE "CABEC"              TO CAB-FUNCAO.
+ALT12      MOVE WRK-PAGINA           TO CAB-PAGINA.
+ALT12      CALL "CABECALHO" USING CAB-PARAMETRO.
+
+ALT12      DISPLAY CAB-LINHA-BRANCO.
+ALT12      DISPLAY CAB-LINHA-TITULO.
+ALT12      DISPLAY CAB-LINHA-BRANCO.
+ALT12      DISPLAY CAB-LINHA-COLUNAS.
+ALT12      DISPLAY CAB-LINHA-BRANCO.
            ADD 1 TO WRK-PAGINA
            MOVE 4 TO WRK-QT-LINHAS.
 
@@ -306,17 +579,41 @@ ALT02          ADD 1 TO WRK-ACU-LIDOS.
              DISPLAY WRK-DETALHE.
              ADD 1 TO WRK-QT-LINHAS.
 
+ALT10          ADD 1 TO ACU-STREAM-QTD (IDX-STREAMING).
+ALT10          ADD REG-ASSINATURA TO ACU-STREAM-VALOR
+ALT10                                                 (IDX-STREAMING).
+
        0220-IMPRIMIR-DETALHE-FIM.       EXIT.
 
 ALT02 *-----------------------------------------------------------------
 .      0230-ESTATISTICA                 SECTION.
 .     *-----------------------------------------------------------------
-.          DISPLAY WRK-ESPACO-BRANCO.
+.          DISPLAY WRK-TRACO.
 .          DISPLAY "TOTAL DE REGISTROS LIDOS: " WRK-ACU-LIDOS.
-.          DISPLAY WRK-ESPACO-BRANCO.
+ALT04      DISPLAY "TOTAL DE REGISTROS REJEITADOS: " ACU-REJEITADOS.
+ALT10      DISPLAY WRK-TRACO.
+ALT10      PERFORM 0231-ESTATISTICA-STREAMING
+ALT10          VARYING IDX-STREAMING FROM 1 BY 1
+ALT10          UNTIL IDX-STREAMING GREATER 10.
+.          DISPLAY WRK-TRACO.
 .          DISPLAY WRK-FIM-PROGRAMA.
 ALT02  0230-ESTATISTITA-FIM.            EXIT.
 
+ALT10 *-----------------------------------------------------------------
+ALT10   0231-ESTATISTICA-STREAMING        SECTION.
+ALT10 *-----------------------------------------------------------------
+
+ALT10          IF ACU-STREAM-QTD (IDX-STREAMING) GREATER ZEROS
+ALT10              DIVIDE ACU-STREAM-VALOR (IDX-STREAMING)
+ALT10                  BY ACU-STREAM-QTD (IDX-STREAMING)
+ALT10                  GIVING WRK-STREAM-MEDIA ROUNDED
+ALT10              DISPLAY TAB-STREAMING-NOME (IDX-STREAMING)
+ALT10                  " QTD: " ACU-STREAM-QTD (IDX-STREAMING)
+ALT10                  " MEDIA ASSINATURA: " WRK-STREAM-MEDIA
+ALT10          END-IF.
+
+ALT10  0231-ESTATISTICA-STREAMING-FIM.  EXIT.
+
       *-----------------------------------------------------------------
        0300-FINALIZAR                   SECTION.
       *-----------------------------------------------------------------
@@ -335,6 +632,16 @@ ALT02      END-IF.
                    MOVE "CLIENTES"       TO WRK-ARQUIVO-ERRO
                    PERFORM 9999-TRATAR-ERRO
                END-IF.
+
+ALT04      CLOSE REJEITOS.
+ALT04      IF FS-REJEITOS NOT EQUAL ZEROS
+ALT04          MOVE WRK-ERRO-FECHAR  TO WRK-DESCRICAO-ERRO
+ALT04          MOVE FS-REJEITOS      TO WRK-STATUS-ERRO
+ALT04          MOVE "0300-FINALIZAR" TO WRK-AREA-ERRO
+ALT04          MOVE "ASSINACL"       TO WRK-PROGRAMA-ERRO
+ALT04          MOVE "REJEITOS"       TO WRK-ARQUIVO-ERRO
+ALT04          PERFORM 9999-TRATAR-ERRO
+ALT04      END-IF.
                    GOBACK.
 
        0300-FINALIZAR-FIM.              EXIT.
@@ -342,6 +649,20 @@ ALT02      END-IF.
       *-----------------------------------------------------------------
        9999-TRATAR-ERRO                 SECTION.
       *-----------------------------------------------------------------
+ALT11      EVALUATE WRK-DESCRICAO-ERRO
+ALT11          WHEN WRK-ERRO-ABERTURA
+ALT11              MOVE 12 TO RETURN-CODE
+ALT11          WHEN WRK-ERRO-LEIT
+ALT11              MOVE 14 TO RETURN-CODE
+ALT11          WHEN WRK-ERRO-GRAVAR
+ALT11              MOVE 16 TO RETURN-CODE
+ALT11          WHEN WRK-ERRO-FECHAR
+ALT11              MOVE 18 TO RETURN-CODE
+ALT11          WHEN WRK-ARQ-VAZIO
+ALT11              MOVE 04 TO RETURN-CODE
+ALT11          WHEN OTHER
+ALT11              MOVE 99 TO RETURN-CODE
+ALT11      END-EVALUATE.
            DISPLAY WRK-MSG-ERROS.
            GOBACK.
        9999-TRATAR-ERRO-FIM.            EXIT.
